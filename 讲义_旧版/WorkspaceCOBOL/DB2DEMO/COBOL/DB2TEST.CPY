@@ -0,0 +1,23 @@
+      ******************************************************************
+      * DCLGEN TABLE(DB2TEST)                                          *
+      *        LIBRARY(DMSTR1.KIBAN.DATA(DB2TEST))                     *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DB2TEST TABLE
+           (TESTID CHARACTER (4)  NOT NULL ,
+            TESTNAME CHARACTER (20) ,
+            TESTVALUE DECIMAL (9, 2)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2TEST                            *
+      ******************************************************************
+       01  DCLDB2TEST.
+           10 TESTID                       PIC X(4).
+           10 TESTNAME                     PIC X(20).
+           10 TESTVALUE                    PIC S9(7)V99 COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
