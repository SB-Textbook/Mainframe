@@ -6,9 +6,15 @@
       *
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
+      *
+           SELECT  REPORT-FILE    ASSIGN TO RPTOUT
+             ORGANIZATION  IS LINE SEQUENTIAL.
       *
        DATA                        DIVISION.
        FILE                        SECTION.
+      *
+       FD  REPORT-FILE.
+       01  REPORT-RECORD              PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *--< SQLCA >--*
@@ -20,23 +26,61 @@
              INCLUDE   DB2TEST
            END-EXEC.
        01 DB2CNT         PIC S9(9) COMP-4.
+       01 DB2PARM-KEY    PIC X(4).
       *
            EXEC SQL END   DECLARE SECTION END-EXEC.
        01 DB2CNT9        PIC +9(9).
-      /
+      *
+      *--< PARAMETER CARD READ FROM SYSIN -- DRIVES THE SELECTION KEY >--*
+       01 WS-PARM-CARD.
+           05 WS-PARM-KEY        PIC X(04).
+           05 FILLER             PIC X(76).
+      *
+      *--< DETAIL LINE BUILT FOR EACH ROW FETCHED -- WRITTEN TO RPTOUT >--*
+       01 WS-DETAIL-LINE.
+           05 WS-DTL-TESTID      PIC X(04).
+           05 FILLER             PIC X(02) VALUE SPACE.
+           05 WS-DTL-TESTNAME    PIC X(20).
+           05 FILLER             PIC X(02) VALUE SPACE.
+           05 WS-DTL-TESTVALUE   PIC -(7)9.99.
+           05 FILLER             PIC X(43) VALUE SPACE.
+      *
+       01 WS-TOTAL-LINE.
+           05 FILLER             PIC X(18) VALUE "ROWS SELECTED:".
+           05 WS-TOT-CNT         PIC ZZZZZZZZ9.
+           05 FILLER             PIC X(53) VALUE SPACE.
+      *
+       01 WS-SWITCHES.
+           05 WS-FETCH-SW        PIC X(01)  VALUE "N".
+              88 FETCH-EOF                  VALUE "Y".
+              88 FETCH-NOT-EOF              VALUE "N".
+      *
        PROCEDURE                  DIVISION.
       **************************************
       *    DB2TEST(main)                   *
       **************************************
        MAIN                       SECTION.
        MAIN-START.
+      *
+           PERFORM  0100-GET-PARM.
       *
            EXEC SQL CONNECT TO  LEARNPUB   END-EXEC.
            DISPLAY " CONNECT  SQL CODE:" , SQLCODE.
+      *
+           IF  SQLCODE NOT = ZERO
+               DISPLAY "DB2DEMO - CONNECT TO LEARNPUB FAILED"
+               DISPLAY "DB2DEMO - SQLCODE:" , SQLCODE
+               MOVE  16  TO RETURN-CODE
+               GO TO MAIN-END
+           END-IF.
       *
            DISPLAY  "START" UPON CONSOLE.
+      *
+           OPEN  OUTPUT  REPORT-FILE.
       *
            PERFORM  PRC10.
+      *
+           CLOSE  REPORT-FILE.
       *
            EXEC SQL DISCONNECT  LEARNPUB   END-EXEC.
       *
@@ -45,20 +89,77 @@
        MAIN-END.
            STOP   RUN.
       **************************************
-      *                                    *
+      *    0100-GET-PARM -- READ THE ONE-CARD SELECTION KEY FROM      *
+      *    SYSIN.  A BLANK CARD (OR NO CARD AT ALL) MEANS "SELECT     *
+      *    EVERY ROW", SO THE KEY IS LEFT AT LOW-VALUES IN THAT CASE. *
+      **************************************
+       0100-GET-PARM               SECTION.
+       0100-START.
+      *
+           MOVE  SPACE   TO  WS-PARM-CARD.
+           ACCEPT  WS-PARM-CARD  FROM SYSIN.
+           MOVE  WS-PARM-KEY  TO  DB2PARM-KEY.
+           IF  WS-PARM-KEY  = SPACE
+               MOVE  LOW-VALUES  TO  DB2PARM-KEY
+           END-IF.
+      *
+       0100-END.
+           EXIT.
+      **************************************
+      *    PRC10 -- BROWSE DB2TEST FROM THE PARAMETER KEY FORWARD     *
+      *    AND WRITE ONE DETAIL LINE PER ROW TO RPTOUT, FOLLOWED BY   *
+      *    A ROW-COUNT TOTAL LINE.                                   *
       **************************************
        PRC10                       SECTION.
        PRC10-START.
       *
-           EXEC  SQL
-             SELECT  count(*)
-             INTO  :DB2CNT
-             FROM DB2TEST
+           MOVE  ZERO  TO  DB2CNT.
+           SET  FETCH-NOT-EOF  TO TRUE.
+      *
+           EXEC  SQL  DECLARE  PRC10-CUR  CURSOR FOR
+             SELECT  TESTID , TESTNAME , TESTVALUE
+             FROM  DB2TEST
+             WHERE  TESTID  >= :DB2PARM-KEY
+             ORDER  BY  TESTID
            END-EXEC.
       *
-           DISPLAY "SQL CODE:" , SQLCODE.
-           MOVE DB2CNT TO DB2CNT9.
+           EXEC  SQL  OPEN  PRC10-CUR  END-EXEC.
+           DISPLAY "OPEN SQL CODE:" , SQLCODE.
+      *
+           PERFORM  PRC10-FETCH-RTN  UNTIL  FETCH-EOF.
+      *
+           EXEC  SQL  CLOSE  PRC10-CUR  END-EXEC.
+      *
+           MOVE  DB2CNT    TO  DB2CNT9.
            DISPLAY "DB2CNT9 :" , DB2CNT9 .
+           MOVE  DB2CNT    TO  WS-TOT-CNT.
+           MOVE  WS-TOTAL-LINE  TO  REPORT-RECORD.
+           WRITE  REPORT-RECORD.
       *
        PRC10-END.
-           EXIT.
\ No newline at end of file
+           EXIT.
+      **************************************
+      *    PRC10-FETCH-RTN -- ONE CURSOR ROW PER CALL.                *
+      **************************************
+       PRC10-FETCH-RTN             SECTION.
+       PRC10-FETCH-START.
+      *
+           EXEC  SQL  FETCH  PRC10-CUR  INTO
+              :DCLDB2TEST.TESTID ,
+              :DCLDB2TEST.TESTNAME ,
+              :DCLDB2TEST.TESTVALUE
+           END-EXEC.
+      *
+           IF  SQLCODE = 100
+               SET  FETCH-EOF  TO TRUE
+           ELSE
+               ADD  1  TO  DB2CNT
+               MOVE  TESTID     TO  WS-DTL-TESTID
+               MOVE  TESTNAME   TO  WS-DTL-TESTNAME
+               MOVE  TESTVALUE  TO  WS-DTL-TESTVALUE
+               MOVE  WS-DETAIL-LINE  TO  REPORT-RECORD
+               WRITE  REPORT-RECORD
+           END-IF.
+      *
+       PRC10-FETCH-END.
+           EXIT.
