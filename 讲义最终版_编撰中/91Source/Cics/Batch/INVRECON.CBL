@@ -0,0 +1,262 @@
+000010 IDENTIFICATION DIVISION.
+000020*
+000030 PROGRAM-ID.    INVRECON.
+000040 AUTHOR.        R HOLLOWAY.
+000050 INSTALLATION.  DATA CENTER OPERATIONS.
+000060 DATE-WRITTEN.  08/08/2026.
+000070 DATE-COMPILED.
+000080*
+000090******************************************************************
+000100*   INVRECON -- INVOICE NUMBER GAP RECONCILIATION REPORT.        *
+000110*   COMPARES THE INVOICE FILE'S KEY RANGE AGAINST THE CURRENT    *
+000120*   INVOICE-CONTROL COUNTER (MAINTAINED BY GETINV) AND LISTS     *
+000130*   ANY INVOICE NUMBER IN THAT RANGE FOR WHICH NO INVOICE RECORD *
+000140*   EXISTS, SO A REGION HICCUP BETWEEN THE GETINV LINK AND THE   *
+000150*   SUBSEQUENT WRITE CAN BE EXPLAINED TO AUDITORS INSTEAD OF     *
+000160*   GUESSED AT.  RUN AS A STAND-ALONE BATCH JOB AGAINST THE SAME *
+000170*   INVOICE AND INVCTL DATA SETS THE ORDRENT/INVINQ1 CICS        *
+000180*   TRANSACTIONS USE.                                            *
+000190*                                                                *
+000200*   MODIFICATION HISTORY.                                        *
+000210*   08/08/2026  RH   INITIAL VERSION.                             *
+000220******************************************************************
+000230*
+000240 ENVIRONMENT DIVISION.
+000250*
+000260 CONFIGURATION SECTION.
+000270*
+000280 SOURCE-COMPUTER.  IBM-370.
+000290 OBJECT-COMPUTER.  IBM-370.
+000300*
+000310 INPUT-OUTPUT SECTION.
+000320*
+000330 FILE-CONTROL.
+000340*
+000350     SELECT  INVOICE-FILE  ASSIGN TO INVOICE
+000360             ORGANIZATION IS INDEXED
+000370             ACCESS MODE IS RANDOM
+000380             RECORD KEY IS INV-INVOICE-NUMBER
+000390             FILE STATUS IS WS-INVOICE-STATUS.
+000400*
+000410     SELECT  INVCTL-FILE   ASSIGN TO INVCTL
+000420             ORGANIZATION IS INDEXED
+000430             ACCESS MODE IS SEQUENTIAL
+000440             RECORD KEY IS ICR-CONTROL-KEY
+000450             FILE STATUS IS WS-INVCTL-STATUS.
+000460*
+000470     SELECT  RECON-REPORT  ASSIGN TO RPTOUT
+000480             ORGANIZATION IS LINE SEQUENTIAL
+000490             FILE STATUS IS WS-REPORT-STATUS.
+000500*
+000510 DATA DIVISION.
+000520*
+000530 FILE SECTION.
+000540*
+000550 FD  INVOICE-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570*
+000580     COPY INVOICE.
+000590*
+000600 FD  INVCTL-FILE
+000610     LABEL RECORDS ARE STANDARD.
+000620*
+000630     COPY INVCTL.
+000640*
+000650 FD  RECON-REPORT
+000660     LABEL RECORDS ARE OMITTED.
+000670*
+000680 01  REPORT-LINE                     PIC X(132).
+000690*
+000700 WORKING-STORAGE SECTION.
+000710*
+000720 01  SWITCHES.
+000730*
+000740     05  WS-ABORT-SW                 PIC X(01)   VALUE 'N'.
+000750         88  WS-ABORT                            VALUE 'Y'.
+000755     05  WS-INVOICE-OPEN-SW          PIC X(01)   VALUE 'N'.
+000756         88  WS-INVOICE-OPEN                     VALUE 'Y'.
+000757     05  WS-INVCTL-OPEN-SW           PIC X(01)   VALUE 'N'.
+000758         88  WS-INVCTL-OPEN                      VALUE 'Y'.
+000759     05  WS-REPORT-OPEN-SW           PIC X(01)   VALUE 'N'.
+000761         88  WS-REPORT-OPEN                      VALUE 'Y'.
+000762*
+000770 01  FILE-STATUS-FIELDS.
+000780*
+000790     05  WS-INVOICE-STATUS           PIC X(02)   VALUE '00'.
+000800     05  WS-INVCTL-STATUS            PIC X(02)   VALUE '00'.
+000810     05  WS-REPORT-STATUS             PIC X(02)   VALUE '00'.
+000820*
+000830 01  WORK-FIELDS.
+000840*
+000850     05  WS-CHECK-NUMBER              PIC 9(06)    VALUE ZERO.
+000860     05  WS-GAP-COUNT           PIC S9(06) COMP-3 VALUE ZERO.
+000870     05  WS-EXPECTED-COUNT      PIC S9(06) COMP-3 VALUE ZERO.
+000880*
+000890 01  HEADING-LINE-1.
+000900*
+000910     05  FILLER                       PIC X(01)   VALUE SPACE.
+000920     05  FILLER                       PIC X(49)   VALUE
+000930             'INVOICE NUMBER GAP RECONCILIATION REPORT'.
+000940     05  FILLER                       PIC X(82)   VALUE SPACE.
+000950*
+000960 01  HEADING-LINE-2.
+000970*
+000980     05  FILLER                       PIC X(01)   VALUE SPACE.
+000990     05  FILLER                       PIC X(25)   VALUE
+001000             'HIGHEST INVOICE NUMBER..:'.
+001010     05  HL2-LAST-INVOICE             PIC ZZZZZ9.
+001020     05  FILLER                       PIC X(100)  VALUE SPACE.
+001030*
+001040 01  DETAIL-LINE.
+001050*
+001060     05  FILLER                       PIC X(01)   VALUE SPACE.
+001070     05  FILLER                       PIC X(25)   VALUE
+001080             'MISSING INVOICE NUMBER..:'.
+001090     05  DL-INVOICE-NUMBER            PIC ZZZZZ9.
+001100     05  FILLER                       PIC X(100)  VALUE SPACE.
+001110*
+001120 01  SUMMARY-LINE-1.
+001130*
+001140     05  FILLER                       PIC X(01)   VALUE SPACE.
+001150     05  FILLER                       PIC X(25)   VALUE
+001160             'INVOICE NUMBERS CHECKED.:'.
+001170     05  SL1-EXPECTED-COUNT           PIC ZZZZZ9.
+001180     05  FILLER                       PIC X(100)  VALUE SPACE.
+001190*
+001200 01  SUMMARY-LINE-2.
+001210*
+001220     05  FILLER                       PIC X(01)   VALUE SPACE.
+001230     05  FILLER                       PIC X(25)   VALUE
+001240             'TOTAL GAPS FOUND........:'.
+001250     05  SL2-GAP-COUNT                PIC ZZZZZ9.
+001260     05  FILLER                       PIC X(100)  VALUE SPACE.
+001270*
+001280 PROCEDURE DIVISION.
+001290*
+001300 0000-MAINLINE.
+001310*
+001320     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001330     PERFORM 2000-PROCESS-RECONCILIATION THRU 2000-EXIT.
+001340     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001350*
+001360     STOP RUN.
+001370*
+001380******************************************************************
+001390*   1000-INITIALIZE -- OPEN THE FILES AND READ THE SINGLE         *
+001400*   INVOICE-CONTROL RECORD THAT CARRIES THE LAST INVOICE NUMBER   *
+001410*   GETINV ASSIGNED.                                              *
+001420******************************************************************
+001430 1000-INITIALIZE.
+001440*
+001450     OPEN INPUT  INVOICE-FILE.
+001460     OPEN INPUT  INVCTL-FILE.
+001470     OPEN OUTPUT RECON-REPORT.
+001480*
+001490     IF WS-INVOICE-STATUS = '00'
+001500         MOVE 'Y' TO WS-INVOICE-OPEN-SW
+001501     ELSE
+001502         DISPLAY 'INVRECON0001E INVOICE FILE OPEN FAILED, STATUS='
+001510             WS-INVOICE-STATUS
+001520         MOVE 'Y' TO WS-ABORT-SW
+001530     END-IF.
+001540*
+001550     IF WS-INVCTL-STATUS = '00'
+001551         MOVE 'Y' TO WS-INVCTL-OPEN-SW
+001552     ELSE
+001560         DISPLAY 'INVRECON0002E INVCTL FILE OPEN FAILED, STATUS='
+001570             WS-INVCTL-STATUS
+001580         MOVE 'Y' TO WS-ABORT-SW
+001590     END-IF.
+001600*
+001610     IF WS-REPORT-STATUS = '00'
+001611         MOVE 'Y' TO WS-REPORT-OPEN-SW
+001612     ELSE
+001620         DISPLAY 'INVRECON0003E RECON-REPORT OPEN FAILED, STATUS='
+001630             WS-REPORT-STATUS
+001640         MOVE 'Y' TO WS-ABORT-SW
+001650     END-IF.
+001660*
+001670     IF NOT WS-ABORT
+001680         PERFORM 1100-READ-CONTROL-RECORD THRU 1100-EXIT
+001690     END-IF.
+001700*
+001710     IF NOT WS-ABORT
+001720         PERFORM 1200-WRITE-REPORT-HEADING THRU 1200-EXIT
+001730     END-IF.
+001740*
+001750 1000-EXIT.
+001760     EXIT.
+001770*
+001780 1100-READ-CONTROL-RECORD.
+001790*
+001800     READ INVCTL-FILE
+001810         AT END
+001820             DISPLAY 'INVRECON0004E CONTROL RECORD NOT FOUND'
+001830             MOVE 'Y' TO WS-ABORT-SW
+001840     END-READ.
+001850*
+001860 1100-EXIT.
+001870     EXIT.
+001880*
+001890 1200-WRITE-REPORT-HEADING.
+001900*
+001910     WRITE REPORT-LINE FROM HEADING-LINE-1.
+001920*
+001930     MOVE ICR-LAST-INVOICE-NUMBER TO HL2-LAST-INVOICE.
+001940     WRITE REPORT-LINE FROM HEADING-LINE-2.
+001950*
+001960 1200-EXIT.
+001970     EXIT.
+001980*
+001990******************************************************************
+002000*   2000-PROCESS-RECONCILIATION -- WALK EVERY INVOICE NUMBER FROM *
+002010*   1 THROUGH THE CONTROL COUNTER AND CONFIRM AN INVOICE RECORD   *
+002020*   EXISTS FOR IT.                                                *
+002030******************************************************************
+002040 2000-PROCESS-RECONCILIATION.
+002050*
+002060     IF NOT WS-ABORT
+002070         MOVE ICR-LAST-INVOICE-NUMBER TO WS-EXPECTED-COUNT
+002080         PERFORM 2100-CHECK-ONE-INVOICE THRU 2100-EXIT
+002090             VARYING WS-CHECK-NUMBER FROM 1 BY 1
+002100             UNTIL WS-CHECK-NUMBER > ICR-LAST-INVOICE-NUMBER
+002110     END-IF.
+002120*
+002130 2000-EXIT.
+002140     EXIT.
+002150*
+002160 2100-CHECK-ONE-INVOICE.
+002170*
+002180     MOVE WS-CHECK-NUMBER TO INV-INVOICE-NUMBER.
+002190*
+002200     READ INVOICE-FILE
+002210         INVALID KEY
+002220             ADD 1 TO WS-GAP-COUNT
+002230             MOVE WS-CHECK-NUMBER TO DL-INVOICE-NUMBER
+002240             WRITE REPORT-LINE FROM DETAIL-LINE
+002250     END-READ.
+002260*
+002270 2100-EXIT.
+002280     EXIT.
+002290*
+002300 3000-TERMINATE.
+002310*
+002320     IF NOT WS-ABORT
+002330         MOVE WS-EXPECTED-COUNT TO SL1-EXPECTED-COUNT
+002340         WRITE REPORT-LINE FROM SUMMARY-LINE-1
+002350         MOVE WS-GAP-COUNT TO SL2-GAP-COUNT
+002360         WRITE REPORT-LINE FROM SUMMARY-LINE-2
+002370     END-IF.
+002380*
+002390     IF WS-INVOICE-OPEN
+002400         CLOSE INVOICE-FILE
+002410     END-IF.
+002420     IF WS-INVCTL-OPEN
+002430         CLOSE INVCTL-FILE
+002440     END-IF.
+002450     IF WS-REPORT-OPEN
+002460         CLOSE RECON-REPORT
+002470     END-IF.
+002480*
+002490 3000-EXIT.
+002500     EXIT.
