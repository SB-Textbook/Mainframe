@@ -0,0 +1,501 @@
+000010 IDENTIFICATION DIVISION.
+000020*
+000030 PROGRAM-ID.    CUSTHIST.
+000040 AUTHOR.        R HOLLOWAY.
+000050 INSTALLATION.  DATA CENTER OPERATIONS.
+000060 DATE-WRITTEN.  08/08/2026.
+000070 DATE-COMPILED.
+000080*
+000090******************************************************************
+000100*   CUSTHIST -- CUSTOMER ORDER HISTORY REPORT.                    *
+000110*   PRINTS EVERY INVOICE ON FILE FOR A CUSTOMER -- NOT JUST THE   *
+000120*   LAST 10 THAT INVINQ1/CUSTINQ3 SCROLL THROUGH ONLINE -- IN A   *
+000130*   FORMAT SUITABLE FOR MAILING OR E-MAILING TO THE CUSTOMER OR   *
+000140*   FOR THE BACK OFFICE'S OWN FILES.  RUNS EITHER FOR A SMALL     *
+000150*   LIST OF CUSTOMERS READ FROM CUSTSEL, OR, WHEN CUSTSEL IS      *
+000160*   EMPTY, FOR EVERY CUSTOMER ON CUSTMAS.  INVOICES ARE PULLED    *
+000170*   THROUGH THE INVPATH ALTERNATE INDEX'S KEY, INV-CUSTOMER-      *
+000180*   NUMBER, THE SAME WAY THE ONLINE TRANSACTIONS BROWSE THEM.     *
+000190*                                                                 *
+000200*   MODIFICATION HISTORY.                                        *
+000210*   08/08/2026  RH   INITIAL VERSION.                             *
+000220******************************************************************
+000230*
+000240 ENVIRONMENT DIVISION.
+000250*
+000260 CONFIGURATION SECTION.
+000270*
+000280 SOURCE-COMPUTER.  IBM-370.
+000290 OBJECT-COMPUTER.  IBM-370.
+000300*
+000310 INPUT-OUTPUT SECTION.
+000320*
+000330 FILE-CONTROL.
+000340*
+000350     SELECT  CUSTSEL-FILE   ASSIGN TO CUSTSEL
+000360             ORGANIZATION IS LINE SEQUENTIAL
+000370             FILE STATUS IS WS-CUSTSEL-STATUS.
+000380*
+000390     SELECT  CUSTMAS-FILE   ASSIGN TO CUSTMAS
+000400             ORGANIZATION IS INDEXED
+000410             ACCESS MODE IS DYNAMIC
+000420             RECORD KEY IS CM-CUSTOMER-NUMBER
+000430             FILE STATUS IS WS-CUSTMAS-STATUS.
+000440*
+000450     SELECT  INVOICE-FILE   ASSIGN TO INVOICE
+000460             ORGANIZATION IS INDEXED
+000470             ACCESS MODE IS DYNAMIC
+000480             RECORD KEY IS INV-INVOICE-NUMBER
+000490             ALTERNATE RECORD KEY IS INV-CUSTOMER-NUMBER
+000500                 WITH DUPLICATES
+000510             FILE STATUS IS WS-INVOICE-STATUS.
+000520*
+000530     SELECT  HISTORY-REPORT ASSIGN TO RPTOUT
+000540             ORGANIZATION IS LINE SEQUENTIAL
+000550             FILE STATUS IS WS-REPORT-STATUS.
+000560*
+000570 DATA DIVISION.
+000580*
+000590 FILE SECTION.
+000600*
+000610 FD  CUSTSEL-FILE
+000620     LABEL RECORDS ARE STANDARD.
+000630*
+000640 01  CUSTSEL-RECORD.
+000650     05  CS-CUSTOMER-NUMBER           PIC X(06).
+000660     05  FILLER                       PIC X(74).
+000670*
+000680 FD  CUSTMAS-FILE
+000690     LABEL RECORDS ARE STANDARD.
+000700*
+000710     COPY CUSTMAS.
+000720*
+000730 FD  INVOICE-FILE
+000740     LABEL RECORDS ARE STANDARD.
+000750*
+000760     COPY INVOICE.
+000770*
+000780 FD  HISTORY-REPORT
+000790     LABEL RECORDS ARE OMITTED.
+000800*
+000810 01  REPORT-LINE                      PIC X(132).
+000820*
+000830 WORKING-STORAGE SECTION.
+000840*
+000850 01  SWITCHES.
+000860*
+000870     05  WS-ABORT-SW                  PIC X(01)   VALUE 'N'.
+000880         88  WS-ABORT                             VALUE 'Y'.
+000890     05  WS-CUSTSEL-OPEN-SW           PIC X(01)   VALUE 'N'.
+000900         88  WS-CUSTSEL-OPEN                      VALUE 'Y'.
+000910     05  WS-CUSTMAS-OPEN-SW           PIC X(01)   VALUE 'N'.
+000920         88  WS-CUSTMAS-OPEN                      VALUE 'Y'.
+000930     05  WS-INVOICE-OPEN-SW           PIC X(01)   VALUE 'N'.
+000940         88  WS-INVOICE-OPEN                      VALUE 'Y'.
+000950     05  WS-REPORT-OPEN-SW            PIC X(01)   VALUE 'N'.
+000960         88  WS-REPORT-OPEN                       VALUE 'Y'.
+000970     05  WS-CUSTSEL-EOF-SW            PIC X(01)   VALUE 'N'.
+000980         88  WS-CUSTSEL-EOF                       VALUE 'Y'.
+000990     05  WS-CUSTMAS-EOF-SW            PIC X(01)   VALUE 'N'.
+001000         88  WS-CUSTMAS-EOF                       VALUE 'Y'.
+001010     05  WS-SELECTIVE-MODE-SW         PIC X(01)   VALUE 'N'.
+001020         88  WS-SELECTIVE-MODE                    VALUE 'Y'.
+001030     05  WS-CUSTOMER-FOUND-SW         PIC X(01)   VALUE 'N'.
+001040         88  WS-CUSTOMER-FOUND                    VALUE 'Y'.
+001050     05  WS-MORE-INVOICES-SW          PIC X(01)   VALUE 'N'.
+001060         88  WS-MORE-INVOICES                     VALUE 'Y'.
+001070*
+001080 01  FILE-STATUS-FIELDS.
+001090*
+001100     05  WS-CUSTSEL-STATUS            PIC X(02)   VALUE '00'.
+001110     05  WS-CUSTMAS-STATUS            PIC X(02)   VALUE '00'.
+001120     05  WS-INVOICE-STATUS            PIC X(02)   VALUE '00'.
+001130     05  WS-REPORT-STATUS             PIC X(02)   VALUE '00'.
+001140*
+001150 01  WORK-FIELDS.
+001160*
+001170     05  WS-CUSTOMER-COUNT      PIC S9(05) COMP-3 VALUE ZERO.
+001180     05  WS-INVOICE-COUNT       PIC S9(05) COMP-3 VALUE ZERO.
+001190     05  WS-CUSTOMER-INV-COUNT  PIC S9(05) COMP-3 VALUE ZERO.
+001200     05  WS-CUSTOMER-INV-TOTAL  PIC S9(07)V99 COMP-3 VALUE ZERO.
+001210     05  WS-CUSTOMER-TAX-TOTAL  PIC S9(07)V99 COMP-3 VALUE ZERO.
+001220*
+001230 01  HEADING-LINE-1.
+001240*
+001250     05  FILLER                       PIC X(01)   VALUE SPACE.
+001260     05  FILLER                       PIC X(40)   VALUE
+001270             'CUSTOMER ORDER HISTORY REPORT'.
+001280     05  FILLER                       PIC X(91)   VALUE SPACE.
+001290*
+001300 01  CUSTOMER-HEADING-1.
+001310*
+001320     05  FILLER                       PIC X(01)   VALUE SPACE.
+001330     05  FILLER                       PIC X(13)   VALUE
+001340             'CUSTOMER NO..'.
+001350     05  CH1-CUSTOMER-NUMBER          PIC X(06).
+001360     05  FILLER                       PIC X(04)   VALUE SPACE.
+001370     05  CH1-LAST-NAME                PIC X(30).
+001380     05  CH1-FIRST-NAME               PIC X(20).
+001390     05  FILLER                       PIC X(58)   VALUE SPACE.
+001400*
+001410 01  CUSTOMER-HEADING-2.
+001420*
+001430     05  FILLER                       PIC X(01)   VALUE SPACE.
+001440     05  FILLER                       PIC X(13)   VALUE SPACE.
+001450     05  CH2-ADDRESS                  PIC X(30).
+001460     05  FILLER                       PIC X(01)   VALUE SPACE.
+001470     05  CH2-CITY                     PIC X(20).
+001480     05  FILLER                       PIC X(01)   VALUE SPACE.
+001490     05  CH2-STATE                    PIC X(02).
+001500     05  FILLER                       PIC X(01)   VALUE SPACE.
+001510     05  CH2-ZIP-CODE                 PIC X(10).
+001520     05  FILLER                       PIC X(53)   VALUE SPACE.
+001530*
+001540 01  DETAIL-HEADING.
+001550*
+001560     05  FILLER                       PIC X(01)   VALUE SPACE.
+001570     05  FILLER                       PIC X(09)   VALUE
+001580             'INVOICE #'.
+001590     05  FILLER                       PIC X(03)   VALUE SPACE.
+001600     05  FILLER                       PIC X(10)   VALUE
+001610             'PO NUMBER'.
+001620     05  FILLER                       PIC X(02)   VALUE SPACE.
+001630     05  FILLER                       PIC X(08)   VALUE
+001640             'INV DATE'.
+001650     05  FILLER                       PIC X(05)   VALUE SPACE.
+001660     05  FILLER                       PIC X(11)   VALUE
+001670             'MERCHANDISE'.
+001680     05  FILLER                       PIC X(03)   VALUE SPACE.
+001690     05  FILLER                       PIC X(03)   VALUE
+001700             'TAX'.
+001710     05  FILLER                       PIC X(06)   VALUE SPACE.
+001720     05  FILLER                       PIC X(05)   VALUE
+001730             'TOTAL'.
+001740     05  FILLER                       PIC X(66)   VALUE SPACE.
+001750*
+001760 01  DETAIL-LINE.
+001770*
+001780     05  FILLER                       PIC X(01)   VALUE SPACE.
+001790     05  DL-INVOICE-NUMBER            PIC ZZZZZ9.
+001800     05  FILLER                       PIC X(06)   VALUE SPACE.
+001810     05  DL-PO-NUMBER                 PIC X(10).
+001820     05  FILLER                       PIC X(02)   VALUE SPACE.
+001830     05  DL-INVOICE-DATE              PIC 9(08).
+001840     05  FILLER                       PIC X(03)   VALUE SPACE.
+001850     05  DL-INVOICE-TOTAL             PIC ZZZ,ZZ9.99.
+001860     05  FILLER                       PIC X(02)   VALUE SPACE.
+001870     05  DL-TAX-AMOUNT                PIC ZZZ,ZZ9.99.
+001880     05  FILLER                       PIC X(02)   VALUE SPACE.
+001890     05  DL-GRAND-TOTAL               PIC ZZZ,ZZ9.99.
+001900     05  FILLER                       PIC X(48)   VALUE SPACE.
+001910*
+001920 01  CUSTOMER-TOTAL-LINE.
+001930*
+001940     05  FILLER                       PIC X(01)   VALUE SPACE.
+001950     05  FILLER                       PIC X(13)   VALUE
+001960             'INVOICES FOR '.
+001970     05  CTL-CUSTOMER-NUMBER          PIC X(06).
+001980     05  FILLER                       PIC X(04)   VALUE
+001990             '....'.
+002000     05  CTL-INVOICE-COUNT            PIC ZZZZ9.
+002010     05  FILLER                       PIC X(19)   VALUE
+002020             '  CUSTOMER TOTAL...'.
+002030     05  CTL-INVOICE-TOTAL            PIC ZZZ,ZZ9.99.
+002040     05  FILLER                       PIC X(79)   VALUE SPACE.
+002050*
+002060 01  NO-INVOICES-LINE.
+002070*
+002080     05  FILLER                       PIC X(01)   VALUE SPACE.
+002090     05  FILLER                       PIC X(36)   VALUE
+002100             'NO INVOICES ON FILE FOR CUSTOMER.'.
+002110     05  FILLER                       PIC X(95)   VALUE SPACE.
+002120*
+002130 01  CUSTOMER-NOT-FOUND-LINE.
+002140*
+002150     05  FILLER                       PIC X(01)   VALUE SPACE.
+002160     05  FILLER                       PIC X(19)   VALUE
+002170             'CUSTOMER NOT FOUND.'.
+002180     05  CNF-CUSTOMER-NUMBER          PIC X(06).
+002190     05  FILLER                       PIC X(106)  VALUE SPACE.
+002200*
+002210 01  SUMMARY-LINE-1.
+002220*
+002230     05  FILLER                       PIC X(01)   VALUE SPACE.
+002240     05  FILLER                       PIC X(25)   VALUE
+002250             'CUSTOMERS REPORTED......:'.
+002260     05  SL1-CUSTOMER-COUNT           PIC ZZZZ9.
+002270     05  FILLER                       PIC X(101)  VALUE SPACE.
+002280*
+002290 01  SUMMARY-LINE-2.
+002300*
+002310     05  FILLER                       PIC X(01)   VALUE SPACE.
+002320     05  FILLER                       PIC X(25)   VALUE
+002330             'INVOICES REPORTED.......:'.
+002340     05  SL2-INVOICE-COUNT            PIC ZZZZZ9.
+002350     05  FILLER                       PIC X(100)  VALUE SPACE.
+002360*
+002370 PROCEDURE DIVISION.
+002380*
+002390 0000-MAINLINE.
+002400*
+002410     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002420     PERFORM 2000-PROCESS-CUSTOMERS THRU 2000-EXIT.
+002430     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+002440*
+002450     STOP RUN.
+002460*
+002470******************************************************************
+002480*   1000-INITIALIZE -- OPEN THE FILES AND DECIDE WHETHER WE ARE   *
+002490*   RUNNING FOR A LIST OF CUSTOMERS FROM CUSTSEL OR, WHEN CUSTSEL *
+002500*   HAS NO RECORDS, FOR THE WHOLE OF CUSTMAS.                    *
+002510******************************************************************
+002520 1000-INITIALIZE.
+002530*
+002540     OPEN INPUT  CUSTSEL-FILE.
+002550     OPEN INPUT  CUSTMAS-FILE.
+002560     OPEN INPUT  INVOICE-FILE.
+002570     OPEN OUTPUT HISTORY-REPORT.
+002580*
+002590     IF WS-CUSTSEL-STATUS = '00'
+002600         MOVE 'Y' TO WS-CUSTSEL-OPEN-SW
+002610     ELSE
+002620         DISPLAY 'CUSTHIST0001E CUSTSEL FILE OPEN FAILED, STATUS='
+002630             WS-CUSTSEL-STATUS
+002640         MOVE 'Y' TO WS-ABORT-SW
+002650     END-IF.
+002660*
+002670     IF WS-CUSTMAS-STATUS = '00'
+002680         MOVE 'Y' TO WS-CUSTMAS-OPEN-SW
+002690     ELSE
+002700         DISPLAY 'CUSTHIST0002E CUSTMAS FILE OPEN FAILED, STATUS='
+002710             WS-CUSTMAS-STATUS
+002720         MOVE 'Y' TO WS-ABORT-SW
+002730     END-IF.
+002740*
+002750     IF WS-INVOICE-STATUS = '00'
+002760         MOVE 'Y' TO WS-INVOICE-OPEN-SW
+002770     ELSE
+002780         DISPLAY 'CUSTHIST0003E INVOICE FILE OPEN FAILED, STATUS='
+002790             WS-INVOICE-STATUS
+002800         MOVE 'Y' TO WS-ABORT-SW
+002810     END-IF.
+002820*
+002830     IF WS-REPORT-STATUS = '00'
+002840         MOVE 'Y' TO WS-REPORT-OPEN-SW
+002850     ELSE
+002860         DISPLAY 'CUSTHIST0004E HISTORY-REPORT OPEN FAILED, ST='
+002870             WS-REPORT-STATUS
+002880         MOVE 'Y' TO WS-ABORT-SW
+002890     END-IF.
+002900*
+002910     IF NOT WS-ABORT
+002920         WRITE REPORT-LINE FROM HEADING-LINE-1
+002930         PERFORM 1100-READ-FIRST-CUSTSEL THRU 1100-EXIT
+002940     END-IF.
+002950*
+002960 1000-EXIT.
+002970     EXIT.
+002980*
+002990******************************************************************
+003000*   1100-READ-FIRST-CUSTSEL -- A CUSTSEL RECORD ON THE FIRST READ *
+003010*   PUTS US IN SELECTIVE MODE FOR A NAMED LIST OF CUSTOMERS; AN   *
+003020*   IMMEDIATE AT-END MEANS CUSTSEL IS EMPTY AND EVERY CUSTOMER ON *
+003030*   CUSTMAS IS TO BE REPORTED INSTEAD.                            *
+003040******************************************************************
+003050 1100-READ-FIRST-CUSTSEL.
+003060*
+003070     READ CUSTSEL-FILE
+003080         AT END
+003090             MOVE 'Y' TO WS-CUSTSEL-EOF-SW
+003100         NOT AT END
+003110             MOVE 'Y' TO WS-SELECTIVE-MODE-SW
+003120     END-READ.
+003130*
+003140 1100-EXIT.
+003150     EXIT.
+003160*
+003170 2000-PROCESS-CUSTOMERS.
+003180*
+003190     IF NOT WS-ABORT
+003200         IF WS-SELECTIVE-MODE
+003210             PERFORM 2100-PROCESS-SELECTED-CUSTOMER THRU 2100-EXIT
+003220                 UNTIL WS-CUSTSEL-EOF
+003230         ELSE
+003240             PERFORM 2200-PROCESS-CUSTMAS-CUSTOMER THRU 2200-EXIT
+003250                 UNTIL WS-CUSTMAS-EOF
+003260         END-IF
+003270     END-IF.
+003280*
+003290 2000-EXIT.
+003300     EXIT.
+003310*
+003320******************************************************************
+003330*   2100-PROCESS-SELECTED-CUSTOMER -- ONE PASS FOR EACH CUSTSEL   *
+003340*   RECORD: LOOK THE CUSTOMER UP ON CUSTMAS, REPORT THEIR         *
+003350*   HISTORY, THEN ADVANCE TO THE NEXT CUSTSEL RECORD.             *
+003360******************************************************************
+003370 2100-PROCESS-SELECTED-CUSTOMER.
+003380*
+003390     MOVE CS-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+003400     MOVE 'N' TO WS-CUSTOMER-FOUND-SW.
+003410*
+003420     READ CUSTMAS-FILE
+003430         INVALID KEY
+003440             MOVE CS-CUSTOMER-NUMBER TO CNF-CUSTOMER-NUMBER
+003450             WRITE REPORT-LINE FROM CUSTOMER-NOT-FOUND-LINE
+003460         NOT INVALID KEY
+003470             MOVE 'Y' TO WS-CUSTOMER-FOUND-SW
+003480     END-READ.
+003490*
+003500     IF WS-CUSTOMER-FOUND
+003510         PERFORM 2300-PRINT-CUSTOMER-HISTORY THRU 2300-EXIT
+003520     END-IF.
+003530*
+003540     READ CUSTSEL-FILE
+003550         AT END
+003560             MOVE 'Y' TO WS-CUSTSEL-EOF-SW
+003570     END-READ.
+003580*
+003590 2100-EXIT.
+003600     EXIT.
+003610*
+003620******************************************************************
+003630*   2200-PROCESS-CUSTMAS-CUSTOMER -- FULL-FILE MODE: WALK    *
+003640*   CUSTMAS FROM THE BEGINNING AND REPORT EVERY CUSTOMER IN TURN. *
+003650******************************************************************
+003660 2200-PROCESS-CUSTMAS-CUSTOMER.
+003670*
+003680     READ CUSTMAS-FILE NEXT RECORD
+003690         AT END
+003700             MOVE 'Y' TO WS-CUSTMAS-EOF-SW
+003710         NOT AT END
+003720             PERFORM 2300-PRINT-CUSTOMER-HISTORY THRU 2300-EXIT
+003730     END-READ.
+003740*
+003750 2200-EXIT.
+003760     EXIT.
+003770*
+003780******************************************************************
+003790*   2300-PRINT-CUSTOMER-HISTORY -- PRINT THE CUSTOMER'S HEADING   *
+003800*   LINES, THEN BROWSE THE INVOICE FILE BY THE INV-CUSTOMER-      *
+003810*   NUMBER ALTERNATE KEY (THE BATCH EQUIVALENT OF THE INVPATH     *
+003820*   PATH THE ONLINE TRANSACTIONS USE) AND PRINT EVERY INVOICE ON  *
+003830*   FILE FOR THE CUSTOMER, NOT JUST THE LAST 10.                  *
+003840******************************************************************
+003850 2300-PRINT-CUSTOMER-HISTORY.
+003860*
+003870     ADD 1 TO WS-CUSTOMER-COUNT.
+003880*
+003890     MOVE CM-CUSTOMER-NUMBER TO CH1-CUSTOMER-NUMBER.
+003900     MOVE CM-LAST-NAME       TO CH1-LAST-NAME.
+003910     MOVE CM-FIRST-NAME      TO CH1-FIRST-NAME.
+003920     WRITE REPORT-LINE FROM CUSTOMER-HEADING-1.
+003930*
+003940     MOVE CM-ADDRESS  TO CH2-ADDRESS.
+003950     MOVE CM-CITY     TO CH2-CITY.
+003960     MOVE CM-STATE    TO CH2-STATE.
+003970     MOVE CM-ZIP-CODE TO CH2-ZIP-CODE.
+003980     WRITE REPORT-LINE FROM CUSTOMER-HEADING-2.
+003990*
+004000     WRITE REPORT-LINE FROM DETAIL-HEADING.
+004010*
+004020     MOVE ZERO TO WS-CUSTOMER-INV-COUNT.
+004030     MOVE ZERO TO WS-CUSTOMER-INV-TOTAL.
+004040     MOVE ZERO TO WS-CUSTOMER-TAX-TOTAL.
+004050*
+004060     MOVE CM-CUSTOMER-NUMBER TO INV-CUSTOMER-NUMBER.
+004070*
+004080     START INVOICE-FILE KEY IS = INV-CUSTOMER-NUMBER
+004090         INVALID KEY
+004100             MOVE 'N' TO WS-MORE-INVOICES-SW
+004110         NOT INVALID KEY
+004120             MOVE 'Y' TO WS-MORE-INVOICES-SW
+004130     END-START.
+004140*
+004150     PERFORM 2310-PRINT-NEXT-INVOICE THRU 2310-EXIT
+004160         UNTIL NOT WS-MORE-INVOICES.
+004170*
+004180     IF WS-CUSTOMER-INV-COUNT = ZERO
+004190         WRITE REPORT-LINE FROM NO-INVOICES-LINE
+004200     ELSE
+004210         MOVE CM-CUSTOMER-NUMBER    TO CTL-CUSTOMER-NUMBER
+004220         MOVE WS-CUSTOMER-INV-COUNT TO CTL-INVOICE-COUNT
+004230         ADD WS-CUSTOMER-INV-TOTAL WS-CUSTOMER-TAX-TOTAL
+004240             GIVING CTL-INVOICE-TOTAL
+004250         WRITE REPORT-LINE FROM CUSTOMER-TOTAL-LINE
+004260     END-IF.
+004270*
+004280 2300-EXIT.
+004290     EXIT.
+004300*
+004310******************************************************************
+004320*   2310-PRINT-NEXT-INVOICE -- READ AND PRINT ONE INVOICE FOR THE *
+004330*   CURRENT CUSTOMER, STOPPING THE BROWSE AS SOON AS THE KEY      *
+004340*   MOVES ON TO A DIFFERENT CUSTOMER OR THE FILE IS EXHAUSTED.    *
+004341*   A VOIDED ORIGINAL IS LEFT OFF THE HISTORY ENTIRELY -- IT NO   *
+004342*   LONGER REPRESENTS A SALE.  A CREDIT MEMO IS STILL PRINTED AS  *
+004343*   ITS OWN LINE BUT NETS AGAINST THE CUSTOMER'S TOTALS RATHER    *
+004344*   THAN ADDING TO THEM.                                         *
+004350******************************************************************
+004360 2310-PRINT-NEXT-INVOICE.
+004370*
+004380     READ INVOICE-FILE NEXT RECORD
+004390         AT END
+004400             MOVE 'N' TO WS-MORE-INVOICES-SW
+004410     END-READ.
+004420*
+004430     IF WS-MORE-INVOICES
+004440         IF INV-CUSTOMER-NUMBER NOT = CM-CUSTOMER-NUMBER
+004450             MOVE 'N' TO WS-MORE-INVOICES-SW
+004451         ELSE
+004452         IF NOT INV-VOIDED
+004460             ADD 1 TO WS-INVOICE-COUNT
+004470             ADD 1 TO WS-CUSTOMER-INV-COUNT
+004480             IF INV-CREDIT-MEMO
+004481                 SUBTRACT INV-INVOICE-TOTAL
+004482                     FROM WS-CUSTOMER-INV-TOTAL
+004483                 SUBTRACT INV-TAX-AMOUNT
+004484                     FROM WS-CUSTOMER-TAX-TOTAL
+004485             ELSE
+004490                 ADD INV-INVOICE-TOTAL TO WS-CUSTOMER-INV-TOTAL
+004500                 ADD INV-TAX-AMOUNT    TO WS-CUSTOMER-TAX-TOTAL
+004501             END-IF
+004510*
+004520             MOVE INV-INVOICE-NUMBER TO DL-INVOICE-NUMBER
+004530             MOVE INV-PO-NUMBER      TO DL-PO-NUMBER
+004540             MOVE INV-INVOICE-DATE   TO DL-INVOICE-DATE
+004550             MOVE INV-INVOICE-TOTAL  TO DL-INVOICE-TOTAL
+004560             MOVE INV-TAX-AMOUNT     TO DL-TAX-AMOUNT
+004570             ADD INV-INVOICE-TOTAL INV-TAX-AMOUNT
+004580                 GIVING DL-GRAND-TOTAL
+004590             WRITE REPORT-LINE FROM DETAIL-LINE
+004600         END-IF
+004610     END-IF.
+004620*
+004630 2310-EXIT.
+004640     EXIT.
+004650*
+004660 3000-TERMINATE.
+004670*
+004680     IF NOT WS-ABORT
+004690         MOVE WS-CUSTOMER-COUNT TO SL1-CUSTOMER-COUNT
+004700         WRITE REPORT-LINE FROM SUMMARY-LINE-1
+004710         MOVE WS-INVOICE-COUNT TO SL2-INVOICE-COUNT
+004720         WRITE REPORT-LINE FROM SUMMARY-LINE-2
+004730     END-IF.
+004740*
+004750     IF WS-CUSTSEL-OPEN
+004760         CLOSE CUSTSEL-FILE
+004770     END-IF.
+004780     IF WS-CUSTMAS-OPEN
+004790         CLOSE CUSTMAS-FILE
+004800     END-IF.
+004810     IF WS-INVOICE-OPEN
+004820         CLOSE INVOICE-FILE
+004830     END-IF.
+004840     IF WS-REPORT-OPEN
+004850         CLOSE HISTORY-REPORT
+004860     END-IF.
+004870*
+004880 3000-EXIT.
+004890     EXIT.
