@@ -0,0 +1,184 @@
+000010 IDENTIFICATION DIVISION.
+000020*
+000030 PROGRAM-ID.    CUSTEXTR.
+000040 AUTHOR.        R HOLLOWAY.
+000050 INSTALLATION.  DATA CENTER OPERATIONS.
+000060 DATE-WRITTEN.  08/09/2026.
+000070 DATE-COMPILED.
+000080*
+000090******************************************************************
+000100*   CUSTEXTR -- NIGHTLY CUSTOMER MASTER EXTRACT.                 *
+000110*   PULLS EVERY RECORD ON CUSTMAS OUT TO A FLAT SEQUENTIAL FILE, *
+000120*   ONE FOR ONE, SO THE REPORTING TEAM CAN LOAD THE CUSTOMER     *
+000130*   LIST INTO THEIR OWN TOOLS WITHOUT TOUCHING THE CICS REGION.  *
+000140*   BOTH ACTIVE AND ARCHIVED (CM-STATUS-CODE) RECORDS ARE        *
+000150*   EXTRACTED -- REPORTING CAN FILTER ON THAT FIELD ITSELF.      *
+000160*                                                                *
+000170*   MODIFICATION HISTORY.                                        *
+000180*   08/09/2026  RH   INITIAL VERSION.                             *
+000190******************************************************************
+000200*
+000210 ENVIRONMENT DIVISION.
+000220*
+000230 CONFIGURATION SECTION.
+000240*
+000250 SOURCE-COMPUTER.  IBM-370.
+000260 OBJECT-COMPUTER.  IBM-370.
+000270*
+000280 INPUT-OUTPUT SECTION.
+000290*
+000300 FILE-CONTROL.
+000310*
+000320     SELECT  CUSTMAS-FILE   ASSIGN TO CUSTMAS
+000330             ORGANIZATION IS INDEXED
+000340             ACCESS MODE IS SEQUENTIAL
+000350             RECORD KEY IS CM-CUSTOMER-NUMBER
+000360             FILE STATUS IS WS-CUSTMAS-STATUS.
+000370*
+000380     SELECT  CUSTMAS-EXTRACT ASSIGN TO CUSTEXT
+000390             ORGANIZATION IS LINE SEQUENTIAL
+000400             FILE STATUS IS WS-EXTRACT-STATUS.
+000410*
+000420 DATA DIVISION.
+000430*
+000440 FILE SECTION.
+000450*
+000460 FD  CUSTMAS-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480*
+000490     COPY CUSTMAS.
+000500*
+000510 FD  CUSTMAS-EXTRACT
+000520     LABEL RECORDS ARE OMITTED.
+000530*
+000540 01  EXTRACT-RECORD                  PIC X(128).
+000550*
+000560 WORKING-STORAGE SECTION.
+000570*
+000580 01  SWITCHES.
+000590*
+000600     05  WS-ABORT-SW                  PIC X(01)   VALUE 'N'.
+000610         88  WS-ABORT                             VALUE 'Y'.
+000620     05  WS-CUSTMAS-OPEN-SW           PIC X(01)   VALUE 'N'.
+000630         88  WS-CUSTMAS-OPEN                      VALUE 'Y'.
+000640     05  WS-EXTRACT-OPEN-SW           PIC X(01)   VALUE 'N'.
+000650         88  WS-EXTRACT-OPEN                      VALUE 'Y'.
+000660     05  WS-CUSTMAS-EOF-SW            PIC X(01)   VALUE 'N'.
+000670         88  WS-CUSTMAS-EOF                       VALUE 'Y'.
+000680*
+000690 01  FILE-STATUS-FIELDS.
+000700*
+000710     05  WS-CUSTMAS-STATUS            PIC X(02)   VALUE '00'.
+000720     05  WS-EXTRACT-STATUS            PIC X(02)   VALUE '00'.
+000730*
+000740 01  WORK-FIELDS.
+000750*
+000760     05  WS-RECORD-COUNT        PIC S9(07) COMP-3 VALUE ZERO.
+000770*
+000780 PROCEDURE DIVISION.
+000790*
+000800 0000-MAINLINE.
+000810*
+000820     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000830     PERFORM 2000-EXTRACT-CUSTOMERS THRU 2000-EXIT
+000840         UNTIL WS-ABORT OR WS-CUSTMAS-EOF.
+000850     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000860*
+000870     STOP RUN.
+000880*
+000890******************************************************************
+000900*   1000-INITIALIZE -- OPEN THE INPUT CUSTOMER MASTER AND THE     *
+000910*   OUTPUT EXTRACT FILE, AND PRIME THE FIRST READ.                *
+000920******************************************************************
+000930 1000-INITIALIZE.
+000940*
+000950     OPEN INPUT  CUSTMAS-FILE.
+000960     OPEN OUTPUT CUSTMAS-EXTRACT.
+000970*
+000980     IF WS-CUSTMAS-STATUS = '00'
+000990         MOVE 'Y' TO WS-CUSTMAS-OPEN-SW
+001000     ELSE
+001010         DISPLAY 'CUSTEXTR0001E CUSTMAS FILE OPEN FAILED, STATUS='
+001020             WS-CUSTMAS-STATUS
+001030         MOVE 'Y' TO WS-ABORT-SW
+001040     END-IF.
+001050*
+001060     IF WS-EXTRACT-STATUS = '00'
+001070         MOVE 'Y' TO WS-EXTRACT-OPEN-SW
+001080     ELSE
+001090         DISPLAY 'CUSTEXTR0002E CUSTEXT FILE OPEN FAILED, STATUS='
+001100             WS-EXTRACT-STATUS
+001110         MOVE 'Y' TO WS-ABORT-SW
+001120     END-IF.
+001130*
+001140     IF NOT WS-ABORT
+001150         PERFORM 2100-READ-NEXT-CUSTOMER THRU 2100-EXIT
+001160     END-IF.
+001170*
+001180 1000-EXIT.
+001190     EXIT.
+001200*
+001210******************************************************************
+001220*   2000-EXTRACT-CUSTOMERS -- WRITE THE CUSTOMER JUST READ TO THE *
+001230*   EXTRACT FILE, THEN ADVANCE TO THE NEXT ONE.                   *
+001240******************************************************************
+001250 2000-EXTRACT-CUSTOMERS.
+001260*
+001270     MOVE CUSTOMER-MASTER-RECORD TO EXTRACT-RECORD.
+001280     WRITE EXTRACT-RECORD.
+001290*
+001300     IF WS-EXTRACT-STATUS = '00'
+001310         ADD 1 TO WS-RECORD-COUNT
+001320     ELSE
+001330         DISPLAY 'CUSTEXTR0003E EXTRACT WRITE FAILED, STATUS='
+001340             WS-EXTRACT-STATUS
+001350         MOVE 'Y' TO WS-ABORT-SW
+001360     END-IF.
+001370*
+001380     IF NOT WS-ABORT
+001390         PERFORM 2100-READ-NEXT-CUSTOMER THRU 2100-EXIT
+001400     END-IF.
+001410*
+001420 2000-EXIT.
+001430     EXIT.
+001440*
+001450******************************************************************
+001460*   2100-READ-NEXT-CUSTOMER -- ADVANCE THE CUSTMAS SEQUENTIAL     *
+001470*   READ CURSOR ONE RECORD.                                       *
+001480******************************************************************
+001490 2100-READ-NEXT-CUSTOMER.
+001500*
+001510     READ CUSTMAS-FILE NEXT RECORD
+001520         AT END
+001530             MOVE 'Y' TO WS-CUSTMAS-EOF-SW
+001540         NOT AT END
+001550             CONTINUE
+001560     END-READ.
+001570*
+001580     IF NOT WS-CUSTMAS-EOF
+001590       AND WS-CUSTMAS-STATUS NOT = '00'
+001600         DISPLAY 'CUSTEXTR0004E CUSTMAS READ FAILED, STATUS='
+001610             WS-CUSTMAS-STATUS
+001620         MOVE 'Y' TO WS-ABORT-SW
+001630     END-IF.
+001640*
+001650 2100-EXIT.
+001660     EXIT.
+001670*
+001680******************************************************************
+001690*   3000-TERMINATE -- REPORT THE RECORD COUNT AND CLOSE WHATEVER  *
+001700*   FILES ARE STILL OPEN.                                         *
+001710******************************************************************
+001720 3000-TERMINATE.
+001730*
+001740     DISPLAY 'CUSTEXTR0000I CUSTOMERS EXTRACTED: ' WS-RECORD-COUNT.
+001750*
+001760     IF WS-CUSTMAS-OPEN
+001770         CLOSE CUSTMAS-FILE
+001780     END-IF.
+001790     IF WS-EXTRACT-OPEN
+001800         CLOSE CUSTMAS-EXTRACT
+001810     END-IF.
+001820*
+001830 3000-EXIT.
+001840     EXIT.
