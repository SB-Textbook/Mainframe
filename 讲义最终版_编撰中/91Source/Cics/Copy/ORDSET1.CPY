@@ -0,0 +1,120 @@
+      ******************************************************************
+      *   ORDSET1 -- SYMBOLIC MAP FOR THE ORDMAP1 SCREEN (ORDRENT).    *
+      *   GENERATED IN THE EXTENDED-ATTRIBUTE STYLE (LENGTH/ATTRIBUTE/ *
+      *   COLOR/HIGHLIGHT/DATA) SO THE PROGRAM CAN SET COLOR AND       *
+      *   HIGHLIGHTING ON INDIVIDUAL FIELDS WITHOUT A SEPARATE OUTPUT  *
+      *   MAP REDEFINITION.                                           *
+      ******************************************************************
+       01  ORDMAP1.
+           02  ORD-L-CUSTNO         PIC S9(4) COMP.
+           02  ORD-A-CUSTNO         PIC X.
+           02  ORD-C-CUSTNO         PIC X.
+           02  ORD-H-CUSTNO         PIC X.
+           02  ORD-D-CUSTNO         PIC X(06).
+           02  ORD-L-PO             PIC S9(4) COMP.
+           02  ORD-A-PO             PIC X.
+           02  ORD-C-PO             PIC X.
+           02  ORD-H-PO             PIC X.
+           02  ORD-D-PO             PIC X(10).
+           02  ORD-L-LNAME          PIC S9(4) COMP.
+           02  ORD-A-LNAME          PIC X.
+           02  ORD-C-LNAME          PIC X.
+           02  ORD-H-LNAME          PIC X.
+           02  ORD-D-LNAME          PIC X(30).
+           02  ORD-L-FNAME          PIC S9(4) COMP.
+           02  ORD-A-FNAME          PIC X.
+           02  ORD-C-FNAME          PIC X.
+           02  ORD-H-FNAME          PIC X.
+           02  ORD-D-FNAME          PIC X(20).
+           02  ORD-L-ADDR           PIC S9(4) COMP.
+           02  ORD-A-ADDR           PIC X.
+           02  ORD-C-ADDR           PIC X.
+           02  ORD-H-ADDR           PIC X.
+           02  ORD-D-ADDR           PIC X(30).
+           02  ORD-L-CITY           PIC S9(4) COMP.
+           02  ORD-A-CITY           PIC X.
+           02  ORD-C-CITY           PIC X.
+           02  ORD-H-CITY           PIC X.
+           02  ORD-D-CITY           PIC X(20).
+           02  ORD-L-STATE          PIC S9(4) COMP.
+           02  ORD-A-STATE          PIC X.
+           02  ORD-C-STATE          PIC X.
+           02  ORD-H-STATE          PIC X.
+           02  ORD-D-STATE          PIC X(02).
+           02  ORD-L-ZIPCODE        PIC S9(4) COMP.
+           02  ORD-A-ZIPCODE        PIC X.
+           02  ORD-C-ZIPCODE        PIC X.
+           02  ORD-H-ZIPCODE        PIC X.
+           02  ORD-D-ZIPCODE        PIC X(10).
+           02  ORD-ITEM OCCURS 10 TIMES.
+               03  ORD-L-PCODE      PIC S9(4) COMP.
+               03  ORD-A-PCODE      PIC X.
+               03  ORD-C-PCODE      PIC X.
+               03  ORD-H-PCODE      PIC X.
+               03  ORD-D-PCODE      PIC X(06).
+               03  ORD-L-QTY        PIC S9(4) COMP.
+               03  ORD-A-QTY        PIC X.
+               03  ORD-C-QTY        PIC X.
+               03  ORD-H-QTY        PIC X.
+               03  ORD-D-QTY        PIC 9(05).
+               03  ORD-D-QTY-ALPHA REDEFINES ORD-D-QTY
+                                    PIC X(05).
+               03  ORD-L-NET        PIC S9(4) COMP.
+               03  ORD-A-NET        PIC X.
+               03  ORD-C-NET        PIC X.
+               03  ORD-H-NET        PIC X.
+               03  ORD-D-NET        PIC 9(07)V99.
+               03  ORD-D-NET-ALPHA REDEFINES ORD-D-NET
+                                    PIC X(09).
+               03  ORD-D-DESC       PIC X(20).
+               03  ORD-D-LIST       PIC 9(07)V99.
+               03  ORD-D-AMOUNT     PIC 9(07)V99.
+           02  ORD-L-INSTR          PIC S9(4) COMP.
+           02  ORD-A-INSTR          PIC X.
+           02  ORD-C-INSTR          PIC X.
+           02  ORD-H-INSTR          PIC X.
+           02  ORD-D-INSTR          PIC X(79).
+           02  ORD-D-TOTAL          PIC Z,ZZZ,ZZ9.99.
+           02  ORD-D-TAX            PIC Z,ZZZ,ZZ9.99.
+           02  ORD-D-GRANDTOTAL     PIC Z,ZZZ,ZZ9.99.
+           02  ORD-D-FKEY           PIC X(40).
+           02  ORD-D-MESSAGE        PIC X(79).
+           02  ORD-D-TRANID         PIC X(04).
+
+      ******************************************************************
+      *   ORDMAP2 -- CONTINUATION PAGE FOR ORDER ENTRY.  CARRIES LINE  *
+      *   ITEMS 11 THROUGH 20 OF THE SAME INVOICE, REACHED FROM        *
+      *   ORDMAP1 VIA F6=MORE ITEMS.  SAME EXTENDED-ATTRIBUTE STYLE.   *
+      ******************************************************************
+       01  ORDMAP2.
+           02  ORD2-ITEM OCCURS 10 TIMES.
+               03  ORD2-L-PCODE     PIC S9(4) COMP.
+               03  ORD2-A-PCODE     PIC X.
+               03  ORD2-C-PCODE     PIC X.
+               03  ORD2-H-PCODE     PIC X.
+               03  ORD2-D-PCODE     PIC X(06).
+               03  ORD2-L-QTY       PIC S9(4) COMP.
+               03  ORD2-A-QTY       PIC X.
+               03  ORD2-C-QTY       PIC X.
+               03  ORD2-H-QTY       PIC X.
+               03  ORD2-D-QTY       PIC 9(05).
+               03  ORD2-D-QTY-ALPHA REDEFINES ORD2-D-QTY
+                                    PIC X(05).
+               03  ORD2-L-NET       PIC S9(4) COMP.
+               03  ORD2-A-NET       PIC X.
+               03  ORD2-C-NET       PIC X.
+               03  ORD2-H-NET       PIC X.
+               03  ORD2-D-NET       PIC 9(07)V99.
+               03  ORD2-D-NET-ALPHA REDEFINES ORD2-D-NET
+                                    PIC X(09).
+               03  ORD2-D-DESC      PIC X(20).
+               03  ORD2-D-LIST      PIC 9(07)V99.
+               03  ORD2-D-AMOUNT    PIC 9(07)V99.
+           02  ORD2-L-INSTR         PIC S9(4) COMP.
+           02  ORD2-A-INSTR         PIC X.
+           02  ORD2-C-INSTR         PIC X.
+           02  ORD2-H-INSTR         PIC X.
+           02  ORD2-D-INSTR         PIC X(79).
+           02  ORD2-D-FKEY          PIC X(40).
+           02  ORD2-D-MESSAGE       PIC X(79).
+           02  ORD2-D-TRANID        PIC X(04).
