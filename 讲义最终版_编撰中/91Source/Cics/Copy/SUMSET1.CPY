@@ -0,0 +1,27 @@
+      ******************************************************************
+      *   SUMSET1 -- SYMBOLIC MAP FOR THE SUMMAP1 SCREEN (INVSUM1).   *
+      *   EXTENDED-ATTRIBUTE STYLE, MATCHING ORDSET1/INQSET3.  THE    *
+      *   CUSTOMER NUMBER AND DATE-RANGE FIELDS ARE OPTIONAL INPUT    *
+      *   FILTERS -- LEFT BLANK, THE SUMMARY COVERS THE WHOLE FILE    *
+      *   THE WAY THIS SCREEN ALWAYS USED TO.                         *
+      ******************************************************************
+       01  SUMMAP1.
+           02  SUM-L-CUSTNO         PIC S9(4) COMP.
+           02  SUM-A-CUSTNO         PIC X.
+           02  SUM-H-CUSTNO         PIC X.
+           02  SUM-D-CUSTNO         PIC X(06).
+           02  SUM-L-DATEFROM       PIC S9(4) COMP.
+           02  SUM-A-DATEFROM       PIC X.
+           02  SUM-H-DATEFROM       PIC X.
+           02  SUM-D-DATEFROM       PIC X(08).
+           02  SUM-L-DATETO         PIC S9(4) COMP.
+           02  SUM-A-DATETO         PIC X.
+           02  SUM-H-DATETO         PIC X.
+           02  SUM-D-DATETO         PIC X(08).
+           02  TRANIDO              PIC X(04).
+           02  FIRSTO               PIC Z(05)9.
+           02  LASTO                PIC Z(05)9.
+           02  COUNTO               PIC Z(04)9.
+           02  TOTALO               PIC Z,ZZZ,ZZ9.99.
+           02  SUM-D-INSTR          PIC X(79).
+           02  SUM-D-MESSAGE        PIC X(79).
