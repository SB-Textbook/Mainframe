@@ -0,0 +1,17 @@
+      ******************************************************************
+      *   INCDLOG -- SHARED INCIDENT-LOG RECORD.  ANY CICS PROGRAM'S   *
+      *   ERROR HANDLER WRITES ONE OF THESE TO TDQ INCD SO ABENDS CAN  *
+      *   BE CORRELATED ACROSS TRANSACTIONS BY PROGRAM, TRANSACTION,   *
+      *   AND RESOURCE (DATASET/FILE) NAME, NOT JUST BY TERMINAL AND   *
+      *   TIME.                                                        *
+      ******************************************************************
+       01  INCIDENT-LOG-RECORD.
+           05  IL-PROGID               PIC X(08).
+           05  IL-TRANSID              PIC X(04).
+           05  IL-TRMID                PIC X(04).
+           05  IL-TASKN                PIC 9(07).
+           05  IL-RESOURCE             PIC X(08).
+           05  IL-RESP         COMP    PIC S9(08).
+           05  IL-ABCODE               PIC X(04).
+           05  IL-DATE         COMP-3  PIC S9(07).
+           05  IL-TIME         COMP-3  PIC S9(07).
