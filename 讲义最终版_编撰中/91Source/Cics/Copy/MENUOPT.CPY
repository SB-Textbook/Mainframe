@@ -0,0 +1,10 @@
+      ******************************************************************
+      *   MENUOPT -- RECORD LAYOUT FOR THE FRONT-MENU OPTIONS FILE.   *
+      *   ONE RECORD PER MENU CHOICE, KEYED BY MO-OPTION-DIGIT, SO    *
+      *   CHOICES CAN BE ADDED OR RETIRED BY MAINTAINING THIS FILE    *
+      *   INSTEAD OF RECOMPILING INVMENU.                             *
+      ******************************************************************
+       01  MENU-OPTION-RECORD.
+           02  MO-OPTION-DIGIT          PIC X(01).
+           02  MO-PROGRAM-NAME          PIC X(08).
+           02  MO-DESCRIPTION           PIC X(40).
