@@ -0,0 +1,23 @@
+      ******************************************************************
+      *   PFHELP -- SHARED PF-KEY HELP SCREEN.  EVERY ONLINE SCREEN    *
+      *   SENDS THIS (EXEC CICS SEND TEXT) WHEN THE OPERATOR PRESSES   *
+      *   PF1, SO THE PF-KEY LEGEND IS THE SAME NO MATTER WHICH        *
+      *   TRANSACTION IS ON THE SCREEN.  THE PROGRAM'S OWN SCREEN IS   *
+      *   RESENT ON THE NEXT KEYSTROKE.                                *
+      ******************************************************************
+       01  PF-HELP-TEXT.
+           05  FILLER PIC X(40) VALUE 'HELP'.
+           05  FILLER PIC X(40) VALUE SPACE.
+           05  FILLER PIC X(40) VALUE SPACE.
+           05  FILLER PIC X(40) VALUE 'PF1  = Help (this screen)'.
+           05  FILLER PIC X(40) VALUE SPACE.
+           05  FILLER PIC X(40) VALUE 'PF3  = Exit this transaction'.
+           05  FILLER PIC X(40) VALUE SPACE.
+           05  FILLER PIC X(40) VALUE 'CLEAR= Cancel and redisplay the'.
+           05  FILLER PIC X(40) VALUE 'screen'.
+           05  FILLER PIC X(40) VALUE SPACE.
+           05  FILLER PIC X(40) VALUE 'ENTER= Process the data you'.
+           05  FILLER PIC X(40) VALUE 'entered'.
+           05  FILLER PIC X(40) VALUE SPACE.
+           05  FILLER PIC X(40) VALUE 'Press any key to return to your'.
+           05  FILLER PIC X(40) VALUE 'work.'.
