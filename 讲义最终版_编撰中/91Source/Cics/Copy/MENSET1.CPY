@@ -0,0 +1,29 @@
+      ******************************************************************
+      *   MENSET1 -- SYMBOLIC MAP FOR THE MENMAP1 SCREEN (INVMENU).   *
+      *   CLASSIC I/O-REDEFINES STYLE, MATCHING PRDSET1/MNTSET1.      *
+      *   RECEIVES INTO MENMAP1I AND SENDS FROM MENMAP1O.             *
+      ******************************************************************
+       01  MENMAP1I.
+           02  TRANID1L             PIC S9(4) COMP.
+           02  TRANID1F             PIC X.
+           02  FILLER REDEFINES TRANID1F.
+               03  TRANID1A             PIC X.
+           02  TRANID1I             PIC X(04).
+           02  ACTIONL              PIC S9(4) COMP.
+           02  ACTIONF              PIC X.
+           02  FILLER REDEFINES ACTIONF.
+               03  ACTIONA              PIC X.
+           02  ACTIONI              PIC X(01).
+           02  MESSAGEL             PIC S9(4) COMP.
+           02  MESSAGEF             PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEA             PIC X.
+           02  MESSAGEI             PIC X(79).
+      *
+       01  MENMAP1O REDEFINES MENMAP1I.
+           02  FILLER               PIC X(03).
+           02  TRANID1O             PIC X(04).
+           02  FILLER               PIC X(03).
+           02  ACTIONO              PIC X(01).
+           02  FILLER               PIC X(03).
+           02  MESSAGEO             PIC X(79).
