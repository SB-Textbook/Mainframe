@@ -0,0 +1,8 @@
+      ******************************************************************
+      *   INVCTL -- RECORD LAYOUT FOR THE INVOICE-NUMBER CONTROL FILE *
+      *   MAINTAINED BY GETINV.  ONE RECORD, KEYED BY ICR-CONTROL-KEY,*
+      *   HOLDS THE LAST INVOICE NUMBER ASSIGNED.                     *
+      ******************************************************************
+       01  INVOICE-CONTROL-RECORD.
+           02  ICR-CONTROL-KEY          PIC X(01).
+           02  ICR-LAST-INVOICE-NUMBER  PIC 9(06).
