@@ -0,0 +1,27 @@
+      ******************************************************************
+      *   TR232SE -- SYMBOLIC MAP FOR THE TR232MA SCREEN (TR232).      *
+      *   CLASSIC I/O-REDEFINES STYLE, MATCHING MNTSET1/LB03SET.       *
+      *   T01 IS THE NUMBER THE USER ENTERS; T02 ECHOES BACK EITHER    *
+      *   THE DOUBLED RESULT OR AN ERROR MESSAGE.  T01-MI/T01-MO ARE   *
+      *   DECLARED NUMERIC, THE SAME AS PRICE2I/QOH2I ON PRDSET1, SO   *
+      *   CICS PICIN CONVERSION ZERO-FILLS A SHORT ENTRY RATHER THAN   *
+      *   LEAVING IT SPACE-PADDED FOR THE NUMERIC TEST.                *
+      ******************************************************************
+       01  TR232MAI.
+           02  FILLER               PIC X(12).
+           02  T01-ML               PIC S9(4) COMP.
+           02  T01-MF               PIC X.
+           02  T01-MA REDEFINES T01-MF
+                                    PIC X.
+           02  T01-MI               PIC 9(05).
+           02  T02-ML               PIC S9(4) COMP.
+           02  T02-MF               PIC X.
+           02  T02-MA REDEFINES T02-MF
+                                    PIC X.
+           02  T02-MI               PIC X(35).
+       01  TR232MAO REDEFINES TR232MAI.
+           02  FILLER               PIC X(12).
+           02  FILLER               PIC X(03).
+           02  T01-MO               PIC 9(05).
+           02  FILLER               PIC X(03).
+           02  T02-MO               PIC X(35).
