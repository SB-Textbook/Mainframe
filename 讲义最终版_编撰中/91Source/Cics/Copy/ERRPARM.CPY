@@ -0,0 +1,9 @@
+      ******************************************************************
+      *   ERRPARM -- PARAMETERS PASSED TO THE SYSERR ABEND-HANDLING   *
+      *   PROGRAM WHEN AN ONLINE PROGRAM GETS AN UNEXPECTED RESPONSE.  *
+      ******************************************************************
+       01  ERROR-PARAMETERS.
+           02  ERR-RESP             PIC S9(08) COMP.
+           02  ERR-RESP2            PIC S9(08) COMP.
+           02  ERR-TRNID            PIC X(04).
+           02  ERR-RSRCE            PIC X(08).
