@@ -0,0 +1,29 @@
+      ******************************************************************
+      *   DFHBMSCA -- STANDARD CICS BMS ATTRIBUTE/COLOR CONSTANTS     *
+      *   Reproduced from the standard CICS translator copy book.     *
+      ******************************************************************
+       01  DFHBMSCA.
+           02  DFHBMPEM     PIC X VALUE SPACE.
+           02  DFHBMPNL     PIC X VALUE '8'.
+           02  DFHBMASK     PIC X VALUE QUOTE.
+           02  DFHBMUNP     PIC X VALUE '@'.
+           02  DFHBMUNN     PIC X VALUE 'A'.
+           02  DFHBMPRO     PIC X VALUE 'H'.
+           02  DFHBMBRY     PIC X VALUE 'I'.
+           02  DFHBMASF     PIC X VALUE QUOTE.
+           02  DFHBMDAR     PIC X VALUE 'L'.
+           02  DFHBMASB     PIC X VALUE '<'.
+           02  DFHBMPRF     PIC X VALUE 'Y'.
+           02  DFHBMUNC     PIC X VALUE '1'.
+           02  DFHBMDET     PIC X VALUE 'J'.
+           02  DFHDFT       PIC X VALUE SPACE.
+           02  DFHBLUE      PIC X VALUE '1'.
+           02  DFHRED       PIC X VALUE '2'.
+           02  DFHPINK      PIC X VALUE '3'.
+           02  DFHGREEN     PIC X VALUE '4'.
+           02  DFHTURQ      PIC X VALUE '5'.
+           02  DFHYELLOW    PIC X VALUE '6'.
+           02  DFHNEUTR     PIC X VALUE '7'.
+           02  DFHBASE      PIC X VALUE SPACE.
+           02  DFHDFCOL     PIC X VALUE SPACE.
+           02  DFHUNIMD     PIC X VALUE SPACE.
