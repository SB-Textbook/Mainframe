@@ -0,0 +1,22 @@
+      ******************************************************************
+      *   INVSET1 -- SYMBOLIC MAP FOR THE INVMAP1 SCREEN (INVINQ1).   *
+      *   EXTENDED-ATTRIBUTE STYLE, MATCHING INQSET3/ORDSET1.         *
+      ******************************************************************
+       01  INVOICE-INQUIRY-MAP.
+           02  IIM-L-INVNO          PIC S9(4) COMP.
+           02  IIM-A-INVNO          PIC X.
+           02  IIM-D-INVNO          PIC 9(06).
+           02  IIM-D-INVNO-ALPHA REDEFINES IIM-D-INVNO
+                                    PIC X(06).
+           02  IIM-D-CUSTNO         PIC X(06).
+           02  IIM-D-LNAME          PIC X(30).
+           02  IIM-D-FNAME          PIC X(20).
+           02  IIM-D-PO             PIC X(10).
+           02  IIM-D-DATE           PIC Z9/99/9999.
+           02  IIM-D-LINE OCCURS 20 TIMES
+                                    PIC X(40).
+           02  IIM-D-TOTAL          PIC Z,ZZZ,ZZ9.99.
+           02  IIM-L-MESSAGE        PIC S9(4) COMP.
+           02  IIM-A-MESSAGE        PIC X.
+           02  IIM-D-MESSAGE        PIC X(79).
+           02  IIM-D-TRANID         PIC X(04).
