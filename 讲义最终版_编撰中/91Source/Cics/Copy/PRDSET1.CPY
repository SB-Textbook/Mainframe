@@ -0,0 +1,96 @@
+      *   MapSet Name   PRDSET1
+      *   Generated for the product-maintenance screens, following the
+      *   same layout conventions as MNTSET1 (customer maintenance).
+
+      *  Input Data For Map PRDMAP1
+         01 PRDMAP1I.
+            03 FILLER                         PIC X(12).
+            03 TRANID1L                       PIC S9(4) COMP.
+            03 TRANID1F                       PIC X.
+            03 FILLER REDEFINES TRANID1F.
+               05 TRANID1A                       PIC X.
+            03 TRANID1I                       PIC X(4).
+            03 PRDNO1L                        PIC S9(4) COMP.
+            03 PRDNO1F                        PIC X.
+            03 FILLER REDEFINES PRDNO1F.
+               05 PRDNO1A                        PIC X.
+            03 PRDNO1I                        PIC X(6).
+            03 ACTIONL                        PIC S9(4) COMP.
+            03 ACTIONF                        PIC X.
+            03 FILLER REDEFINES ACTIONF.
+               05 ACTIONA                        PIC X.
+            03 ACTIONI                        PIC X(1).
+            03 MSG1L                          PIC S9(4) COMP.
+            03 MSG1F                          PIC X.
+            03 FILLER REDEFINES MSG1F.
+               05 MSG1A                          PIC X.
+            03 MSG1I                          PIC X(79).
+
+      *  Output Data For Map PRDMAP1
+         01 PRDMAP1O REDEFINES PRDMAP1I.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRANID1O                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 PRDNO1O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 ACTIONO                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 MSG1O                          PIC X(79).
+
+      *  Input Data For Map PRDMAP2
+         01 PRDMAP2I.
+            03 FILLER                         PIC X(12).
+            03 TRANID2L                       PIC S9(4) COMP.
+            03 TRANID2F                       PIC X.
+            03 FILLER REDEFINES TRANID2F.
+               05 TRANID2A                       PIC X.
+            03 TRANID2I                       PIC X(4).
+            03 INSTR2L                        PIC S9(4) COMP.
+            03 INSTR2F                        PIC X.
+            03 FILLER REDEFINES INSTR2F.
+               05 INSTR2A                        PIC X.
+            03 INSTR2I                        PIC X(79).
+            03 PRDNO2L                        PIC S9(4) COMP.
+            03 PRDNO2F                        PIC X.
+            03 FILLER REDEFINES PRDNO2F.
+               05 PRDNO2A                        PIC X.
+            03 PRDNO2I                        PIC X(6).
+            03 DESC2L                         PIC S9(4) COMP.
+            03 DESC2F                         PIC X.
+            03 FILLER REDEFINES DESC2F.
+               05 DESC2A                         PIC X.
+            03 DESC2I                         PIC X(20).
+            03 PRICE2L                        PIC S9(4) COMP.
+            03 PRICE2F                        PIC X.
+            03 FILLER REDEFINES PRICE2F.
+               05 PRICE2A                        PIC X.
+            03 PRICE2I                        PIC 9(07)V99.
+            03 QOH2L                          PIC S9(4) COMP.
+            03 QOH2F                          PIC X.
+            03 FILLER REDEFINES QOH2F.
+               05 QOH2A                          PIC X.
+            03 QOH2I                          PIC 9(05).
+            03 MSG2L                          PIC S9(4) COMP.
+            03 MSG2F                          PIC X.
+            03 FILLER REDEFINES MSG2F.
+               05 MSG2A                          PIC X.
+            03 MSG2I                          PIC X(79).
+
+      *  Output Data For Map PRDMAP2
+         01 PRDMAP2O REDEFINES PRDMAP2I.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRANID2O                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 INSTR2O                        PIC X(79).
+            03 FILLER                         PIC X(3).
+            03 PRDNO2O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 DESC2O                         PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 PRICE2O                        PIC 9(07)V99.
+            03 FILLER                         PIC X(3).
+            03 QOH2O                          PIC 9(05).
+            03 FILLER                         PIC X(3).
+            03 MSG2O                          PIC X(79).
