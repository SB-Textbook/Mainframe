@@ -0,0 +1,22 @@
+      ******************************************************************
+      *   ATTR -- SCREEN ATTRIBUTE-BYTE CONSTANTS USED THROUGHOUT THE  *
+      *   ONLINE PROGRAMS TO PROTECT/UNPROTECT AND HIGHLIGHT FIELDS.   *
+      ******************************************************************
+       01  ATTRIBUTE-BYTES.
+           02  ATTR-UNPROT          PIC X VALUE '-'.
+           02  ATTR-UNPROT-MDT      PIC X VALUE 'A'.
+           02  ATTR-UNPROT-DARK     PIC X VALUE '<'.
+           02  ATTR-PROT            PIC X VALUE '0'.
+           02  ATTR-PROT-MDT        PIC X VALUE '9'.
+           02  ATTR-PROT-DARK       PIC X VALUE '8'.
+           02  ATTR-NO-HIGHLIGHT    PIC X VALUE ' '.
+           02  ATTR-REVERSE         PIC X VALUE 'R'.
+           02  ATTR-UNDERLINE       PIC X VALUE 'U'.
+           02  ATTR-BLINK           PIC X VALUE 'K'.
+           02  ATTR-BLUE            PIC X VALUE 'B'.
+           02  ATTR-RED             PIC X VALUE 'D'.
+           02  ATTR-PINK            PIC X VALUE 'P'.
+           02  ATTR-GREEN           PIC X VALUE 'G'.
+           02  ATTR-TURQUOISE       PIC X VALUE 'T'.
+           02  ATTR-YELLOW          PIC X VALUE 'Y'.
+           02  ATTR-NEUTRAL         PIC X VALUE 'N'.
