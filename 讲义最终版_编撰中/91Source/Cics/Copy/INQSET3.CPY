@@ -0,0 +1,32 @@
+      ******************************************************************
+      *   INQSET3 -- SYMBOLIC MAP FOR THE CUSTOMER-INQUIRY-MAP SCREEN *
+      *   (CUSTINQ3).  EXTENDED-ATTRIBUTE STYLE, MATCHING ORDSET1.    *
+      ******************************************************************
+       01  CUSTOMER-INQUIRY-MAP.
+           02  CIM-L-CUSTNO         PIC S9(4) COMP.
+           02  CIM-A-CUSTNO         PIC X.
+           02  CIM-D-CUSTNO         PIC X(06).
+           02  CIM-L-LNAME          PIC S9(4) COMP.
+           02  CIM-A-LNAME          PIC X.
+           02  CIM-D-LNAME          PIC X(30).
+           02  CIM-L-FNAME          PIC S9(4) COMP.
+           02  CIM-A-FNAME          PIC X.
+           02  CIM-D-FNAME          PIC X(20).
+           02  CIM-L-ADDR           PIC S9(4) COMP.
+           02  CIM-A-ADDR           PIC X.
+           02  CIM-D-ADDR           PIC X(30).
+           02  CIM-L-CITY           PIC S9(4) COMP.
+           02  CIM-A-CITY           PIC X.
+           02  CIM-D-CITY           PIC X(20).
+           02  CIM-L-STATE          PIC S9(4) COMP.
+           02  CIM-A-STATE          PIC X.
+           02  CIM-D-STATE          PIC X(02).
+           02  CIM-L-ZIPCODE        PIC S9(4) COMP.
+           02  CIM-A-ZIPCODE        PIC X.
+           02  CIM-D-ZIPCODE        PIC X(10).
+           02  CIM-D-INVOICE-LINE OCCURS 10 TIMES
+                                    PIC X(44).
+           02  CIM-L-MESSAGE        PIC S9(4) COMP.
+           02  CIM-A-MESSAGE        PIC X.
+           02  CIM-D-MESSAGE        PIC X(79).
+           02  CIM-D-TRANID         PIC X(04).
