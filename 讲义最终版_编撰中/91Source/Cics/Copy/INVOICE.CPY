@@ -0,0 +1,34 @@
+      ******************************************************************
+      *   INVOICE -- RECORD LAYOUT FOR THE INVOICE FILE (INVOICE),    *
+      *   KEYED BY INV-INVOICE-NUMBER, AND FOR ITS ALTERNATE-INDEX    *
+      *   PATH (INVPATH) KEYED BY INV-CUSTOMER-NUMBER.  20 LINE ITEMS *
+      *   ARE CARRIED -- THE FIRST 10 ARE ENTERED ON THE ORDMAP1      *
+      *   SCREEN, THE REMAINING 10 ON THE ORDMAP2 CONTINUATION PAGE.  *
+      *                                                                *
+      *   INV-RECORD-TYPE/INV-VOID-OF-INVOICE/INV-VOIDED-SW SUPPORT   *
+      *   THE VOID/CREDIT-MEMO TRANSACTION -- AN ORIGINAL INVOICE IS  *
+      *   NEVER DELETED OR HAVE ITS AMOUNTS CHANGED; IT IS FLAGGED    *
+      *   VOIDED AND AN OFFSETTING CREDIT-MEMO RECORD IS WRITTEN      *
+      *   REFERENCING IT, THE SAME ARCHIVE-NOT-DELETE APPROACH USED   *
+      *   FOR CM-STATUS-CODE ON THE CUSTOMER MASTER.                  *
+      ******************************************************************
+       01  INVOICE-RECORD.
+           02  INV-INVOICE-NUMBER       PIC 9(06).
+           02  INV-CUSTOMER-NUMBER      PIC X(06).
+           02  INV-PO-NUMBER            PIC X(10).
+           02  INV-INVOICE-DATE         PIC 9(08).
+           02  INV-INVOICE-TOTAL        PIC 9(07)V99.
+           02  INV-TAX-AMOUNT           PIC 9(07)V99.
+           02  INV-TERMINAL-ID          PIC X(04).
+           02  INV-OPERATOR-ID          PIC X(03).
+           02  INV-LINE-ITEM OCCURS 20 TIMES.
+               03  INV-PRODUCT-CODE     PIC X(06).
+               03  INV-QUANTITY         PIC 9(05).
+               03  INV-UNIT-PRICE       PIC 9(07)V99.
+               03  INV-AMOUNT           PIC 9(07)V99.
+           02  INV-RECORD-TYPE          PIC X(01).
+               88  INV-ORIGINAL-INVOICE            VALUE 'O'.
+               88  INV-CREDIT-MEMO                  VALUE 'C'.
+           02  INV-VOID-OF-INVOICE      PIC 9(06).
+           02  INV-VOIDED-SW            PIC X(01).
+               88  INV-VOIDED                       VALUE 'Y'.
