@@ -0,0 +1,21 @@
+      ******************************************************************
+      *   CUSTMAS -- RECORD LAYOUT FOR THE CUSTOMER MASTER FILE       *
+      *   (VSAM KSDS, KEYED BY CM-CUSTOMER-NUMBER).  CM-STATUS-CODE    *
+      *   MARKS A RECORD ARCHIVED RATHER THAN HAVING THE MAINTENANCE   *
+      *   PROGRAMS DELETE IT OUTRIGHT -- THE ROW, AND ITS INVOICE      *
+      *   HISTORY, STAYS ON FILE.  CM-CREDIT-LIMIT IS THE MAXIMUM      *
+      *   TOTAL OPEN INVOICE BALANCE ORDRENT WILL LET THIS CUSTOMER    *
+      *   CARRY BEFORE A NEW ORDER IS BLOCKED; ZERO MEANS NO LIMIT.    *
+      ******************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           02  CM-CUSTOMER-NUMBER       PIC X(06).
+           02  CM-LAST-NAME             PIC X(30).
+           02  CM-FIRST-NAME            PIC X(20).
+           02  CM-ADDRESS               PIC X(30).
+           02  CM-CITY                  PIC X(20).
+           02  CM-STATE                 PIC X(02).
+           02  CM-ZIP-CODE              PIC X(10).
+           02  CM-STATUS-CODE           PIC X(01).
+               88  CM-ACTIVE                    VALUE 'A'.
+               88  CM-ARCHIVED                  VALUE 'X'.
+           02  CM-CREDIT-LIMIT          PIC 9(07)V99.
