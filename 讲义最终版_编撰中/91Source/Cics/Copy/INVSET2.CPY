@@ -0,0 +1,21 @@
+      ******************************************************************
+      *   INVSET2 -- SYMBOLIC MAP FOR THE VOIDMAP1 SCREEN (INVVOID).  *
+      *   EXTENDED-ATTRIBUTE STYLE, MATCHING INVSET1/ORDSET1.         *
+      ******************************************************************
+       01  INVOICE-VOID-MAP.
+           02  IVM-L-INVNO          PIC S9(4) COMP.
+           02  IVM-A-INVNO          PIC X.
+           02  IVM-D-INVNO          PIC 9(06).
+           02  IVM-D-INVNO-ALPHA REDEFINES IVM-D-INVNO
+                                    PIC X(06).
+           02  IVM-D-CUSTNO         PIC X(06).
+           02  IVM-D-LNAME          PIC X(30).
+           02  IVM-D-FNAME          PIC X(20).
+           02  IVM-D-PO             PIC X(10).
+           02  IVM-D-DATE           PIC Z9/99/9999.
+           02  IVM-D-TOTAL          PIC Z,ZZZ,ZZ9.99.
+           02  IVM-D-INSTR          PIC X(79).
+           02  IVM-L-MESSAGE        PIC S9(4) COMP.
+           02  IVM-A-MESSAGE        PIC X.
+           02  IVM-D-MESSAGE        PIC X(79).
+           02  IVM-D-TRANID         PIC X(04).
