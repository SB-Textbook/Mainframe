@@ -0,0 +1,57 @@
+      ******************************************************************
+      *   LB03SET -- SYMBOLIC MAP FOR THE LB03MAP SCREEN (READVSAM).   *
+      *   CLASSIC I/O-REDEFINES STYLE, MATCHING MNTSET1.               *
+      ******************************************************************
+       01  LB03MAPI.
+           02  FILLER               PIC X(12).
+           02  FUNC-ML              PIC S9(4) COMP.
+           02  FUNC-MF              PIC X.
+           02  FUNC-MA REDEFINES FUNC-MF
+                                    PIC X.
+           02  FUNC-MI              PIC X(01).
+           02  ID-ML                PIC S9(4) COMP.
+           02  ID-MF                PIC X.
+           02  ID-MA REDEFINES ID-MF
+                                    PIC X.
+           02  ID-MI                PIC X(06).
+           02  NAME-ML              PIC S9(4) COMP.
+           02  NAME-MF              PIC X.
+           02  NAME-MA REDEFINES NAME-MF
+                                    PIC X.
+           02  NAME-MI              PIC X(20).
+           02  MSG-ML               PIC S9(4) COMP.
+           02  MSG-MF               PIC X.
+           02  MSG-MA REDEFINES MSG-MF
+                                    PIC X.
+           02  MSG-MI               PIC X(79).
+           02  TRANSID-ML           PIC S9(4) COMP.
+           02  TRANSID-MF           PIC X.
+           02  TRANSID-MA REDEFINES TRANSID-MF
+                                    PIC X.
+           02  TRANSID-MI           PIC X(04).
+           02  DATE-ML              PIC S9(4) COMP.
+           02  DATE-MF              PIC X.
+           02  DATE-MA REDEFINES DATE-MF
+                                    PIC X.
+           02  DATE-MI              PIC X(10).
+           02  TIME-ML              PIC S9(4) COMP.
+           02  TIME-MF              PIC X.
+           02  TIME-MA REDEFINES TIME-MF
+                                    PIC X.
+           02  TIME-MI              PIC X(08).
+       01  LB03MAPO REDEFINES LB03MAPI.
+           02  FILLER               PIC X(12).
+           02  FILLER               PIC X(03).
+           02  FUNC-MO              PIC X(01).
+           02  FILLER               PIC X(03).
+           02  ID-MO                PIC X(06).
+           02  FILLER               PIC X(03).
+           02  NAME-MO              PIC X(20).
+           02  FILLER               PIC X(03).
+           02  MSG-MO               PIC X(79).
+           02  FILLER               PIC X(03).
+           02  TRANSID-MO           PIC X(04).
+           02  FILLER               PIC X(03).
+           02  DATE-MO              PIC X(10).
+           02  FILLER               PIC X(03).
+           02  TIME-MO              PIC X(08).
