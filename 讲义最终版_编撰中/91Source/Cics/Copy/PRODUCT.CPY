@@ -0,0 +1,12 @@
+      ******************************************************************
+      *   PRODUCT -- RECORD LAYOUT FOR THE PRODUCT MASTER FILE        *
+      *   (VSAM KSDS, KEYED BY PRM-PRODUCT-CODE).  PRM-QUANTITY-ON-    *
+      *   HAND IS DECREMENTED BY ORDRENT AS ORDERS ARE POSTED, AND IS  *
+      *   CHECKED AT LINE-ITEM ENTRY TIME TO KEEP AN ORDER FROM        *
+      *   SELLING MORE THAN IS IN STOCK.                               *
+      ******************************************************************
+       01  PRODUCT-MASTER-RECORD.
+           02  PRM-PRODUCT-CODE         PIC X(06).
+           02  PRM-PRODUCT-DESCRIPTION  PIC X(20).
+           02  PRM-UNIT-PRICE           PIC 9(07)V99.
+           02  PRM-QUANTITY-ON-HAND     PIC 9(05).
