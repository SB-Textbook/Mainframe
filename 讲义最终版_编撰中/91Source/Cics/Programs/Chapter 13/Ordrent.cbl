@@ -14,12 +14,16 @@
                88  VALID-DATA                            VALUE 'Y'.
            05  CUSTOMER-FOUND-SW               PIC X(01) VALUE 'Y'.
                88  CUSTOMER-FOUND                        VALUE 'Y'.
+           05  CUSTOMER-ARCHIVED-SW            PIC X(01) VALUE 'N'.
+               88  CUSTOMER-ARCHIVED                     VALUE 'Y'.
            05  PRODUCT-FOUND-SW                PIC X(01) VALUE 'Y'.
                88  PRODUCT-FOUND                         VALUE 'Y'.
            05  VALID-QUANTITY-SW               PIC X(01) VALUE 'Y'.
                88  VALID-QUANTITY                        VALUE 'Y'.
            05  VALID-NET-SW                    PIC X(01) VALUE 'Y'.
                88  VALID-NET                             VALUE 'Y'.
+           05  MORE-BALANCE-SW                 PIC X(01) VALUE 'Y'.
+               88  MORE-BALANCE                          VALUE 'Y'.
       *
        01  FLAGS.
       *
@@ -34,31 +38,54 @@
        01  WORK-FIELDS.
       *
            05  ITEM-SUB            PIC S9(03)  COMP-3  VALUE ZERO.
+           05  ABS-ITEM-SUB        PIC S9(03)  COMP-3  VALUE ZERO.
+           05  STOCK-SUB           PIC S9(03)  COMP-3  VALUE ZERO.
            05  LINE-ITEM-COUNT     PIC S9(03)  COMP-3  VALUE ZERO.
            05  NET-NUMERIC         PIC 9(07)V99.
            05  QTY-NUMERIC         PIC 9(05).
            05  ABSOLUTE-TIME       PIC S9(15)  COMP-3.
            05  TODAYS-DATE         PIC X(10).
+           05  OPEN-BALANCE        PIC S9(09)V99 COMP-3.
       *
        01  RESPONSE-CODE                     PIC S9(08)  COMP.
+      *
+      ******************************************************************
+      *   STATE-TAX-TABLE -- SALES-TAX RATE BY CUSTOMER STATE, USED BY *
+      *   1305-COMPUTE-SALES-TAX.  A STATE NOT LISTED HERE IS TREATED  *
+      *   AS TAX-EXEMPT.                                               *
+      ******************************************************************
+       01  STATE-TAX-TABLE-VALUES.
+           05  FILLER              PIC X(06) VALUE 'CA0725'.
+           05  FILLER              PIC X(06) VALUE 'NY0400'.
+           05  FILLER              PIC X(06) VALUE 'TX0625'.
+           05  FILLER              PIC X(06) VALUE 'FL0600'.
+           05  FILLER              PIC X(06) VALUE 'WA0650'.
+      *
+       01  STATE-TAX-TABLE REDEFINES STATE-TAX-TABLE-VALUES.
+           05  STT-ENTRY OCCURS 5 TIMES INDEXED BY STT-IDX.
+               10  STT-STATE       PIC X(02).
+               10  STT-RATE        PIC V9(4).
       *
        01  COMMUNICATION-AREA.
       *
            05  CA-CONTEXT-FLAG               PIC X(01).
                88  PROCESS-ENTRY                       VALUE '1'.
                88  PROCESS-VERIFY                      VALUE '2'.
+               88  PROCESS-ENTRY-PAGE2                 VALUE '3'.
            05  CA-TOTAL-ORDERS               PIC S9(03) COMP-3.
-           05  CA-INVOICE-RECORD             PIC X(318).
+           05  CA-INVOICE-RECORD             PIC X(643).
            05  CA-FIELDS-ENTERED.
                10  CA-PO-ENTERED-SW          PIC X(01).
                    88  CA-PO-ENTERED                VALUE 'Y'.
-               10  CA-LINE-ITEM              OCCURS 10.
+               10  CA-LINE-ITEM              OCCURS 20.
                    15  CA-PCODE-ENTERED-SW   PIC X(01).
                        88  CA-PCODE-ENTERED         VALUE 'Y'.
                    15  CA-QTY-ENTERED-SW     PIC X(01).
                        88  CA-QTY-ENTERED           VALUE 'Y'.
                    15  CA-NET-ENTERED-SW     PIC X(01).
                        88  CA-NET-ENTERED           VALUE 'Y'.
+           05  CA-HELP-SW                    PIC X(01).
+               88  HELP-WAS-SHOWN                       VALUE 'H'.
       *
        01  TOTAL-LINE.
       *
@@ -82,10 +109,12 @@
        COPY ATTR.
       *
        COPY ERRPARM.
+      *
+       COPY PFHELP.
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA             PIC X(352).
+       01  DFHCOMMAREA             PIC X(708).
       *
        PROCEDURE DIVISION.
       *
@@ -99,11 +128,13 @@
       *
                WHEN EIBCALEN = ZERO
                    MOVE LOW-VALUE TO ORDMAP1
+                   MOVE LOW-VALUE TO ORDMAP2
                    MOVE LOW-VALUE TO COMMUNICATION-AREA
                    MOVE ZERO      TO CA-TOTAL-ORDERS
                    MOVE 'Type order details.  Then press Enter.'
                        TO ORD-D-INSTR
-                   MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+                   MOVE 'F3=Exit   F6=More Items   F12=Cancel'
+                       TO ORD-D-FKEY
                    MOVE -1 TO ORD-L-CUSTNO
                    SET SEND-ERASE TO TRUE
                    PERFORM 1400-SEND-ORDER-MAP
@@ -111,15 +142,40 @@
       *
                WHEN EIBAID = DFHCLEAR
                    MOVE LOW-VALUE TO ORDMAP1
+                   MOVE LOW-VALUE TO ORDMAP2
                    MOVE LOW-VALUE TO CA-INVOICE-RECORD
                                      CA-FIELDS-ENTERED
                    MOVE 'Type order details.  Then press Enter.'
                        TO ORD-D-INSTR
-                   MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+                   MOVE 'F3=Exit   F6=More Items   F12=Cancel'
+                       TO ORD-D-FKEY
                    MOVE -1 TO ORD-L-CUSTNO
                    SET SEND-ERASE TO TRUE
                    PERFORM 1400-SEND-ORDER-MAP
                    SET PROCESS-ENTRY TO TRUE
+      *
+               WHEN HELP-WAS-SHOWN
+                   MOVE LOW-VALUE TO ORDMAP1
+                   MOVE LOW-VALUE TO ORDMAP2
+                   MOVE LOW-VALUE TO CA-INVOICE-RECORD
+                                     CA-FIELDS-ENTERED
+                   MOVE SPACE TO CA-HELP-SW
+                   MOVE 'Type order details.  Then press Enter.'
+                       TO ORD-D-INSTR
+                   MOVE 'F3=Exit   F6=More Items   F12=Cancel'
+                       TO ORD-D-FKEY
+                   MOVE -1 TO ORD-L-CUSTNO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-ORDER-MAP
+                   SET PROCESS-ENTRY TO TRUE
+      *
+               WHEN EIBAID = DFHPF1
+                   SET HELP-WAS-SHOWN TO TRUE
+                   EXEC CICS
+                       SEND TEXT FROM(PF-HELP-TEXT)
+                                 ERASE
+                                 FREEKB
+                   END-EXEC
       *
                WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
                    CONTINUE
@@ -133,11 +189,13 @@
                WHEN EIBAID = DFHPF12
                    IF PROCESS-VERIFY
                        MOVE LOW-VALUE TO ORDMAP1
+                       MOVE LOW-VALUE TO ORDMAP2
                        MOVE LOW-VALUE TO CA-INVOICE-RECORD
                                          CA-FIELDS-ENTERED
                        MOVE 'Type order details.  Then press Enter.'
                            TO ORD-D-INSTR
-                       MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+                       MOVE 'F3=Exit   F6=More Items   F12=Cancel'
+                           TO ORD-D-FKEY
                        MOVE -1 TO ORD-L-CUSTNO
                        SET SEND-ERASE TO TRUE
                        PERFORM 1400-SEND-ORDER-MAP
@@ -148,6 +206,21 @@
                            EXEC CICS
                                RETURN TRANSID('MENU')
                            END-EXEC
+                       ELSE
+                           IF PROCESS-ENTRY-PAGE2
+                               MOVE LOW-VALUE TO ORDMAP1
+                               MOVE LOW-VALUE TO ORDMAP2
+                               MOVE LOW-VALUE TO CA-INVOICE-RECORD
+                                                 CA-FIELDS-ENTERED
+                               MOVE 'Type order details.  Then press E
+      -                            'nter.' TO ORD-D-INSTR
+                               MOVE 'F3=Exit   F6=More Items   F12=Can
+      -                            'cel' TO ORD-D-FKEY
+                               MOVE -1 TO ORD-L-CUSTNO
+                               SET SEND-ERASE TO TRUE
+                               PERFORM 1400-SEND-ORDER-MAP
+                               SET PROCESS-ENTRY TO TRUE
+                           END-IF
                        END-IF
                    END-IF
       *
@@ -158,6 +231,27 @@
                        IF PROCESS-VERIFY
                            PERFORM 2000-PROCESS-POST-ORDER
                            SET PROCESS-ENTRY TO TRUE
+                       ELSE
+                           IF PROCESS-ENTRY-PAGE2
+                               PERFORM 1600-FINISH-PAGE2-ENTRY
+                           END-IF
+                       END-IF
+                   END-IF
+      *
+               WHEN EIBAID = DFHPF6
+                   IF PROCESS-ENTRY
+                       PERFORM 1450-START-PAGE2-ENTRY
+                   ELSE
+                       IF PROCESS-ENTRY-PAGE2
+                           MOVE 'Invalid key pressed.' TO ORD2-D-MESSAGE
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1800-SEND-PAGE2-MAP
+                       ELSE
+                           MOVE LOW-VALUE TO ORDMAP1
+                           MOVE 'Invalid key pressed.' TO ORD-D-MESSAGE
+                           MOVE -1 TO ORD-L-CUSTNO
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1400-SEND-ORDER-MAP
                        END-IF
                    END-IF
       *
@@ -166,7 +260,8 @@
                        MOVE LOW-VALUE TO ORDMAP1
                        MOVE 'Type corrections.  Then press Enter.'
                            TO ORD-D-INSTR
-                       MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+                       MOVE 'F3=Exit   F6=More Items   F12=Cancel'
+                           TO ORD-D-FKEY
                        MOVE -1 TO ORD-L-CUSTNO
                        SET UNPROTECT-FIELDS TO TRUE
                        SET SEND-DATAONLY TO TRUE
@@ -179,15 +274,25 @@
                            MOVE -1 TO ORD-L-CUSTNO
                            SET SEND-DATAONLY-ALARM TO TRUE
                            PERFORM 1400-SEND-ORDER-MAP
+                       ELSE
+                           IF PROCESS-ENTRY-PAGE2
+                               PERFORM 1750-REBUILD-PAGE1-FOR-CHANGE
+                           END-IF
                        END-IF
                    END-IF
       *
                WHEN OTHER
-                   MOVE LOW-VALUE TO ORDMAP1
-                   MOVE 'Invalid key pressed.' TO ORD-D-MESSAGE
-                   MOVE -1 TO ORD-L-CUSTNO
-                   SET SEND-DATAONLY-ALARM TO TRUE
-                   PERFORM 1400-SEND-ORDER-MAP
+                   IF PROCESS-ENTRY-PAGE2
+                       MOVE 'Invalid key pressed.' TO ORD2-D-MESSAGE
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1800-SEND-PAGE2-MAP
+                   ELSE
+                       MOVE LOW-VALUE TO ORDMAP1
+                       MOVE 'Invalid key pressed.' TO ORD-D-MESSAGE
+                       MOVE -1 TO ORD-L-CUSTNO
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1400-SEND-ORDER-MAP
+                   END-IF
       *
            END-EVALUATE.
       *
@@ -200,9 +305,13 @@
       *
            PERFORM 1100-RECEIVE-ORDER-MAP.
            PERFORM 1200-EDIT-ORDER-DATA.
+           PERFORM 1201-CHECK-MINIMUM-ITEMS.
       *
            IF VALID-DATA
                PERFORM 1300-FORMAT-INVOICE-RECORD
+               MOVE INV-TAX-AMOUNT TO ORD-D-TAX
+               COMPUTE ORD-D-GRANDTOTAL = INV-INVOICE-TOTAL
+                                         + INV-TAX-AMOUNT
                MOVE 'Press Enter to post this order.  Or press F4 to ent
       -             'er corrections.' TO ORD-D-INSTR
                MOVE 'F3=Exit   F4=Change   F12=Cancel' TO ORD-D-FKEY
@@ -214,7 +323,7 @@
            ELSE
                MOVE 'Type corrections.  Then press Enter.'
                    TO ORD-D-INSTR
-               MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+               MOVE 'F3=Exit   F6=More Items   F12=Cancel' TO ORD-D-FKEY
                SET SEND-DATAONLY-ALARM TO TRUE
                PERFORM 1400-SEND-ORDER-MAP
            END-IF.
@@ -242,14 +351,6 @@
                  UNTIL ITEM-SUB < 1.
       *
            MOVE INV-INVOICE-TOTAL TO ORD-D-TOTAL.
-           IF        LINE-ITEM-COUNT = ZERO
-                 AND VALID-DATA
-               MOVE ATTR-REVERSE TO ORD-H-PCODE(1)
-               MOVE -1 TO ORD-L-PCODE(1)
-               MOVE 'You must enter at least one line item.'
-                   TO ORD-D-MESSAGE
-               MOVE 'N' TO VALID-DATA-SW
-           END-IF.
       *
            IF        ORD-L-PO = ZERO
                   OR ORD-D-PO = SPACE
@@ -274,6 +375,16 @@
                    MOVE CM-CITY       TO ORD-D-CITY
                    MOVE CM-STATE      TO ORD-D-STATE
                    MOVE CM-ZIP-CODE   TO ORD-D-ZIPCODE
+                   IF VALID-DATA
+                       MOVE ORD-D-CUSTNO TO INV-CUSTOMER-NUMBER
+                       PERFORM 1215-CHECK-CREDIT-LIMIT
+                       IF NOT VALID-DATA
+                           MOVE ATTR-REVERSE TO ORD-H-CUSTNO
+                           MOVE -1 TO ORD-L-CUSTNO
+                           MOVE 'This order would exceed the customer cred
+      -                        'it limit.' TO ORD-D-MESSAGE
+                       END-IF
+                   END-IF
                ELSE
                    MOVE SPACE TO ORD-D-LNAME
                                  ORD-D-FNAME
@@ -283,8 +394,13 @@
                                  ORD-D-ZIPCODE
                    MOVE ATTR-REVERSE TO ORD-H-CUSTNO
                    MOVE -1 TO ORD-L-CUSTNO
-                   MOVE 'That customer does not exist.'
-                       TO ORD-D-MESSAGE
+                   IF CUSTOMER-ARCHIVED
+                       MOVE 'That customer has been archived.'
+                           TO ORD-D-MESSAGE
+                   ELSE
+                       MOVE 'That customer does not exist.'
+                           TO ORD-D-MESSAGE
+                   END-IF
                    MOVE 'N' TO VALID-DATA-SW
                END-IF
            END-IF.
@@ -292,6 +408,24 @@
            IF VALID-DATA
                MOVE -1 TO ORD-L-CUSTNO
            END-IF.
+      *
+       1201-CHECK-MINIMUM-ITEMS.
+      *
+           PERFORM VARYING ITEM-SUB FROM 11 BY 1
+                   UNTIL ITEM-SUB > 20
+               IF CA-PCODE-ENTERED(ITEM-SUB)
+                   ADD 1 TO LINE-ITEM-COUNT
+               END-IF
+           END-PERFORM.
+      *
+           IF        LINE-ITEM-COUNT = ZERO
+                 AND VALID-DATA
+               MOVE ATTR-REVERSE TO ORD-H-PCODE(1)
+               MOVE -1 TO ORD-L-PCODE(1)
+               MOVE 'You must enter at least one line item.'
+                   TO ORD-D-MESSAGE
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
       *
        1210-READ-CUSTOMER-RECORD.
       *
@@ -301,9 +435,16 @@
                     RIDFLD(ORD-D-CUSTNO)
                     RESP(RESPONSE-CODE)
            END-EXEC.
+      *
+           MOVE 'N' TO CUSTOMER-ARCHIVED-SW.
       *
            IF RESPONSE-CODE = DFHRESP(NORMAL)
-               MOVE 'Y' TO CUSTOMER-FOUND-SW
+               IF CM-ARCHIVED
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'Y' TO CUSTOMER-ARCHIVED-SW
+               ELSE
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               END-IF
            ELSE
                IF RESPONSE-CODE = DFHRESP(NOTFND)
                    MOVE 'N' TO CUSTOMER-FOUND-SW
@@ -311,6 +452,107 @@
                    PERFORM 9999-TERMINATE-PROGRAM
                END-IF
            END-IF.
+      *
+      ******************************************************************
+      *   1215-CHECK-CREDIT-LIMIT -- ADDS THIS ORDER'S MERCHANDISE     *
+      *   TOTAL (PLUS TAX) TO THE CUSTOMER'S OPEN INVOICE BALANCE      *
+      *   (INVPATH, BY CUSTOMER NUMBER) AND REJECTS THE ORDER IF THE   *
+      *   SUM WOULD EXCEED CM-CREDIT-LIMIT.  A CREDIT LIMIT OF ZERO    *
+      *   MEANS THE CUSTOMER IS NOT SUBJECT TO A LIMIT.  CALLABLE FROM *
+      *   EITHER PAGE OF THE ORDER SCREEN -- INV-INVOICE-TOTAL MAY     *
+      *   REFLECT ITEMS 1-10 ONLY (PAGE 1) OR ALL 20 ITEMS (AFTER PAGE *
+      *   2 IS ACCEPTED).  THE CALLER IS RESPONSIBLE FOR HIGHLIGHTING  *
+      *   THE REJECTION ON WHICHEVER MAP IS CURRENTLY ON SCREEN.       *
+      ******************************************************************
+       1215-CHECK-CREDIT-LIMIT.
+      *
+           IF CM-CREDIT-LIMIT = ZERO
+               CONTINUE
+           ELSE
+      *        INV-INVOICE-TOTAL ALREADY HOLDS THIS ORDER'S MERCHANDISE
+      *        TOTAL.  RECOMPUTE THE TAX ON IT SO OPEN-BALANCE IS SEEDED
+      *        TAX-INCLUSIVE, THE SAME WAY 1219-APPLY-BALANCE-ENTRY ADDS
+      *        IN EACH EXISTING INVOICE.  SAVE THE SEED HERE BEFORE THE
+      *        BALANCE BROWSE REUSES INVOICE-RECORD AS ITS BUFFER.
+               PERFORM 1305-COMPUTE-SALES-TAX
+               ADD INV-INVOICE-TOTAL INV-TAX-AMOUNT GIVING OPEN-BALANCE
+               PERFORM 1216-START-BALANCE-BROWSE
+               PERFORM 1217-ACCUMULATE-BALANCE
+                   UNTIL NOT MORE-BALANCE
+               PERFORM 1218-END-BALANCE-BROWSE
+               IF OPEN-BALANCE > CM-CREDIT-LIMIT
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       1216-START-BALANCE-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE('INVPATH')
+                       RIDFLD(ORD-D-CUSTNO)
+                       EQUAL
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO MORE-BALANCE-SW
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE 'Y' TO MORE-BALANCE-SW
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1217-ACCUMULATE-BALANCE.
+      *
+           EXEC CICS
+               READNEXT FILE('INVPATH')
+                        RIDFLD(ORD-D-CUSTNO)
+                        INTO(INVOICE-RECORD)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM 1219-APPLY-BALANCE-ENTRY
+               MOVE 'N' TO MORE-BALANCE-SW
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(DUPKEY)
+                   PERFORM 1219-APPLY-BALANCE-ENTRY
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *   1219-APPLY-BALANCE-ENTRY -- A VOIDED ORIGINAL INVOICE NO     *
+      *   LONGER CONTRIBUTES TO WHAT THE CUSTOMER OWES, SO IT IS       *
+      *   DROPPED FROM THE SUM.  A CREDIT MEMO REDUCES THE BALANCE     *
+      *   INSTEAD OF ADDING TO IT.                                     *
+      ******************************************************************
+       1219-APPLY-BALANCE-ENTRY.
+      *
+           IF INV-VOIDED
+               CONTINUE
+           ELSE
+               IF INV-CREDIT-MEMO
+                   SUBTRACT INV-INVOICE-TOTAL INV-TAX-AMOUNT
+                       FROM OPEN-BALANCE
+               ELSE
+                   ADD INV-INVOICE-TOTAL INV-TAX-AMOUNT TO OPEN-BALANCE
+               END-IF
+           END-IF.
+      *
+       1218-END-BALANCE-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('INVPATH')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
        1220-EDIT-LINE-ITEM.
       *
@@ -421,6 +663,16 @@
                        MOVE PRM-UNIT-PRICE TO ORD-D-NET(ITEM-SUB)
                                               NET-NUMERIC
                    END-IF
+                   IF        VALID-QUANTITY
+                         AND QTY-NUMERIC > PRM-QUANTITY-ON-HAND
+                       MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
+                       MOVE -1 TO ORD-L-QTY(ITEM-SUB)
+                       MOVE 'Insufficient stock on hand for that quantit
+      -                    'y.' TO ORD-D-MESSAGE
+                       MOVE 'N' TO VALID-DATA-SW
+                       MOVE 'N' TO VALID-QUANTITY-SW
+                   END-IF
+      *
                    IF VALID-QUANTITY AND VALID-NET
                        MULTIPLY NET-NUMERIC BY QTY-NUMERIC
                            GIVING ORD-D-AMOUNT(ITEM-SUB)
@@ -476,6 +728,8 @@
            END-IF.
       *
        1300-FORMAT-INVOICE-RECORD.
+      *
+           MOVE CA-INVOICE-RECORD TO INVOICE-RECORD.
       *
            EXEC CICS
                ASKTIME ABSTIME(ABSOLUTE-TIME)
@@ -488,6 +742,9 @@
       *
            MOVE ORD-D-CUSTNO TO INV-CUSTOMER-NUMBER.
            MOVE ORD-D-PO     TO INV-PO-NUMBER.
+           SET INV-ORIGINAL-INVOICE TO TRUE.
+           MOVE ZERO TO INV-VOID-OF-INVOICE.
+           MOVE 'N'  TO INV-VOIDED-SW.
       *
            PERFORM VARYING ITEM-SUB FROM 1 BY 1
                      UNTIL ITEM-SUB > 10
@@ -498,6 +755,11 @@
                              TO INV-QUANTITY(ITEM-SUB)
                    MOVE ORD-D-NET(ITEM-SUB)
                              TO INV-UNIT-PRICE(ITEM-SUB)
+      *            1215-CHECK-CREDIT-LIMIT'S BALANCE BROWSE ALREADY
+      *            OVERWROTE THE INV-AMOUNT THAT 1220-EDIT-LINE-ITEM
+      *            COMPUTED FOR THIS ITEM -- ORD-D-AMOUNT STILL HAS IT.
+                   MOVE ORD-D-AMOUNT(ITEM-SUB)
+                             TO INV-AMOUNT(ITEM-SUB)
                ELSE
                    MOVE SPACE TO INV-PRODUCT-CODE(ITEM-SUB)
                    MOVE ZERO  TO INV-QUANTITY(ITEM-SUB)
@@ -505,8 +767,38 @@
                                  INV-AMOUNT(ITEM-SUB)
                END-IF
            END-PERFORM.
+      *
+           MOVE ZERO TO INV-INVOICE-TOTAL.
+           PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                   UNTIL ITEM-SUB > 20
+               ADD INV-AMOUNT(ITEM-SUB) TO INV-INVOICE-TOTAL
+           END-PERFORM.
+      *
+           PERFORM 1305-COMPUTE-SALES-TAX.
       *
            MOVE INVOICE-RECORD TO CA-INVOICE-RECORD.
+      *
+       1305-COMPUTE-SALES-TAX.
+      *
+           MOVE ZERO TO INV-TAX-AMOUNT.
+      *
+           EXEC CICS
+               READ FILE('CUSTMAS')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(INV-CUSTOMER-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               SET STT-IDX TO 1
+               SEARCH STT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN STT-STATE(STT-IDX) = CM-STATE
+                       COMPUTE INV-TAX-AMOUNT ROUNDED =
+                           INV-INVOICE-TOTAL * STT-RATE(STT-IDX)
+               END-SEARCH
+           END-IF.
       *
        1400-SEND-ORDER-MAP.
       *
@@ -610,6 +902,385 @@
                                       ORD-C-QTY(ITEM-SUB)
                                       ORD-C-NET(ITEM-SUB)
            END-PERFORM.
+      *
+       1450-START-PAGE2-ENTRY.
+      *
+           PERFORM 1100-RECEIVE-ORDER-MAP.
+           PERFORM 1200-EDIT-ORDER-DATA.
+      *
+           IF VALID-DATA
+               PERFORM 1300-FORMAT-INVOICE-RECORD
+               PERFORM 1460-INIT-PAGE2-MAP
+               MOVE 'Type additional order details.  Then press Enter
+      -            '.' TO ORD2-D-INSTR
+               MOVE 'F3=Exit   F4=Back   F12=Cancel' TO ORD2-D-FKEY
+               SET SEND-ERASE TO TRUE
+               PERFORM 1800-SEND-PAGE2-MAP
+               SET PROCESS-ENTRY-PAGE2 TO TRUE
+           ELSE
+               MOVE 'Type corrections.  Then press Enter.'
+                   TO ORD-D-INSTR
+               MOVE 'F3=Exit   F6=More Items   F12=Cancel' TO ORD-D-FKEY
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-ORDER-MAP
+           END-IF.
+      *
+       1460-INIT-PAGE2-MAP.
+      *
+           MOVE LOW-VALUE TO ORDMAP2.
+           PERFORM 1465-INIT-PAGE2-LINE-ITEM
+               VARYING ITEM-SUB FROM 1 BY 1
+                 UNTIL ITEM-SUB > 10.
+      *
+       1465-INIT-PAGE2-LINE-ITEM.
+      *
+           COMPUTE ABS-ITEM-SUB = ITEM-SUB + 10.
+      *
+           IF INV-PRODUCT-CODE(ABS-ITEM-SUB) NOT = SPACE
+               MOVE INV-PRODUCT-CODE(ABS-ITEM-SUB)
+                         TO ORD2-D-PCODE(ITEM-SUB)
+               MOVE INV-QUANTITY(ABS-ITEM-SUB)
+                         TO ORD2-D-QTY(ITEM-SUB)
+               MOVE INV-UNIT-PRICE(ABS-ITEM-SUB)
+                         TO ORD2-D-NET(ITEM-SUB)
+           END-IF.
+      *
+       1600-FINISH-PAGE2-ENTRY.
+      *
+           PERFORM 1610-RECEIVE-PAGE2-MAP.
+           PERFORM 1620-EDIT-PAGE2-DATA.
+           PERFORM 1201-CHECK-MINIMUM-ITEMS.
+      *
+           IF VALID-DATA
+               PERFORM 1640-SAVE-PAGE2-ITEMS
+      *        1640-SAVE-PAGE2-ITEMS JUST TOTALED ALL 20 LINE ITEMS, SO
+      *        RE-RUN THE CREDIT CHECK HERE AGAINST THE COMPLETE ORDER --
+      *        THE EARLIER CHECK IN 1200-EDIT-ORDER-DATA ONLY SAW PAGE 1.
+               MOVE INV-CUSTOMER-NUMBER TO ORD-D-CUSTNO
+               PERFORM 1215-CHECK-CREDIT-LIMIT
+               IF NOT VALID-DATA
+                   MOVE 'This order would exceed the customer credit lim
+      -                'it.' TO ORD2-D-MESSAGE
+               END-IF
+           END-IF.
+      *
+           IF VALID-DATA
+               PERFORM 1700-REBUILD-VERIFY-SCREEN
+               SET PROCESS-VERIFY TO TRUE
+           ELSE
+               MOVE 'Type corrections.  Then press Enter.'
+                   TO ORD2-D-INSTR
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1800-SEND-PAGE2-MAP
+           END-IF.
+      *
+       1610-RECEIVE-PAGE2-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('ORDMAP2')
+                       MAPSET('ORDSET1')
+                       INTO(ORDMAP2)
+           END-EXEC.
+      *
+           INSPECT ORDMAP2
+                REPLACING ALL '_' BY SPACE.
+      *
+       1620-EDIT-PAGE2-DATA.
+      *
+           MOVE CA-INVOICE-RECORD TO INVOICE-RECORD.
+      *
+           PERFORM 1630-EDIT-LINE-ITEM-PAGE2
+               VARYING ITEM-SUB FROM 10 BY -1
+                 UNTIL ITEM-SUB < 1.
+      *
+       1630-EDIT-LINE-ITEM-PAGE2.
+      *
+           COMPUTE ABS-ITEM-SUB = ITEM-SUB + 10.
+      *
+           MOVE ATTR-NO-HIGHLIGHT TO ORD2-H-PCODE(ITEM-SUB)
+                                     ORD2-H-QTY(ITEM-SUB)
+                                     ORD2-H-NET(ITEM-SUB).
+           MOVE 'N' TO PRODUCT-FOUND-SW.
+           MOVE 'N' TO VALID-QUANTITY-SW.
+      *
+           IF        ORD2-L-PCODE(ITEM-SUB) > ZERO
+                 AND ORD2-D-PCODE(ITEM-SUB) NOT = SPACE
+               MOVE 'Y' TO CA-PCODE-ENTERED-SW(ABS-ITEM-SUB)
+           ELSE
+               MOVE 'N' TO CA-PCODE-ENTERED-SW(ABS-ITEM-SUB)
+           END-IF.
+      *
+           IF        ORD2-L-QTY(ITEM-SUB) > ZERO
+                 AND ORD2-D-QTY-ALPHA(ITEM-SUB) NOT = SPACE
+               MOVE 'Y' TO CA-QTY-ENTERED-SW(ABS-ITEM-SUB)
+           ELSE
+               MOVE 'N' TO CA-QTY-ENTERED-SW(ABS-ITEM-SUB)
+           END-IF.
+      *
+           IF        ORD2-L-NET(ITEM-SUB) > ZERO
+                 AND ORD2-D-NET-ALPHA(ITEM-SUB) NOT = SPACE
+               MOVE 'Y' TO CA-NET-ENTERED-SW(ABS-ITEM-SUB)
+           ELSE
+               MOVE 'N' TO CA-NET-ENTERED-SW(ABS-ITEM-SUB)
+           END-IF.
+      *
+           IF            CA-NET-ENTERED(ABS-ITEM-SUB)
+                 AND NOT CA-PCODE-ENTERED(ABS-ITEM-SUB)
+               MOVE ATTR-REVERSE TO ORD2-H-PCODE(ITEM-SUB)
+               MOVE -1 TO ORD2-L-PCODE(ITEM-SUB)
+               MOVE 'You cannot enter a net price without a product c
+      -        'ode.' TO ORD2-D-MESSAGE
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF CA-NET-ENTERED(ABS-ITEM-SUB)
+               CALL 'NUMEDIT' USING ORD2-D-NET-ALPHA(ITEM-SUB)
+                                    NET-NUMERIC
+                                    VALID-NET-SW
+               IF VALID-NET
+                   MOVE NET-NUMERIC TO ORD2-D-NET(ITEM-SUB)
+               ELSE
+                   MOVE ATTR-REVERSE TO ORD2-H-NET(ITEM-SUB)
+                   MOVE -1 TO ORD2-L-NET(ITEM-SUB)
+                   MOVE 'Net price must be numeric.' TO ORD2-D-MESSAGE
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'N' TO VALID-QUANTITY-SW
+               END-IF
+           END-IF.
+      *
+           IF            CA-QTY-ENTERED(ABS-ITEM-SUB)
+                 AND NOT CA-PCODE-ENTERED(ABS-ITEM-SUB)
+               MOVE ATTR-REVERSE TO ORD2-H-PCODE(ITEM-SUB)
+               MOVE -1 TO ORD2-L-PCODE(ITEM-SUB)
+               MOVE 'You cannot enter a quantity without a product co
+      -            'de.' TO ORD2-D-MESSAGE
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF CA-QTY-ENTERED(ABS-ITEM-SUB)
+               CALL 'INTEDIT' USING ORD2-D-QTY-ALPHA(ITEM-SUB)
+                                    QTY-NUMERIC
+                                    VALID-QUANTITY-SW
+               IF VALID-QUANTITY
+                   IF QTY-NUMERIC > ZERO
+                       MOVE QTY-NUMERIC TO ORD2-D-QTY(ITEM-SUB)
+                   ELSE
+                       MOVE ATTR-REVERSE TO ORD2-H-QTY(ITEM-SUB)
+                       MOVE -1 TO ORD2-L-QTY(ITEM-SUB)
+                       MOVE 'Quantity must be greater than zero.'
+                           TO ORD2-D-MESSAGE
+                       MOVE 'N' TO VALID-DATA-SW
+                       MOVE 'N' TO VALID-QUANTITY-SW
+                   END-IF
+               ELSE
+                   MOVE ATTR-REVERSE TO ORD2-H-QTY(ITEM-SUB)
+                   MOVE -1 TO ORD2-L-QTY(ITEM-SUB)
+                   MOVE 'Quantity must be numeric.' TO ORD2-D-MESSAGE
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'N' TO VALID-QUANTITY-SW
+               END-IF
+           END-IF.
+      *
+           IF            CA-PCODE-ENTERED(ABS-ITEM-SUB)
+                 AND NOT CA-QTY-ENTERED(ABS-ITEM-SUB)
+               MOVE ATTR-REVERSE TO ORD2-H-QTY(ITEM-SUB)
+               MOVE -1 TO ORD2-L-QTY(ITEM-SUB)
+               MOVE 'You must enter a quantity.' TO ORD2-D-MESSAGE
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF NOT CA-PCODE-ENTERED(ABS-ITEM-SUB)
+               MOVE SPACE TO ORD2-D-DESC(ITEM-SUB)
+               MOVE ZERO  TO ORD2-D-LIST(ITEM-SUB)
+                             ORD2-D-AMOUNT(ITEM-SUB)
+               MOVE SPACE TO INV-PRODUCT-CODE(ABS-ITEM-SUB)
+               MOVE ZERO  TO INV-QUANTITY(ABS-ITEM-SUB)
+                             INV-UNIT-PRICE(ABS-ITEM-SUB)
+                             INV-AMOUNT(ABS-ITEM-SUB)
+           ELSE
+               PERFORM 1635-READ-PRODUCT-RECORD-PAGE2
+               IF PRODUCT-FOUND
+                   MOVE PRM-PRODUCT-DESCRIPTION
+                                       TO ORD2-D-DESC(ITEM-SUB)
+                   MOVE PRM-UNIT-PRICE TO ORD2-D-LIST(ITEM-SUB)
+                   IF NOT CA-NET-ENTERED(ABS-ITEM-SUB)
+                       MOVE PRM-UNIT-PRICE TO ORD2-D-NET(ITEM-SUB)
+                                              NET-NUMERIC
+                   END-IF
+                   MOVE ORD2-D-PCODE(ITEM-SUB)
+                             TO INV-PRODUCT-CODE(ABS-ITEM-SUB)
+                   IF        VALID-QUANTITY
+                         AND QTY-NUMERIC > PRM-QUANTITY-ON-HAND
+                       MOVE ATTR-REVERSE TO ORD2-H-QTY(ITEM-SUB)
+                       MOVE -1 TO ORD2-L-QTY(ITEM-SUB)
+                       MOVE 'Insufficient stock on hand for that quantit
+      -                    'y.' TO ORD2-D-MESSAGE
+                       MOVE 'N' TO VALID-DATA-SW
+                       MOVE 'N' TO VALID-QUANTITY-SW
+                   END-IF
+      *
+                   IF VALID-QUANTITY AND VALID-NET
+                       MOVE QTY-NUMERIC TO INV-QUANTITY(ABS-ITEM-SUB)
+                       MOVE NET-NUMERIC TO INV-UNIT-PRICE(ABS-ITEM-SUB)
+                       MULTIPLY NET-NUMERIC BY QTY-NUMERIC
+                           GIVING ORD2-D-AMOUNT(ITEM-SUB)
+                                  INV-AMOUNT(ABS-ITEM-SUB)
+                           ON SIZE ERROR
+                               MOVE ATTR-REVERSE TO ORD2-H-QTY(ITEM-SUB)
+                               MOVE -1 TO ORD2-L-QTY(ITEM-SUB)
+                               MOVE 'Line item amount is too large.'
+                                   TO ORD2-D-MESSAGE
+                               MOVE 'N' TO VALID-DATA-SW
+                               MOVE ZERO TO ORD2-D-AMOUNT(ITEM-SUB)
+                                            INV-AMOUNT(ABS-ITEM-SUB)
+                       END-MULTIPLY
+                   END-IF
+               ELSE
+                   MOVE SPACE TO ORD2-D-DESC(ITEM-SUB)
+                   MOVE ZERO  TO ORD2-D-LIST(ITEM-SUB)
+                                 ORD2-D-AMOUNT(ITEM-SUB)
+                   MOVE ATTR-REVERSE TO ORD2-H-PCODE(ITEM-SUB)
+                   MOVE -1    TO ORD2-L-PCODE(ITEM-SUB)
+                   MOVE 'That product does not exist.'
+                              TO ORD2-D-MESSAGE
+                   MOVE 'N'   TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       1635-READ-PRODUCT-RECORD-PAGE2.
+      *
+           EXEC CICS
+               READ FILE('PRODUCT')
+                    INTO(PRODUCT-MASTER-RECORD)
+                    RIDFLD(ORD2-D-PCODE(ITEM-SUB))
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO PRODUCT-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE 'N' TO PRODUCT-FOUND-SW
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1640-SAVE-PAGE2-ITEMS.
+      *
+           MOVE ZERO TO INV-INVOICE-TOTAL.
+           PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                   UNTIL ITEM-SUB > 20
+               ADD INV-AMOUNT(ITEM-SUB) TO INV-INVOICE-TOTAL
+           END-PERFORM.
+      *
+           PERFORM 1305-COMPUTE-SALES-TAX.
+      *
+           MOVE INVOICE-RECORD TO CA-INVOICE-RECORD.
+      *
+       1700-REBUILD-VERIFY-SCREEN.
+      *
+           MOVE LOW-VALUE TO ORDMAP1.
+           PERFORM 1710-REBUILD-ORDMAP1-FIELDS.
+           MOVE 'Press Enter to post this order.  Or press F4 to ente
+      -        'r corrections.' TO ORD-D-INSTR.
+           MOVE 'F3=Exit   F4=Change   F12=Cancel' TO ORD-D-FKEY.
+           MOVE SPACE TO ORD-D-MESSAGE.
+           SET SEND-ERASE TO TRUE.
+           SET PROTECT-FIELDS TO TRUE.
+           PERFORM 1400-SEND-ORDER-MAP.
+      *
+       1710-REBUILD-ORDMAP1-FIELDS.
+      *
+           MOVE CA-INVOICE-RECORD TO INVOICE-RECORD.
+           MOVE INV-CUSTOMER-NUMBER TO ORD-D-CUSTNO.
+           MOVE INV-PO-NUMBER       TO ORD-D-PO.
+      *
+           PERFORM 1210-READ-CUSTOMER-RECORD.
+           IF CUSTOMER-FOUND
+               MOVE CM-LAST-NAME  TO ORD-D-LNAME
+               MOVE CM-FIRST-NAME TO ORD-D-FNAME
+               MOVE CM-ADDRESS    TO ORD-D-ADDR
+               MOVE CM-CITY       TO ORD-D-CITY
+               MOVE CM-STATE      TO ORD-D-STATE
+               MOVE CM-ZIP-CODE   TO ORD-D-ZIPCODE
+           END-IF.
+      *
+           PERFORM 1720-REBUILD-LINE-ITEM
+               VARYING ITEM-SUB FROM 1 BY 1
+                 UNTIL ITEM-SUB > 10.
+      *
+           MOVE INV-INVOICE-TOTAL TO ORD-D-TOTAL.
+           MOVE INV-TAX-AMOUNT TO ORD-D-TAX.
+           COMPUTE ORD-D-GRANDTOTAL = INV-INVOICE-TOTAL + INV-TAX-AMOUNT.
+      *
+       1720-REBUILD-LINE-ITEM.
+      *
+           IF INV-PRODUCT-CODE(ITEM-SUB) = SPACE
+               MOVE SPACE TO ORD-D-PCODE(ITEM-SUB)
+                             ORD-D-DESC(ITEM-SUB)
+               MOVE ZERO  TO ORD-D-QTY(ITEM-SUB)
+                             ORD-D-NET(ITEM-SUB)
+                             ORD-D-LIST(ITEM-SUB)
+                             ORD-D-AMOUNT(ITEM-SUB)
+           ELSE
+               MOVE INV-PRODUCT-CODE(ITEM-SUB) TO ORD-D-PCODE(ITEM-SUB)
+               MOVE INV-QUANTITY(ITEM-SUB)     TO ORD-D-QTY(ITEM-SUB)
+               MOVE INV-UNIT-PRICE(ITEM-SUB)   TO ORD-D-NET(ITEM-SUB)
+               MOVE INV-AMOUNT(ITEM-SUB)       TO ORD-D-AMOUNT(ITEM-SUB)
+               PERFORM 1230-READ-PRODUCT-RECORD
+               IF PRODUCT-FOUND
+                   MOVE PRM-PRODUCT-DESCRIPTION TO ORD-D-DESC(ITEM-SUB)
+                   MOVE PRM-UNIT-PRICE          TO ORD-D-LIST(ITEM-SUB)
+               ELSE
+                   MOVE SPACE TO ORD-D-DESC(ITEM-SUB)
+                   MOVE ZERO  TO ORD-D-LIST(ITEM-SUB)
+               END-IF
+           END-IF.
+      *
+       1750-REBUILD-PAGE1-FOR-CHANGE.
+      *
+           MOVE LOW-VALUE TO ORDMAP1.
+           PERFORM 1710-REBUILD-ORDMAP1-FIELDS.
+           MOVE 'Type corrections.  Then press Enter.' TO ORD-D-INSTR.
+           MOVE 'F3=Exit   F6=More Items   F12=Cancel' TO ORD-D-FKEY.
+           MOVE -1 TO ORD-L-CUSTNO.
+           SET UNPROTECT-FIELDS TO TRUE.
+           SET SEND-ERASE TO TRUE.
+           PERFORM 1400-SEND-ORDER-MAP.
+           SET PROCESS-ENTRY TO TRUE.
+      *
+       1800-SEND-PAGE2-MAP.
+      *
+           MOVE 'ORD1' TO ORD2-D-TRANID.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('ORDMAP2')
+                            MAPSET('ORDSET1')
+                            FROM(ORDMAP2)
+                            CURSOR
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('ORDMAP2')
+                            MAPSET('ORDSET1')
+                            FROM(ORDMAP2)
+                            CURSOR
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('ORDMAP2')
+                            MAPSET('ORDSET1')
+                            FROM(ORDMAP2)
+                            CURSOR
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
       *
        2000-PROCESS-POST-ORDER.
       *
@@ -619,13 +1290,19 @@
                LINK PROGRAM('GETINV')
                     COMMAREA(INV-INVOICE-NUMBER)
            END-EXEC.
+      *
+           MOVE EIBTRMID TO INV-TERMINAL-ID.
+           MOVE EIBOPID  TO INV-OPERATOR-ID.
       *
            PERFORM 2100-WRITE-INVOICE-RECORD.
+           PERFORM 2120-UPDATE-PRODUCT-STOCK
+               VARYING STOCK-SUB FROM 1 BY 1
+                 UNTIL STOCK-SUB > 20.
            ADD 1 TO CA-TOTAL-ORDERS.
            MOVE 'Type order details.  Then press Enter.'
                TO ORD-D-INSTR.
            MOVE 'Order posted.' TO ORD-D-MESSAGE.
-           MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY.
+           MOVE 'F3=Exit   F6=More Items   F12=Cancel' TO ORD-D-FKEY.
            MOVE -1 TO ORD-L-CUSTNO.
            SET SEND-ERASE TO TRUE.
            PERFORM 1400-SEND-ORDER-MAP.
@@ -637,6 +1314,34 @@
                      FROM(INVOICE-RECORD)
                      RIDFLD(INV-INVOICE-NUMBER)
            END-EXEC.
+      *
+       2120-UPDATE-PRODUCT-STOCK.
+      *
+           IF INV-PRODUCT-CODE(STOCK-SUB) NOT = SPACE
+               EXEC CICS
+                   READ FILE('PRODUCT')
+                        INTO(PRODUCT-MASTER-RECORD)
+                        RIDFLD(INV-PRODUCT-CODE(STOCK-SUB))
+                        UPDATE
+                        RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   SUBTRACT INV-QUANTITY(STOCK-SUB)
+                       FROM PRM-QUANTITY-ON-HAND
+                       ON SIZE ERROR
+                           MOVE ZERO TO PRM-QUANTITY-ON-HAND
+                   END-SUBTRACT
+                   EXEC CICS
+                       REWRITE FILE('PRODUCT')
+                               FROM(PRODUCT-MASTER-RECORD)
+                               RESP(RESPONSE-CODE)
+                   END-EXEC
+               END-IF
+               IF      RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   AND RESPONSE-CODE NOT = DFHRESP(NOTFND)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
       *
        3000-SEND-TOTAL-LINE.
       *
