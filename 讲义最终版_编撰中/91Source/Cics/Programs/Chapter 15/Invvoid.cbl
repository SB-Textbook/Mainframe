@@ -0,0 +1,420 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  INVVOID.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)   VALUE 'Y'.
+               88  VALID-DATA                          VALUE 'Y'.
+           05  INVOICE-FOUND-SW            PIC X(01)   VALUE 'Y'.
+               88  INVOICE-FOUND                       VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW           PIC X(01)   VALUE 'Y'.
+               88  CUSTOMER-FOUND                      VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                          VALUE '1'.
+               88  SEND-ERASE-ALARM                    VALUE '2'.
+               88  SEND-DATAONLY                       VALUE '3'.
+               88  SEND-DATAONLY-ALARM                 VALUE '4'.
+      *
+       01  WORK-FIELDS.
+      *
+           05  NEW-INVOICE-NUMBER          PIC 9(06).
+           05  ORIGINAL-INVOICE-NUMBER     PIC 9(06).
+      *
+       01  SAVED-INVOICE-RECORD            PIC X(643).
+      *
+       01  VOID-MESSAGE-LINE.
+           05  FILLER                 PIC X(15) VALUE 'Invoice voided.'.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  VML-CREDIT-MEMO-NUMBER PIC 9(06).
+           05  FILLER                 PIC X(08) VALUE ' posted.'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-CONTEXT-FLAG              PIC X(01).
+               88  PROCESS-KEY-ENTRY                   VALUE '1'.
+               88  PROCESS-CONFIRM-VOID                VALUE '2'.
+           05  CA-INVOICE-NUMBER            PIC 9(06).
+           05  CA-HELP-SW                   PIC X(01).
+               88  HELP-WAS-SHOWN                       VALUE 'H'.
+      *
+       01  RESPONSE-CODE                    PIC S9(08)  COMP.
+      *
+       COPY CUSTMAS.
+      *
+       COPY INVOICE.
+      *
+       COPY INVCTL.
+      *
+       COPY INVSET2.
+      *
+       COPY DFHAID.
+      *
+       COPY ATTR.
+      *
+       COPY ERRPARM.
+      *
+       COPY PFHELP.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                      PIC X(08).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-INVOICE-VOID.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO INVOICE-VOID-MAP
+                   MOVE 'Enter the invoice number to void.  Then press E
+      -                'nter.' TO IVM-D-INSTR
+                   SET SEND-ERASE TO TRUE
+                   MOVE -1 TO IVM-L-INVNO
+                   PERFORM 1500-SEND-VOID-MAP
+                   SET PROCESS-KEY-ENTRY TO TRUE
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO INVOICE-VOID-MAP
+                   MOVE 'Enter the invoice number to void.  Then press E
+      -                'nter.' TO IVM-D-INSTR
+                   SET SEND-ERASE TO TRUE
+                   MOVE -1 TO IVM-L-INVNO
+                   PERFORM 1500-SEND-VOID-MAP
+                   SET PROCESS-KEY-ENTRY TO TRUE
+      *
+               WHEN HELP-WAS-SHOWN
+                   MOVE SPACE TO CA-HELP-SW
+                   MOVE LOW-VALUE TO INVOICE-VOID-MAP
+                   MOVE 'Enter the invoice number to void.  Then press E
+      -                'nter.' TO IVM-D-INSTR
+                   SET SEND-ERASE TO TRUE
+                   MOVE -1 TO IVM-L-INVNO
+                   PERFORM 1500-SEND-VOID-MAP
+                   SET PROCESS-KEY-ENTRY TO TRUE
+      *
+               WHEN EIBAID = DFHPF1
+                   SET HELP-WAS-SHOWN TO TRUE
+                   EXEC CICS
+                       SEND TEXT FROM(PF-HELP-TEXT)
+                                 ERASE
+                                 FREEKB
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3
+                   EXEC CICS
+                       XCTL PROGRAM('INVMENU')
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPF12
+                   IF PROCESS-CONFIRM-VOID
+                       MOVE LOW-VALUE TO INVOICE-VOID-MAP
+                       MOVE 'Void cancelled.  Enter an invoice number.
+      -                    'Then press Enter.' TO IVM-D-INSTR
+                       SET SEND-ERASE TO TRUE
+                       MOVE -1 TO IVM-L-INVNO
+                       PERFORM 1500-SEND-VOID-MAP
+                       SET PROCESS-KEY-ENTRY TO TRUE
+                   ELSE
+                       EXEC CICS
+                           XCTL PROGRAM('INVMENU')
+                       END-EXEC
+                   END-IF
+      *
+               WHEN EIBAID = DFHENTER
+                   EVALUATE TRUE
+                       WHEN PROCESS-KEY-ENTRY
+                           PERFORM 1000-DISPLAY-FOR-CONFIRMATION
+                       WHEN PROCESS-CONFIRM-VOID
+                           PERFORM 2000-POST-VOID
+                   END-EVALUATE
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO IVM-L-MESSAGE
+                   MOVE 'Invalid key pressed.' TO IVM-D-MESSAGE
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-VOID-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('VOI1')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+      ******************************************************************
+      *   1000-DISPLAY-FOR-CONFIRMATION -- VALIDATE THE INVOICE NUMBER *
+      *   DISPLAY THE INVOICE READ-ONLY, AND ASK THE OPERATOR TO       *
+      *   CONFIRM BEFORE ANYTHING IS POSTED.                           *
+      ******************************************************************
+       1000-DISPLAY-FOR-CONFIRMATION.
+      *
+           PERFORM 1100-RECEIVE-VOID-MAP.
+           PERFORM 1200-EDIT-INVOICE-NUMBER.
+           IF VALID-DATA
+               PERFORM 1300-READ-INVOICE-RECORD
+               IF VALID-DATA
+                   MOVE INV-INVOICE-NUMBER TO CA-INVOICE-NUMBER
+                   PERFORM 1310-READ-CUSTOMER-RECORD
+                   PERFORM 1400-DISPLAY-INVOICE-DETAILS
+                   MOVE ATTR-PROT TO IVM-A-INVNO
+                   MOVE 'Press Enter to confirm the void, or PF12 to can
+      -                'cel.' TO IVM-D-INSTR
+                   MOVE SPACE TO IVM-D-MESSAGE
+                   SET SEND-DATAONLY TO TRUE
+                   PERFORM 1500-SEND-VOID-MAP
+                   SET PROCESS-CONFIRM-VOID TO TRUE
+               ELSE
+                   MOVE -1 TO IVM-L-INVNO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-VOID-MAP
+               END-IF
+           ELSE
+               MOVE -1 TO IVM-L-INVNO
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-VOID-MAP
+           END-IF.
+      *
+       1100-RECEIVE-VOID-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('VOIDMAP1')
+                       MAPSET('INVSET2')
+                       INTO(INVOICE-VOID-MAP)
+           END-EXEC.
+      *
+       1200-EDIT-INVOICE-NUMBER.
+      *
+           IF       IVM-L-INVNO = ZERO
+                 OR IVM-D-INVNO-ALPHA = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter an invoice number.' TO IVM-D-MESSAGE
+           END-IF.
+      *
+       1300-READ-INVOICE-RECORD.
+      *
+           EXEC CICS
+               READ FILE('INVOICE')
+                    INTO(INVOICE-RECORD)
+                    RIDFLD(IVM-D-INVNO)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'That invoice does not exist.' TO IVM-D-MESSAGE
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   IF INV-CREDIT-MEMO
+                       MOVE 'N' TO VALID-DATA-SW
+                       MOVE 'That is a credit memo.  Credit memos cannot
+      -                    ' be voided.' TO IVM-D-MESSAGE
+                   ELSE
+                       IF INV-VOIDED
+                           MOVE 'N' TO VALID-DATA-SW
+                           MOVE 'That invoice has already been voided.'
+                               TO IVM-D-MESSAGE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       1310-READ-CUSTOMER-RECORD.
+      *
+           EXEC CICS
+               READ FILE('CUSTMAS')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(INV-CUSTOMER-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+               MOVE SPACE TO CM-LAST-NAME
+                             CM-FIRST-NAME
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       1400-DISPLAY-INVOICE-DETAILS.
+      *
+           MOVE INV-INVOICE-NUMBER  TO IVM-D-INVNO.
+           MOVE INV-CUSTOMER-NUMBER TO IVM-D-CUSTNO.
+           MOVE CM-LAST-NAME        TO IVM-D-LNAME.
+           MOVE CM-FIRST-NAME       TO IVM-D-FNAME.
+           MOVE INV-PO-NUMBER       TO IVM-D-PO.
+           MOVE INV-INVOICE-DATE    TO IVM-D-DATE.
+           MOVE INV-INVOICE-TOTAL   TO IVM-D-TOTAL.
+      *
+       1500-SEND-VOID-MAP.
+      *
+           MOVE 'VOI1' TO IVM-D-TRANID.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('VOIDMAP1')
+                            MAPSET('INVSET2')
+                            FROM(INVOICE-VOID-MAP)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-ERASE-ALARM
+                   EXEC CICS
+                       SEND MAP('VOIDMAP1')
+                            MAPSET('INVSET2')
+                            FROM(INVOICE-VOID-MAP)
+                            ERASE
+                            ALARM
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('VOIDMAP1')
+                            MAPSET('INVSET2')
+                            FROM(INVOICE-VOID-MAP)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('VOIDMAP1')
+                            MAPSET('INVSET2')
+                            FROM(INVOICE-VOID-MAP)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+      ******************************************************************
+      *   2000-POST-VOID -- RE-READ THE ORIGINAL INVOICE FOR UPDATE SO *
+      *   TWO OPERATORS CANNOT VOID THE SAME INVOICE TWICE, WRITE AN   *
+      *   OFFSETTING CREDIT MEMO UNDER A NEW INVOICE NUMBER, THEN MARK *
+      *   THE ORIGINAL VOIDED.  THE ORIGINAL'S AMOUNTS ARE NEVER       *
+      *   CHANGED -- ONLY INV-VOIDED-SW IS REWRITTEN, THE SAME         *
+      *   ARCHIVE-NOT-DELETE APPROACH CUSTMNT1 USES FOR CM-STATUS-CODE.*
+      ******************************************************************
+       2000-POST-VOID.
+      *
+           MOVE CA-INVOICE-NUMBER TO IVM-D-INVNO
+                                      ORIGINAL-INVOICE-NUMBER.
+           PERFORM 2100-READ-INVOICE-FOR-UPDATE.
+           IF VALID-DATA
+               MOVE INVOICE-RECORD TO SAVED-INVOICE-RECORD
+               PERFORM 2200-WRITE-CREDIT-MEMO.
+               PERFORM 2300-REWRITE-ORIGINAL-INVOICE.
+               MOVE LOW-VALUE TO INVOICE-VOID-MAP
+               MOVE NEW-INVOICE-NUMBER TO VML-CREDIT-MEMO-NUMBER
+               MOVE VOID-MESSAGE-LINE TO IVM-D-MESSAGE
+               MOVE 'Enter the invoice number to void.  Then press Ente
+      -            'r.' TO IVM-D-INSTR
+               MOVE -1 TO IVM-L-INVNO
+               SET SEND-ERASE TO TRUE
+               PERFORM 1500-SEND-VOID-MAP
+               SET PROCESS-KEY-ENTRY TO TRUE
+           ELSE
+               MOVE LOW-VALUE TO INVOICE-VOID-MAP
+               MOVE -1 TO IVM-L-INVNO
+               MOVE 'Enter the invoice number to void.  Then press Ente
+      -            'r.' TO IVM-D-INSTR
+               SET SEND-ERASE-ALARM TO TRUE
+               PERFORM 1500-SEND-VOID-MAP
+               SET PROCESS-KEY-ENTRY TO TRUE
+           END-IF.
+      *
+       2100-READ-INVOICE-FOR-UPDATE.
+      *
+           EXEC CICS
+               READ FILE('INVOICE')
+                    INTO(INVOICE-RECORD)
+                    RIDFLD(CA-INVOICE-NUMBER)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'Another user has deleted that invoice.'
+                   TO IVM-D-MESSAGE
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   IF INV-VOIDED OR INV-CREDIT-MEMO
+                       MOVE 'N' TO VALID-DATA-SW
+                       MOVE 'Another user has already voided that invoi
+      -                    'ce.' TO IVM-D-MESSAGE
+                       EXEC CICS
+                           UNLOCK FILE('INVOICE')
+                       END-EXEC
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2200-WRITE-CREDIT-MEMO.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETINV')
+                    COMMAREA(NEW-INVOICE-NUMBER)
+           END-EXEC.
+      *
+           MOVE SAVED-INVOICE-RECORD TO INVOICE-RECORD.
+           MOVE NEW-INVOICE-NUMBER   TO INV-INVOICE-NUMBER.
+           SET INV-CREDIT-MEMO       TO TRUE.
+           MOVE ORIGINAL-INVOICE-NUMBER TO INV-VOID-OF-INVOICE.
+           MOVE 'N'                  TO INV-VOIDED-SW.
+           MOVE EIBTRMID             TO INV-TERMINAL-ID.
+           MOVE EIBOPID              TO INV-OPERATOR-ID.
+      *
+           EXEC CICS
+               WRITE FILE('INVOICE')
+                     FROM(INVOICE-RECORD)
+                     RIDFLD(INV-INVOICE-NUMBER)
+           END-EXEC.
+      *
+       2300-REWRITE-ORIGINAL-INVOICE.
+      *
+           MOVE SAVED-INVOICE-RECORD TO INVOICE-RECORD.
+           SET INV-VOIDED TO TRUE.
+      *
+           EXEC CICS
+               REWRITE FILE('INVOICE')
+                       FROM(INVOICE-RECORD)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.
