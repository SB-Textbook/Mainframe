@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  INVINQ1.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)   VALUE 'Y'.
+               88  VALID-DATA                          VALUE 'Y'.
+           05  INVOICE-FOUND-SW            PIC X(01)   VALUE 'Y'.
+               88  INVOICE-FOUND                       VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW           PIC X(01)   VALUE 'Y'.
+               88  CUSTOMER-FOUND                      VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  DISPLAY-FLAG                PIC X(01).
+               88  DISPLAY-NEW-INVOICE                 VALUE '1'.
+               88  DISPLAY-SPACES                      VALUE '2'.
+               88  DISPLAY-LOW-VALUES                  VALUE '3'.
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                          VALUE '1'.
+               88  SEND-DATAONLY                       VALUE '2'.
+               88  SEND-DATAONLY-ALARM                 VALUE '3'.
+      *
+       01  WORK-FIELDS.
+      *
+           05  LINE-SUB                     PIC S9(04) COMP.
+      *
+       01  INVOICE-LINE-DISPLAY.
+      *
+           05  ILD-PRODUCT-CODE             PIC X(06).
+           05  FILLER                       PIC X(02)   VALUE SPACE.
+           05  ILD-QUANTITY                 PIC ZZZZ9.
+           05  FILLER                       PIC X(02)   VALUE SPACE.
+           05  ILD-UNIT-PRICE                PIC ZZZ,ZZ9.99.
+           05  FILLER                       PIC X(02)   VALUE SPACE.
+           05  ILD-AMOUNT                   PIC ZZZ,ZZ9.99.
+           05  FILLER                       PIC X(05)   VALUE SPACE.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-INVOICE-NUMBER            PIC 9(06).
+           05  CA-HELP-SW                   PIC X(01).
+               88  HELP-WAS-SHOWN                       VALUE 'H'.
+      *
+       01  RESPONSE-CODE                    PIC S9(08)  COMP.
+      *
+       COPY CUSTMAS.
+      *
+       COPY INVOICE.
+      *
+       COPY INVSET1.
+      *
+       COPY DFHAID.
+      *
+       COPY ERRPARM.
+      *
+       COPY PFHELP.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                      PIC X(07).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-INVOICE-INQUIRY.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE ZERO      TO CA-INVOICE-NUMBER
+                   MOVE LOW-VALUE TO INVOICE-INQUIRY-MAP
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE ZERO      TO CA-INVOICE-NUMBER
+                   MOVE LOW-VALUE TO INVOICE-INQUIRY-MAP
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN HELP-WAS-SHOWN
+                   MOVE SPACE     TO CA-HELP-SW
+                   MOVE LOW-VALUE TO INVOICE-INQUIRY-MAP
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHPF1
+                   SET HELP-WAS-SHOWN TO TRUE
+                   EXEC CICS
+                       SEND TEXT FROM(PF-HELP-TEXT)
+                                 ERASE
+                                 FREEKB
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM('INVMENU')
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-DISPLAY-SELECTED-INVOICE
+      *
+               WHEN EIBAID = DFHPF5
+                   PERFORM 1000-DISPLAY-SELECTED-INVOICE
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO INVOICE-INQUIRY-MAP
+                   MOVE 'Invalid key pressed.' TO IIM-D-MESSAGE
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('INV1')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-DISPLAY-SELECTED-INVOICE.
+      *
+           PERFORM 1100-RECEIVE-INQUIRY-MAP.
+           PERFORM 1200-EDIT-INVOICE-NUMBER.
+           IF VALID-DATA
+               PERFORM 1300-READ-INVOICE-RECORD
+               IF INVOICE-FOUND
+                   PERFORM 1310-READ-CUSTOMER-RECORD
+                   SET DISPLAY-NEW-INVOICE TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE INV-INVOICE-NUMBER TO CA-INVOICE-NUMBER
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       1100-RECEIVE-INQUIRY-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('INVMAP1')
+                       MAPSET('INVSET1')
+                       INTO(INVOICE-INQUIRY-MAP)
+           END-EXEC.
+      *
+       1200-EDIT-INVOICE-NUMBER.
+      *
+           IF       IIM-L-INVNO = ZERO
+                 OR IIM-D-INVNO-ALPHA = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter an invoice number.'
+                   TO IIM-D-MESSAGE
+           END-IF.
+      *
+       1300-READ-INVOICE-RECORD.
+      *
+           EXEC CICS
+               READ FILE('INVOICE')
+                    INTO(INVOICE-RECORD)
+                    RIDFLD(IIM-D-INVNO)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO INVOICE-FOUND-SW
+               MOVE 'That invoice does not exist.' TO IIM-D-MESSAGE
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1310-READ-CUSTOMER-RECORD.
+      *
+           EXEC CICS
+               READ FILE('CUSTMAS')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(INV-CUSTOMER-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+               MOVE SPACE TO CM-LAST-NAME
+                             CM-FIRST-NAME
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       1400-DISPLAY-INQUIRY-RESULTS.
+      *
+           EVALUATE TRUE
+               WHEN DISPLAY-NEW-INVOICE
+                   MOVE INV-INVOICE-NUMBER TO IIM-D-INVNO
+                   MOVE INV-CUSTOMER-NUMBER TO IIM-D-CUSTNO
+                   MOVE CM-LAST-NAME        TO IIM-D-LNAME
+                   MOVE CM-FIRST-NAME       TO IIM-D-FNAME
+                   MOVE INV-PO-NUMBER       TO IIM-D-PO
+                   MOVE INV-INVOICE-DATE    TO IIM-D-DATE
+                   MOVE INV-INVOICE-TOTAL   TO IIM-D-TOTAL
+                   PERFORM 1420-FORMAT-INVOICE-LINE
+                       VARYING LINE-SUB FROM 1 BY 1
+                       UNTIL LINE-SUB > 20
+                   EVALUATE TRUE
+                       WHEN INV-VOIDED
+                           MOVE 'This invoice has been voided.'
+                               TO IIM-D-MESSAGE
+                       WHEN INV-CREDIT-MEMO
+                           MOVE 'This is a credit memo.' TO IIM-D-MESSAGE
+                       WHEN OTHER
+                           MOVE SPACE TO IIM-D-MESSAGE
+                   END-EVALUATE
+                   SET SEND-DATAONLY TO TRUE
+               WHEN DISPLAY-SPACES
+                   MOVE LOW-VALUE TO IIM-D-INVNO
+                   MOVE SPACE     TO IIM-D-CUSTNO
+                                     IIM-D-LNAME
+                                     IIM-D-FNAME
+                                     IIM-D-PO
+                   PERFORM VARYING LINE-SUB FROM 1 BY 1
+                           UNTIL LINE-SUB > 20
+                       MOVE SPACE TO IIM-D-LINE(LINE-SUB)
+                   END-PERFORM
+                   SET SEND-DATAONLY-ALARM TO TRUE
+               WHEN DISPLAY-LOW-VALUES
+                   SET SEND-DATAONLY-ALARM TO TRUE
+           END-EVALUATE.
+           PERFORM 1500-SEND-INQUIRY-MAP.
+      *
+       1420-FORMAT-INVOICE-LINE.
+      *
+           IF INV-PRODUCT-CODE(LINE-SUB) = SPACE
+               MOVE SPACE TO IIM-D-LINE(LINE-SUB)
+           ELSE
+               MOVE INV-PRODUCT-CODE(LINE-SUB) TO ILD-PRODUCT-CODE
+               MOVE INV-QUANTITY(LINE-SUB)     TO ILD-QUANTITY
+               MOVE INV-UNIT-PRICE(LINE-SUB)   TO ILD-UNIT-PRICE
+               MOVE INV-AMOUNT(LINE-SUB)       TO ILD-AMOUNT
+               MOVE INVOICE-LINE-DISPLAY       TO IIM-D-LINE(LINE-SUB)
+           END-IF.
+      *
+       1500-SEND-INQUIRY-MAP.
+      *
+           MOVE 'INV1' TO IIM-D-TRANID.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('INVMAP1')
+                            MAPSET('INVSET1')
+                            FROM(INVOICE-INQUIRY-MAP)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('INVMAP1')
+                            MAPSET('INVSET1')
+                            FROM(INVOICE-INQUIRY-MAP)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('INVMAP1')
+                            MAPSET('INVSET1')
+                            FROM(INVOICE-INQUIRY-MAP)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.
