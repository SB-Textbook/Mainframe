@@ -31,6 +31,8 @@
        01  WORK-FIELDS.
       *
            05  INVOICE-SUB                 PIC S9(04) COMP.
+           05  SKIP-SUB                    PIC S9(04) COMP.
+           05  INVOICES-TO-SKIP            PIC S9(04) COMP.
       *
        01  INVOICE-LINE.
       *
@@ -45,6 +47,9 @@
        01  COMMUNICATION-AREA.
       *
            05  CA-CUSTOMER-NUMBER          PIC X(06).
+           05  CA-INVOICE-PAGE             PIC S9(03) COMP-3 VALUE +1.
+           05  CA-HELP-SW                  PIC X(01).
+               88  HELP-WAS-SHOWN                      VALUE 'H'.
       *
        01  RESPONSE-CODE                   PIC S9(08)  COMP.
       *
@@ -57,10 +62,12 @@
        COPY DFHAID.
       *
        COPY ERRPARM.
+      *
+       COPY PFHELP.
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA                     PIC X(06).
+       01  DFHCOMMAREA                     PIC X(09).
       *
        PROCEDURE DIVISION.
       *
@@ -74,15 +81,31 @@
       *
                WHEN EIBCALEN = ZERO
                    MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
+                   MOVE 1         TO CA-INVOICE-PAGE
                    MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
                    SET SEND-ERASE TO TRUE
                    PERFORM 1500-SEND-INQUIRY-MAP
       *
                WHEN EIBAID = DFHCLEAR
                    MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
+                   MOVE 1         TO CA-INVOICE-PAGE
                    MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
                    SET SEND-ERASE TO TRUE
                    PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN HELP-WAS-SHOWN
+                   MOVE SPACE     TO CA-HELP-SW
+                   MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHPF1
+                   SET HELP-WAS-SHOWN TO TRUE
+                   EXEC CICS
+                       SEND TEXT FROM(PF-HELP-TEXT)
+                                 ERASE
+                                 FREEKB
+                   END-EXEC
       *
                WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
                    CONTINUE
@@ -106,6 +129,15 @@
       *
                WHEN EIBAID = DFHPF8
                    PERFORM 5000-DISPLAY-NEXT-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF9
+                   PERFORM 6000-DISPLAY-NEXT-INVOICE-PAGE
+      *
+               WHEN EIBAID = DFHPF10
+                   PERFORM 7000-DISPLAY-PREV-INVOICE-PAGE
+      *
+               WHEN EIBAID = DFHPF11
+                   PERFORM 8000-DISPLAY-CUSTOMER-BY-NAME
       *
                WHEN OTHER
                    MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
@@ -127,6 +159,7 @@
            IF VALID-DATA
                PERFORM 1300-READ-CUSTOMER-RECORD
                IF CUSTOMER-FOUND
+                   MOVE 1 TO CA-INVOICE-PAGE
                    SET DISPLAY-NEW-CUSTOMER TO TRUE
                    PERFORM 1400-DISPLAY-INQUIRY-RESULTS
                    MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
@@ -190,6 +223,14 @@
                    MOVE CM-ZIP-CODE        TO CIM-D-ZIPCODE
                    MOVE SPACE              TO CIM-D-MESSAGE
                    PERFORM 1410-START-INVOICE-BROWSE
+                   IF       NOT MORE-INVOICES
+                        AND CA-INVOICE-PAGE > 1
+                       PERFORM 1440-END-INVOICE-BROWSE
+                       SUBTRACT 1 FROM CA-INVOICE-PAGE
+                       MOVE 'There are no more invoices for this customer.'
+                           TO CIM-D-MESSAGE
+                       PERFORM 1410-START-INVOICE-BROWSE
+                   END-IF
                    PERFORM 1420-FORMAT-INVOICE-LINE
                        VARYING INVOICE-SUB FROM 1 BY 1
                        UNTIL INVOICE-SUB > 10
@@ -214,6 +255,8 @@
            PERFORM 1500-SEND-INQUIRY-MAP.
       *
        1410-START-INVOICE-BROWSE.
+      *
+           COMPUTE INVOICES-TO-SKIP = (CA-INVOICE-PAGE - 1) * 10.
       *
            EXEC CICS
                STARTBR FILE('INVPATH')
@@ -229,6 +272,13 @@
                    PERFORM 9999-TERMINATE-PROGRAM
                END-IF
            END-IF.
+      *
+           IF MORE-INVOICES AND INVOICES-TO-SKIP > ZERO
+               PERFORM 1430-READ-NEXT-INVOICE
+                   VARYING SKIP-SUB FROM 1 BY 1
+                   UNTIL SKIP-SUB > INVOICES-TO-SKIP
+                      OR NOT MORE-INVOICES
+           END-IF.
       *
        1420-FORMAT-INVOICE-LINE.
       *
@@ -310,6 +360,7 @@
            END-IF.
            PERFORM 2300-END-CUSTOMER-BROWSE.
            IF CUSTOMER-FOUND
+               MOVE 1 TO CA-INVOICE-PAGE
                SET DISPLAY-NEW-CUSTOMER TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
                MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
@@ -381,6 +432,7 @@
            END-IF.
            PERFORM 2300-END-CUSTOMER-BROWSE.
            IF CUSTOMER-FOUND
+               MOVE 1 TO CA-INVOICE-PAGE
                SET DISPLAY-NEW-CUSTOMER TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
                MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
@@ -422,6 +474,7 @@
            END-IF.
            PERFORM 2300-END-CUSTOMER-BROWSE.
            IF CUSTOMER-FOUND
+               MOVE 1 TO CA-INVOICE-PAGE
                SET DISPLAY-NEW-CUSTOMER TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
                MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
@@ -441,6 +494,7 @@
            END-IF.
            PERFORM 2300-END-CUSTOMER-BROWSE.
            IF CUSTOMER-FOUND
+               MOVE 1 TO CA-INVOICE-PAGE
                SET DISPLAY-NEW-CUSTOMER TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
                MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
@@ -448,6 +502,141 @@
                SET DISPLAY-LOW-VALUES TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
            END-IF.
+      *
+       6000-DISPLAY-NEXT-INVOICE-PAGE.
+      *
+           IF CA-CUSTOMER-NUMBER = LOW-VALUE
+               MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
+               MOVE 'Select a customer before paging invoices.'
+                   TO CIM-D-MESSAGE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-INQUIRY-MAP
+           ELSE
+               MOVE LOW-VALUE          TO CUSTOMER-INQUIRY-MAP
+               MOVE CA-CUSTOMER-NUMBER TO CIM-D-CUSTNO
+               PERFORM 1300-READ-CUSTOMER-RECORD
+               IF CUSTOMER-FOUND
+                   ADD 1 TO CA-INVOICE-PAGE
+                   SET DISPLAY-NEW-CUSTOMER TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
+           END-IF.
+      *
+       7000-DISPLAY-PREV-INVOICE-PAGE.
+      *
+           IF CA-CUSTOMER-NUMBER = LOW-VALUE
+               MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
+               MOVE 'Select a customer before paging invoices.'
+                   TO CIM-D-MESSAGE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-INQUIRY-MAP
+           ELSE
+               IF CA-INVOICE-PAGE = 1
+                   MOVE LOW-VALUE TO CUSTOMER-INQUIRY-MAP
+                   MOVE 'You are already at the first page of invoices.'
+                       TO CIM-D-MESSAGE
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+               ELSE
+                   MOVE LOW-VALUE          TO CUSTOMER-INQUIRY-MAP
+                   MOVE CA-CUSTOMER-NUMBER TO CIM-D-CUSTNO
+                   PERFORM 1300-READ-CUSTOMER-RECORD
+                   IF CUSTOMER-FOUND
+                       SUBTRACT 1 FROM CA-INVOICE-PAGE
+                       SET DISPLAY-NEW-CUSTOMER TO TRUE
+                       PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                       MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+                   ELSE
+                       SET DISPLAY-SPACES TO TRUE
+                       PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       8000-DISPLAY-CUSTOMER-BY-NAME.
+      *
+           PERFORM 1100-RECEIVE-INQUIRY-MAP.
+           PERFORM 8100-EDIT-LAST-NAME.
+           IF VALID-DATA
+               PERFORM 8200-START-NAME-BROWSE
+               IF CUSTOMER-FOUND
+                   PERFORM 8300-READ-NEXT-BY-NAME
+               END-IF
+               PERFORM 8400-END-NAME-BROWSE
+               IF CUSTOMER-FOUND
+                   MOVE 1 TO CA-INVOICE-PAGE
+                   SET DISPLAY-NEW-CUSTOMER TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       8100-EDIT-LAST-NAME.
+      *
+           IF CIM-D-LNAME = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a last name to search by.'
+                   TO CIM-D-MESSAGE
+           END-IF.
+      *
+       8200-START-NAME-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE('CUSTPATH')
+                       RIDFLD(CIM-D-LNAME)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'No customer was found with that last name.'
+                       TO CIM-D-MESSAGE
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       8300-READ-NEXT-BY-NAME.
+      *
+           EXEC CICS
+               READNEXT FILE('CUSTPATH')
+                        INTO(CUSTOMER-MASTER-RECORD)
+                        RIDFLD(CIM-D-LNAME)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF        RESPONSE-CODE = DFHRESP(NORMAL)
+                  OR RESPONSE-CODE = DFHRESP(DUPKEY)
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+           ELSE
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+               MOVE 'No customer was found with that last name.'
+                   TO CIM-D-MESSAGE
+           END-IF.
+      *
+       8400-END-NAME-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('CUSTPATH')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
        9999-TERMINATE-PROGRAM.
       *
