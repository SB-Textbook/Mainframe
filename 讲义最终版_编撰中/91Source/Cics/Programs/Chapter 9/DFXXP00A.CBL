@@ -46,6 +46,10 @@
            05  FILLER PIC X(09) VALUE 'Good Bye.'.
       *
        01  COMMUNICATION-AREA   PIC X(01).
+      *
+       01  ALR-PFKEY               PIC X(04).
+      *
+       COPY INCDLOG.
       *
        COPY DFHAID.
       *
@@ -69,17 +73,25 @@
                                  FREEKB
                    END-EXEC
                WHEN EIBAID = DFHPF1
+                   MOVE 'PF1' TO ALR-PFKEY
+                   PERFORM 9000-LOG-ABEND-REQUEST
                    MOVE SPACE TO ALPHA-FIELD-2
                    MOVE 100   TO PACKED-FIELD-1
                    MULTIPLY PACKED-FIELD-1 BY PACKED-FIELD-2
                WHEN EIBAID = DFHPF2
+                   MOVE 'PF2' TO ALR-PFKEY
+                   PERFORM 9000-LOG-ABEND-REQUEST
                    MOVE 100  TO PACKED-FIELD-1
                    MOVE ZERO TO PACKED-FIELD-2
                    DIVIDE PACKED-FIELD-2 INTO PACKED-FIELD-1
                WHEN EIBAID = DFHPF3
+                   MOVE 'PF3' TO ALR-PFKEY
+                   PERFORM 9000-LOG-ABEND-REQUEST
                    SET ADDRESS OF COMMON-WORK-AREA TO NULL
                    MOVE ZERO TO CWA-DATE
                WHEN EIBAID = DFHPF4
+                   MOVE 'PF4' TO ALR-PFKEY
+                   PERFORM 9000-LOG-ABEND-REQUEST
                    EXEC CICS
                        SEND MAP('NOMAP1')
                             MAPSET('NOSET1')
@@ -87,10 +99,14 @@
                             ERASE
                    END-EXEC
                WHEN EIBAID = DFHPF5
+                   MOVE 'PF5' TO ALR-PFKEY
+                   PERFORM 9000-LOG-ABEND-REQUEST
                    EXEC CICS
                        XCTL PROGRAM('NOPGM1')
                    END-EXEC
                WHEN EIBAID = DFHPF6
+                   MOVE 'PF6' TO ALR-PFKEY
+                   PERFORM 9000-LOG-ABEND-REQUEST
                    EXEC CICS
                        READ DATASET('NOFILE')
                             INTO(I-O-AREA)
@@ -110,3 +126,21 @@
                RETURN TRANSID('DFXX')
                       COMMAREA(COMMUNICATION-AREA)
            END-EXEC.
+      *
+       9000-LOG-ABEND-REQUEST.
+      *
+           MOVE 'DFXXP00A'     TO IL-PROGID.
+           MOVE 'DFXX'         TO IL-TRANSID.
+           MOVE EIBTRMID       TO IL-TRMID.
+           MOVE EIBTASKN       TO IL-TASKN.
+           MOVE ALR-PFKEY      TO IL-RESOURCE.
+           MOVE ZERO           TO IL-RESP.
+           MOVE SPACE          TO IL-ABCODE.
+           MOVE EIBDATE        TO IL-DATE.
+           MOVE EIBTIME        TO IL-TIME.
+      *
+           EXEC CICS
+               WRITEQ TD QUEUE('INCD')
+                         FROM(INCIDENT-LOG-RECORD)
+                         LENGTH(LENGTH OF INCIDENT-LOG-RECORD)
+           END-EXEC.
