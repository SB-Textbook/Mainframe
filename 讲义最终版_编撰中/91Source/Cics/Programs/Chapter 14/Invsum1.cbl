@@ -0,0 +1,444 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. INVSUM1.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW           PIC X(01)    VALUE 'Y'.
+               88  VALID-DATA                       VALUE 'Y'.
+           05  INVOICE-EOF-SW          PIC X(01)    VALUE 'N'.
+               88  INVOICE-EOF                      VALUE 'Y'.
+           05  FIRST-RECORD-SW         PIC X(01)    VALUE 'Y'.
+               88  FIRST-RECORD                     VALUE 'Y'.
+           05  DATE-IN-RANGE-SW        PIC X(01)    VALUE 'Y'.
+               88  DATE-IN-RANGE                    VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG               PIC X(01).
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                    VALUE '2'.
+               88  SEND-DATAONLY-ALARM              VALUE '3'.
+      *
+       01  REQUEST-FILTERS.
+      *
+           05  RF-CUSTNO-SW            PIC X(01).
+               88  RF-CUSTNO-ENTERED                VALUE 'Y'.
+           05  RF-DATEFROM-SW          PIC X(01).
+               88  RF-DATEFROM-ENTERED              VALUE 'Y'.
+           05  RF-DATETO-SW            PIC X(01).
+               88  RF-DATETO-ENTERED                VALUE 'Y'.
+           05  RF-DATEFROM             PIC 9(08).
+           05  RF-DATETO               PIC 9(08).
+      *
+       01  WORK-FIELDS.
+      *
+           05  INVOICE-COUNT           PIC S9(05)    COMP-3  VALUE ZERO.
+           05  INVOICE-TOTAL           PIC S9(07)V99 COMP-3  VALUE ZERO.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-HELP-SW              PIC X(01).
+               88  HELP-WAS-SHOWN                   VALUE 'H'.
+      *
+       01  RESPONSE-CODE               PIC S9(08)    COMP.
+      *
+       COPY SUMSET1.
+      *
+       COPY CUSTMAS.
+      *
+       COPY INVOICE.
+      *
+       COPY DFHAID.
+      *
+       COPY ATTR.
+      *
+       COPY ERRPARM.
+      *
+       COPY PFHELP.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                 PIC X(01).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PREPARE-INVOICE-SUMMARY.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO SUMMAP1
+                   MOVE 'Enter an optional customer number and/or date r
+      -                 'ange.  Then press Enter.' TO SUM-D-INSTR
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 4000-SEND-SUMMARY-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO SUMMAP1
+                   MOVE 'Enter an optional customer number and/or date r
+      -                 'ange.  Then press Enter.' TO SUM-D-INSTR
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 4000-SEND-SUMMARY-MAP
+      *
+               WHEN HELP-WAS-SHOWN
+                   MOVE SPACE TO CA-HELP-SW
+                   MOVE LOW-VALUE TO SUMMAP1
+                   MOVE 'Enter an optional customer number and/or date r
+      -                 'ange.  Then press Enter.' TO SUM-D-INSTR
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 4000-SEND-SUMMARY-MAP
+      *
+               WHEN EIBAID = DFHPF1
+                   SET HELP-WAS-SHOWN TO TRUE
+                   EXEC CICS
+                       SEND TEXT FROM(PF-HELP-TEXT)
+                                 ERASE
+                                 FREEKB
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       RETURN TRANSID('MENU')
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-SUMMARY-REQUEST
+      *
+               WHEN OTHER
+                   MOVE 'Invalid key pressed.' TO SUM-D-MESSAGE
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 4000-SEND-SUMMARY-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('SUM1')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-PROCESS-SUMMARY-REQUEST.
+      *
+           PERFORM 1050-RECEIVE-SUMMARY-MAP.
+           PERFORM 1100-EDIT-SUMMARY-REQUEST.
+      *
+           IF VALID-DATA
+               PERFORM 1200-RUN-INVOICE-SUMMARY
+               MOVE SPACE TO SUM-D-MESSAGE
+               SET SEND-DATAONLY TO TRUE
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+           END-IF.
+      *
+           PERFORM 4000-SEND-SUMMARY-MAP.
+      *
+       1050-RECEIVE-SUMMARY-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('SUMMAP1')
+                       MAPSET('SUMSET1')
+                       INTO(SUMMAP1)
+           END-EXEC.
+      *
+           INSPECT SUMMAP1 REPLACING ALL '_' BY SPACE.
+      *
+       1100-EDIT-SUMMARY-REQUEST.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           MOVE ATTR-NO-HIGHLIGHT TO SUM-H-CUSTNO
+                                     SUM-H-DATEFROM
+                                     SUM-H-DATETO.
+      *
+           IF        SUM-L-CUSTNO = ZERO
+                  OR SUM-D-CUSTNO = SPACE
+               MOVE 'N' TO RF-CUSTNO-SW
+           ELSE
+               MOVE 'Y' TO RF-CUSTNO-SW
+               PERFORM 1110-VALIDATE-CUSTOMER
+           END-IF.
+      *
+           IF        SUM-L-DATEFROM = ZERO
+                  OR SUM-D-DATEFROM = SPACE
+               MOVE 'N' TO RF-DATEFROM-SW
+           ELSE
+               IF SUM-D-DATEFROM IS NUMERIC
+                   MOVE 'Y' TO RF-DATEFROM-SW
+                   MOVE SUM-D-DATEFROM TO RF-DATEFROM
+               ELSE
+                   MOVE ATTR-REVERSE TO SUM-H-DATEFROM
+                   MOVE -1 TO SUM-L-DATEFROM
+                   MOVE 'From-date must be numeric, MMDDYYYY.'
+                       TO SUM-D-MESSAGE
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+           IF        SUM-L-DATETO = ZERO
+                  OR SUM-D-DATETO = SPACE
+               MOVE 'N' TO RF-DATETO-SW
+           ELSE
+               IF SUM-D-DATETO IS NUMERIC
+                   MOVE 'Y' TO RF-DATETO-SW
+                   MOVE SUM-D-DATETO TO RF-DATETO
+               ELSE
+                   MOVE ATTR-REVERSE TO SUM-H-DATETO
+                   MOVE -1 TO SUM-L-DATETO
+                   MOVE 'To-date must be numeric, MMDDYYYY.'
+                       TO SUM-D-MESSAGE
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+           IF        VALID-DATA
+                 AND RF-DATEFROM-ENTERED
+                 AND RF-DATETO-ENTERED
+                 AND RF-DATEFROM > RF-DATETO
+               MOVE ATTR-REVERSE TO SUM-H-DATEFROM
+               MOVE -1 TO SUM-L-DATEFROM
+               MOVE 'From-date cannot be later than to-date.'
+                   TO SUM-D-MESSAGE
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+       1110-VALIDATE-CUSTOMER.
+      *
+           EXEC CICS
+               READ FILE('CUSTMAS')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(SUM-D-CUSTNO)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               CONTINUE
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE ATTR-REVERSE TO SUM-H-CUSTNO
+                   MOVE -1 TO SUM-L-CUSTNO
+                   MOVE 'That customer does not exist.' TO SUM-D-MESSAGE
+                   MOVE 'N' TO VALID-DATA-SW
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1200-RUN-INVOICE-SUMMARY.
+      *
+           MOVE ZERO TO INVOICE-COUNT INVOICE-TOTAL.
+           MOVE ZERO TO FIRSTO LASTO.
+           MOVE 'Y' TO FIRST-RECORD-SW.
+           MOVE 'N' TO INVOICE-EOF-SW.
+      *
+           IF RF-CUSTNO-ENTERED
+               PERFORM 1210-START-CUSTOMER-BROWSE
+               PERFORM 1220-READ-NEXT-CUSTOMER-INVOICE
+                   UNTIL INVOICE-EOF
+               PERFORM 1230-END-CUSTOMER-BROWSE
+           ELSE
+               PERFORM 1310-START-INVOICE-BROWSE
+               PERFORM 1320-READ-NEXT-INVOICE
+                   UNTIL INVOICE-EOF
+               PERFORM 1330-END-INVOICE-BROWSE
+           END-IF.
+      *
+           MOVE INVOICE-COUNT TO COUNTO.
+           MOVE INVOICE-TOTAL TO TOTALO.
+      *
+       1210-START-CUSTOMER-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE('INVPATH')
+                       RIDFLD(SUM-D-CUSTNO)
+                       EQUAL
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'Y' TO INVOICE-EOF-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1220-READ-NEXT-CUSTOMER-INVOICE.
+      *
+           EXEC CICS
+               READNEXT FILE('INVPATH')
+                        RIDFLD(SUM-D-CUSTNO)
+                        INTO(INVOICE-RECORD)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+      *        DFHRESP(NORMAL) ON A CUSTOMER-FILTERED BROWSE MEANS THIS
+      *        IS THE LAST INVOICE SHARING THIS CUSTOMER'S KEY -- STOP
+      *        HERE OR THE BROWSE RUNS ON INTO THE NEXT CUSTOMER'S ROWS.
+               WHEN DFHRESP(NORMAL)
+                   PERFORM 1350-APPLY-DATE-FILTER
+                   IF DATE-IN-RANGE
+                       PERFORM 1360-ACCUMULATE-INVOICE
+                   END-IF
+                   MOVE 'Y' TO INVOICE-EOF-SW
+               WHEN DFHRESP(DUPKEY)
+                   PERFORM 1350-APPLY-DATE-FILTER
+                   IF DATE-IN-RANGE
+                       PERFORM 1360-ACCUMULATE-INVOICE
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'Y' TO INVOICE-EOF-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       1230-END-CUSTOMER-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('INVPATH')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       1310-START-INVOICE-BROWSE.
+      *
+           MOVE 0 TO INV-INVOICE-NUMBER.
+      *
+           EXEC CICS
+               STARTBR FILE('INVOICE')
+                       RIDFLD(INV-INVOICE-NUMBER)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'Y' TO INVOICE-EOF-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1320-READ-NEXT-INVOICE.
+      *
+           EXEC CICS
+               READNEXT FILE('INVOICE')
+                        INTO(INVOICE-RECORD)
+                        RIDFLD(INV-INVOICE-NUMBER)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   PERFORM 1350-APPLY-DATE-FILTER
+                   IF DATE-IN-RANGE
+                       PERFORM 1360-ACCUMULATE-INVOICE
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'Y' TO INVOICE-EOF-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       1330-END-INVOICE-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('INVOICE')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       1350-APPLY-DATE-FILTER.
+      *
+           MOVE 'Y' TO DATE-IN-RANGE-SW.
+      *
+           IF        RF-DATEFROM-ENTERED
+                 AND INV-INVOICE-DATE < RF-DATEFROM
+               MOVE 'N' TO DATE-IN-RANGE-SW
+           END-IF.
+      *
+           IF        RF-DATETO-ENTERED
+                 AND INV-INVOICE-DATE > RF-DATETO
+               MOVE 'N' TO DATE-IN-RANGE-SW
+           END-IF.
+      *
+      ******************************************************************
+      *   1360-ACCUMULATE-INVOICE -- A VOIDED ORIGINAL INVOICE NO      *
+      *   LONGER REPRESENTS A SALE, SO IT IS DROPPED FROM THE SUMMARY. *
+      *   A CREDIT MEMO REDUCES THE TOTAL INSTEAD OF ADDING TO IT.     *
+      ******************************************************************
+       1360-ACCUMULATE-INVOICE.
+      *
+           IF INV-VOIDED
+               CONTINUE
+           ELSE
+               IF FIRST-RECORD
+                   MOVE INV-INVOICE-NUMBER TO FIRSTO
+                   MOVE 'N' TO FIRST-RECORD-SW
+               END-IF
+               MOVE INV-INVOICE-NUMBER TO LASTO
+               ADD 1 TO INVOICE-COUNT
+               IF INV-CREDIT-MEMO
+                   SUBTRACT INV-INVOICE-TOTAL FROM INVOICE-TOTAL
+               ELSE
+                   ADD INV-INVOICE-TOTAL TO INVOICE-TOTAL
+               END-IF
+           END-IF.
+      *
+       4000-SEND-SUMMARY-MAP.
+      *
+           MOVE 'SUM1' TO TRANIDO.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('SUMMAP1')
+                            MAPSET('SUMSET1')
+                            FROM(SUMMAP1)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('SUMMAP1')
+                            MAPSET('SUMSET1')
+                            FROM(SUMMAP1)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('SUMMAP1')
+                            MAPSET('SUMSET1')
+                            FROM(SUMMAP1)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.
