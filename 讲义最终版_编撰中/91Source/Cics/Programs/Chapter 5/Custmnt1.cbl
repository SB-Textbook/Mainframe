@@ -12,6 +12,12 @@
       *
            05  VALID-DATA-SW                 PIC X  VALUE 'Y'.
                88  VALID-DATA                       VALUE 'Y'.
+           05  RELATED-INVOICES-SW           PIC X  VALUE 'N'.
+               88  RELATED-INVOICES-EXIST           VALUE 'Y'.
+           05  MORE-INVOICES-SW              PIC X  VALUE 'Y'.
+               88  MORE-INVOICES                    VALUE 'Y'.
+           05  VALID-CREDITLIM-SW            PIC X  VALUE 'Y'.
+               88  VALID-CREDITLIM                  VALUE 'Y'.
       *
        01  FLAGS.
       *
@@ -24,6 +30,7 @@
        01  WORK-FIELDS.
       *
            05  RESPONSE-CODE                 PIC S9(8) COMP.
+           05  WS-CREDIT-LIMIT-NUMERIC       PIC 9(07)V99.
       *
        01  USER-INSTRUCTIONS.
       *
@@ -44,19 +51,27 @@
                88  PROCESS-DELETE-CUSTOMER          VALUE '4'.
            05  CA-CUSTOMER-RECORD.
                10  CA-CUSTOMER-NUMBER        PIC X(6).
-               10  FILLER                    PIC X(112).
+               10  FILLER                    PIC X(122).
+           05  CA-HELP-SW                    PIC X(01).
+               88  HELP-WAS-SHOWN                   VALUE 'H'.
       *
        COPY CUSTMAS.
+      *
+       COPY INVOICE.
       *
        COPY MNTSET1.
       *
        COPY DFHAID.
       *
        COPY ATTR.
+      *
+       COPY ERRPARM.
+      *
+       COPY PFHELP.
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA                       PIC X(119).
+       01  DFHCOMMAREA                       PIC X(130).
       *
        PROCEDURE DIVISION.
       *
@@ -74,6 +89,22 @@
                    MOVE -1 TO CUSTNO1L
                    PERFORM 1500-SEND-KEY-MAP
                    SET PROCESS-KEY-MAP TO TRUE
+      *
+               WHEN HELP-WAS-SHOWN
+                   MOVE SPACE TO CA-HELP-SW
+                   MOVE LOW-VALUE TO MNTMAP1O
+                   SET SEND-ERASE TO TRUE
+                   MOVE -1 TO CUSTNO1L
+                   PERFORM 1500-SEND-KEY-MAP
+                   SET PROCESS-KEY-MAP TO TRUE
+      *
+               WHEN EIBAID = DFHPF1
+                   SET HELP-WAS-SHOWN TO TRUE
+                   EXEC CICS
+                       SEND TEXT FROM(PF-HELP-TEXT)
+                                 ERASE
+                                 FREEKB
+                   END-EXEC
       *
                WHEN EIBAID = DFHPF3
                    EXEC CICS
@@ -164,6 +195,7 @@
                MOVE CM-CITY       TO CITYO
                MOVE CM-STATE      TO STATEO
                MOVE CM-ZIP-CODE   TO ZIPCODEO
+               MOVE CM-CREDIT-LIMIT TO CREDITLIM2O
                MOVE -1            TO LNAMEL
                SET SEND-ERASE TO TRUE
                PERFORM 1400-SEND-DATA-MAP
@@ -240,6 +272,7 @@
                                              CITYA
                                              STATEA
                                              ZIPCODEA
+                                             CREDITLIM2A
                        ELSE
                            IF RESPONSE-CODE = DFHRESP(NOTFND)
                                MOVE 'That customer does not exist.' 
@@ -322,20 +355,27 @@
        2000-PROCESS-ADD-CUSTOMER.
       *
            PERFORM 2100-RECEIVE-DATA-MAP.
-           PERFORM 2300-WRITE-CUSTOMER-RECORD.
-           IF RESPONSE-CODE = DFHRESP(NORMAL)
-               MOVE 'Customer record added.' TO MSG1O
-               SET SEND-ERASE TO TRUE
-           ELSE
-               IF RESPONSE-CODE = DFHRESP(DUPREC)
-                   MOVE 'Another user has added a record with that custo
-      -             'mer number.' TO MSG1O
-                   SET SEND-ERASE-ALARM TO TRUE
+           PERFORM 2200-EDIT-DATA-MAP.
+           IF VALID-DATA
+               PERFORM 2300-WRITE-CUSTOMER-RECORD
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE 'Customer record added.' TO MSG1O
+                   SET SEND-ERASE TO TRUE
+               ELSE
+                   IF RESPONSE-CODE = DFHRESP(DUPREC)
+                       MOVE 'Another user has added a record with that c
+      -                     'ustomer number.' TO MSG1O
+                       SET SEND-ERASE-ALARM TO TRUE
+                   END-IF
                END-IF
+               MOVE -1 TO CUSTNO1L.
+               PERFORM 1500-SEND-KEY-MAP.
+               SET PROCESS-KEY-MAP TO TRUE
+           ELSE
+               MOVE -1 TO CREDITLIM2L
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-DATA-MAP
            END-IF.
-           MOVE -1 TO CUSTNO1L.
-           PERFORM 1500-SEND-KEY-MAP.
-           SET PROCESS-KEY-MAP TO TRUE.
       *
        2100-RECEIVE-DATA-MAP.
       *
@@ -344,6 +384,22 @@
                        MAPSET('MNTSET1')
                        INTO(MNTMAP2I)
            END-EXEC.
+      *
+       2200-EDIT-DATA-MAP.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF CREDITLIM2I = SPACE OR LOW-VALUE
+               MOVE ZERO TO WS-CREDIT-LIMIT-NUMERIC
+           ELSE
+               CALL 'NUMEDIT' USING CREDITLIM2I
+                                    WS-CREDIT-LIMIT-NUMERIC
+                                    VALID-CREDITLIM-SW
+               IF NOT VALID-CREDITLIM
+                   MOVE 'Credit limit must be numeric.' TO MSG2O
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
       *
        2300-WRITE-CUSTOMER-RECORD.
       *
@@ -354,6 +410,8 @@
            MOVE CITYI    TO CM-CITY.
            MOVE STATEI   TO CM-STATE.
            MOVE ZIPCODEI TO CM-ZIP-CODE.
+           MOVE WS-CREDIT-LIMIT-NUMERIC TO CM-CREDIT-LIMIT.
+           SET CM-ACTIVE TO TRUE.
            EXEC CICS
                WRITE FILE('CUSTMAS')
                      FROM(CUSTOMER-MASTER-RECORD)
@@ -368,28 +426,35 @@
        3000-PROCESS-CHANGE-CUSTOMER.
       *
            PERFORM 2100-RECEIVE-DATA-MAP.
-           MOVE CUSTNO2I TO CM-CUSTOMER-NUMBER.
-           PERFORM 3100-READ-CUSTOMER-FOR-UPDATE.
-           IF RESPONSE-CODE = DFHRESP(NORMAL)
-               IF CUSTOMER-MASTER-RECORD = CA-CUSTOMER-RECORD
-                   PERFORM 3200-REWRITE-CUSTOMER-RECORD
-                   MOVE 'Customer record updated.' TO MSG1O
-                   SET SEND-ERASE TO TRUE
+           PERFORM 2200-EDIT-DATA-MAP.
+           IF VALID-DATA
+               MOVE CUSTNO2I TO CM-CUSTOMER-NUMBER.
+               PERFORM 3100-READ-CUSTOMER-FOR-UPDATE.
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   IF CUSTOMER-MASTER-RECORD = CA-CUSTOMER-RECORD
+                       PERFORM 3200-REWRITE-CUSTOMER-RECORD
+                       MOVE 'Customer record updated.' TO MSG1O
+                       SET SEND-ERASE TO TRUE
+                   ELSE
+                       MOVE 'Another user has updated the record.  Try a
+      -                     'gain.' TO MSG1O
+                       SET SEND-ERASE-ALARM TO TRUE
+                   END-IF
                ELSE
-                   MOVE 'Another user has updated the record.  Try again
-      -                 '.' TO MSG1O
-                   SET SEND-ERASE-ALARM TO TRUE
+                   IF RESPONSE-CODE = DFHRESP(NOTFND)
+                       MOVE 'Another user has deleted the record.'
+                           TO MSG1O
+                       SET SEND-ERASE-ALARM TO TRUE
+                   END-IF
                END-IF
+               MOVE -1 TO CUSTNO1L.
+               PERFORM 1500-SEND-KEY-MAP.
+               SET PROCESS-KEY-MAP TO TRUE
            ELSE
-               IF RESPONSE-CODE = DFHRESP(NOTFND)
-                   MOVE 'Another user has deleted the record.' 
-                       TO MSG1O
-                   SET SEND-ERASE-ALARM TO TRUE
-               END-IF
+               MOVE -1 TO CREDITLIM2L
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-DATA-MAP
            END-IF.
-           MOVE -1 TO CUSTNO1L.
-           PERFORM 1500-SEND-KEY-MAP.
-           SET PROCESS-KEY-MAP TO TRUE.
       *
        3100-READ-CUSTOMER-FOR-UPDATE.
       *
@@ -413,6 +478,7 @@
            MOVE CITYI    TO CM-CITY.
            MOVE STATEI   TO CM-STATE.
            MOVE ZIPCODEI TO CM-ZIP-CODE.
+           MOVE WS-CREDIT-LIMIT-NUMERIC TO CM-CREDIT-LIMIT.
            EXEC CICS
                REWRITE FILE('CUSTMAS')
                        FROM(CUSTOMER-MASTER-RECORD)
@@ -428,9 +494,16 @@
            PERFORM 3100-READ-CUSTOMER-FOR-UPDATE.
            IF RESPONSE-CODE = DFHRESP(NORMAL)
                IF CUSTOMER-MASTER-RECORD = CA-CUSTOMER-RECORD
-                   PERFORM 4100-DELETE-CUSTOMER-RECORD
-                   MOVE 'Customer deleted.' TO MSG1O
-                   SET SEND-ERASE TO TRUE
+                   PERFORM 4050-CHECK-FOR-RELATED-INVOICES
+                   IF RELATED-INVOICES-EXIST
+                       MOVE 'Customer has invoices on file.  Cannot delete
+      -                       '.' TO MSG1O
+                       SET SEND-ERASE-ALARM TO TRUE
+                   ELSE
+                       PERFORM 4100-ARCHIVE-CUSTOMER-RECORD
+                       MOVE 'Customer archived.' TO MSG1O
+                       SET SEND-ERASE TO TRUE
+                   END-IF
                ELSE
                    MOVE 'Another user has updated the record.  Try again
       -                 '.' TO MSG1O
@@ -447,18 +520,96 @@
            PERFORM 1500-SEND-KEY-MAP.
            SET PROCESS-KEY-MAP TO TRUE.
       *
-       4100-DELETE-CUSTOMER-RECORD.
+      ******************************************************************
+      *   4050-CHECK-FOR-RELATED-INVOICES -- A CUSTOMER WITH NOTHING   *
+      *   BUT VOIDED ORIGINALS AND THEIR OFFSETTING CREDIT MEMOS HAS   *
+      *   NO LIVE INVOICE HISTORY LEFT, SO ARCHIVING IS ALLOWED.  ONLY *
+      *   A NON-VOIDED ORIGINAL INVOICE BLOCKS THE ARCHIVE.            *
+      ******************************************************************
+       4050-CHECK-FOR-RELATED-INVOICES.
+      *
+           MOVE 'N' TO RELATED-INVOICES-SW.
+      *
+           PERFORM 4060-START-INVOICE-BROWSE.
+           PERFORM 4070-CHECK-NEXT-INVOICE
+               UNTIL NOT MORE-INVOICES
+               OR RELATED-INVOICES-EXIST.
+           PERFORM 4080-END-INVOICE-BROWSE.
+      *
+       4060-START-INVOICE-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE('INVPATH')
+                       RIDFLD(CM-CUSTOMER-NUMBER)
+                       EQUAL
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO MORE-INVOICES-SW
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE 'Y' TO MORE-INVOICES-SW
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       4070-CHECK-NEXT-INVOICE.
+      *
+           EXEC CICS
+               READNEXT FILE('INVPATH')
+                        RIDFLD(CM-CUSTOMER-NUMBER)
+                        INTO(INVOICE-RECORD)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               IF INV-ORIGINAL-INVOICE AND NOT INV-VOIDED
+                   MOVE 'Y' TO RELATED-INVOICES-SW
+               END-IF
+               MOVE 'N' TO MORE-INVOICES-SW
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(DUPKEY)
+                   IF INV-ORIGINAL-INVOICE AND NOT INV-VOIDED
+                       MOVE 'Y' TO RELATED-INVOICES-SW
+                   END-IF
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       4080-END-INVOICE-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('INVPATH')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       4100-ARCHIVE-CUSTOMER-RECORD.
       *
+           SET CM-ARCHIVED TO TRUE.
            EXEC CICS
-               DELETE FILE('CUSTMAS')
-                      RESP(RESPONSE-CODE)
+               REWRITE FILE('CUSTMAS')
+                       FROM(CUSTOMER-MASTER-RECORD)
+                       RESP(RESPONSE-CODE)
            END-EXEC.
            IF  RESPONSE-CODE NOT = DFHRESP(NORMAL)
                PERFORM 9999-TERMINATE-PROGRAM
            END-IF.
       *
        9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
       *
            EXEC CICS
-               ABEND
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
            END-EXEC.
