@@ -0,0 +1,480 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  PRDMNT1.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW                 PIC X  VALUE 'Y'.
+               88  VALID-DATA                       VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                     PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-ERASE-ALARM                 VALUE '2'.
+               88  SEND-DATAONLY                    VALUE '3'.
+               88  SEND-DATAONLY-ALARM              VALUE '4'.
+      *
+       01  WORK-FIELDS.
+      *
+           05  RESPONSE-CODE                 PIC S9(8) COMP.
+      *
+       01  USER-INSTRUCTIONS.
+      *
+           05  ADD-INSTRUCTION                 PIC X(79) VALUE
+               'Type information for new product.  Then press Enter.'.
+           05  CHANGE-INSTRUCTION              PIC X(79) VALUE
+               'Type changes.  Then press Enter.'.
+           05  DELETE-INSTRUCTION              PIC X(79) VALUE
+               'Press Enter to delete this product or press F12 to cance
+      -        'l.'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-CONTEXT-FLAG               PIC X.
+               88  PROCESS-KEY-MAP                  VALUE '1'.
+               88  PROCESS-ADD-PRODUCT              VALUE '2'.
+               88  PROCESS-CHANGE-PRODUCT           VALUE '3'.
+               88  PROCESS-DELETE-PRODUCT           VALUE '4'.
+           05  CA-PRODUCT-RECORD.
+               10  CA-PRODUCT-CODE           PIC X(6).
+               10  FILLER                    PIC X(34).
+           05  CA-HELP-SW                    PIC X(01).
+               88  HELP-WAS-SHOWN                   VALUE 'H'.
+      *
+       COPY PRODUCT.
+      *
+       COPY PRDSET1.
+      *
+       COPY DFHAID.
+      *
+       COPY ATTR.
+      *
+       COPY ERRPARM.
+      *
+       COPY PFHELP.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                       PIC X(42).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-PRODUCT-MAINT.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO PRDMAP1O
+                   SET SEND-ERASE TO TRUE
+                   MOVE -1 TO PRDNO1L
+                   PERFORM 1500-SEND-KEY-MAP
+                   SET PROCESS-KEY-MAP TO TRUE
+      *
+               WHEN HELP-WAS-SHOWN
+                   MOVE SPACE TO CA-HELP-SW
+                   MOVE LOW-VALUE TO PRDMAP1O
+                   SET SEND-ERASE TO TRUE
+                   MOVE -1 TO PRDNO1L
+                   PERFORM 1500-SEND-KEY-MAP
+                   SET PROCESS-KEY-MAP TO TRUE
+      *
+               WHEN EIBAID = DFHPF1
+                   SET HELP-WAS-SHOWN TO TRUE
+                   EXEC CICS
+                       SEND TEXT FROM(PF-HELP-TEXT)
+                                 ERASE
+                                 FREEKB
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPF3
+                   EXEC CICS
+                       XCTL PROGRAM('INVMENU')
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPF12
+                   IF PROCESS-KEY-MAP
+                       EXEC CICS
+                           XCTL PROGRAM('INVMENU')
+                       END-EXEC
+                   ELSE
+                       MOVE LOW-VALUE TO PRDMAP1O
+                       MOVE -1 TO PRDNO1L
+                       SET SEND-ERASE TO TRUE
+                       PERFORM 1500-SEND-KEY-MAP
+                       SET PROCESS-KEY-MAP TO TRUE
+                   END-IF
+      *
+               WHEN EIBAID = DFHCLEAR
+                   IF PROCESS-KEY-MAP
+                       MOVE LOW-VALUE TO PRDMAP1O
+                       MOVE -1 TO PRDNO1L
+                       SET SEND-ERASE TO TRUE
+                       PERFORM 1500-SEND-KEY-MAP
+                   ELSE
+                       MOVE LOW-VALUE TO PRDMAP2O
+                       MOVE CA-PRODUCT-CODE TO PRDNO2O
+                       EVALUATE TRUE
+                           WHEN PROCESS-ADD-PRODUCT
+                               MOVE ADD-INSTRUCTION    TO INSTR2O
+                           WHEN PROCESS-CHANGE-PRODUCT
+                               MOVE CHANGE-INSTRUCTION TO INSTR2O
+                           WHEN PROCESS-DELETE-PRODUCT
+                               MOVE DELETE-INSTRUCTION TO INSTR2O
+                       END-EVALUATE
+                       MOVE -1 TO DESC2L
+                       SET SEND-ERASE TO TRUE
+                       PERFORM 1400-SEND-DATA-MAP
+                   END-IF
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHENTER
+                   EVALUATE TRUE
+                       WHEN PROCESS-KEY-MAP
+                           PERFORM 1000-PROCESS-KEY-MAP
+                       WHEN PROCESS-ADD-PRODUCT
+                           PERFORM 2000-PROCESS-ADD-PRODUCT
+                       WHEN PROCESS-CHANGE-PRODUCT
+                           PERFORM 3000-PROCESS-CHANGE-PRODUCT
+                       WHEN PROCESS-DELETE-PRODUCT
+                           PERFORM 4000-PROCESS-DELETE-PRODUCT
+                   END-EVALUATE
+      *
+               WHEN OTHER
+                   IF PROCESS-KEY-MAP
+                       MOVE LOW-VALUE TO PRDMAP1O
+                       MOVE 'That key is unassigned.' TO MSG1O
+                       MOVE -1 TO PRDNO1L
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1500-SEND-KEY-MAP
+                   ELSE
+                       MOVE LOW-VALUE TO PRDMAP2O
+                       MOVE -1 TO DESC2L
+                       MOVE 'That key is unassigned.' TO MSG2O
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1400-SEND-DATA-MAP
+                   END-IF
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('PRD1')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-PROCESS-KEY-MAP.
+      *
+           PERFORM 1100-RECEIVE-KEY-MAP.
+           PERFORM 1200-EDIT-KEY-DATA.
+           IF VALID-DATA
+               MOVE PRDNO1I     TO PRDNO2O
+               MOVE PRM-PRODUCT-DESCRIPTION TO DESC2O
+               MOVE PRM-UNIT-PRICE          TO PRICE2O
+               MOVE PRM-QUANTITY-ON-HAND    TO QOH2O
+               MOVE -1          TO DESC2L
+               SET SEND-ERASE TO TRUE
+               PERFORM 1400-SEND-DATA-MAP
+           ELSE
+               MOVE LOW-VALUE TO PRDNO1O
+                                 ACTIONO
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-KEY-MAP
+           END-IF.
+      *
+       1100-RECEIVE-KEY-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('PRDMAP1')
+                       MAPSET('PRDSET1')
+                       INTO(PRDMAP1I)
+           END-EXEC.
+      *
+       1200-EDIT-KEY-DATA.
+      *
+           IF ACTIONI NOT = '1' AND '2' AND '3'
+               MOVE -1 TO ACTIONL
+               MOVE 'Action must be 1, 2, or 3.' TO MSG1O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF       PRDNO1L = ZERO
+                 OR PRDNO1I = SPACE
+               MOVE -1 TO PRDNO1L
+               MOVE 'You must enter a product code.' TO MSG1O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF VALID-DATA
+               MOVE LOW-VALUE TO PRDMAP2O
+               EVALUATE ACTIONI
+                   WHEN '1'
+                       PERFORM 1300-READ-PRODUCT-RECORD
+                       IF RESPONSE-CODE = DFHRESP(NOTFND)
+                           MOVE ADD-INSTRUCTION TO INSTR2O
+                           SET PROCESS-ADD-PRODUCT TO TRUE
+                           MOVE SPACE TO PRODUCT-MASTER-RECORD
+                       ELSE
+                           IF RESPONSE-CODE = DFHRESP(NORMAL)
+                               MOVE 'That product already exists.'
+                                   TO MSG1O
+                               MOVE 'N' TO VALID-DATA-SW
+                           END-IF
+                       END-IF
+                   WHEN '2'
+                       PERFORM 1300-READ-PRODUCT-RECORD
+                       IF RESPONSE-CODE = DFHRESP(NORMAL)
+                           MOVE PRODUCT-MASTER-RECORD TO
+                                CA-PRODUCT-RECORD
+                           MOVE CHANGE-INSTRUCTION TO INSTR2O
+                           SET PROCESS-CHANGE-PRODUCT TO TRUE
+                       ELSE
+                           IF RESPONSE-CODE = DFHRESP(NOTFND)
+                               MOVE 'That product does not exist.'
+                                   TO MSG1O
+                               MOVE 'N' TO VALID-DATA-SW
+                           END-IF
+                       END-IF
+                   WHEN '3'
+                       PERFORM 1300-READ-PRODUCT-RECORD
+                       IF RESPONSE-CODE = DFHRESP(NORMAL)
+                           MOVE PRODUCT-MASTER-RECORD TO
+                                CA-PRODUCT-RECORD
+                           MOVE DELETE-INSTRUCTION TO INSTR2O
+                           SET PROCESS-DELETE-PRODUCT TO TRUE
+                           MOVE ATTR-PROT TO DESC2A
+                                             PRICE2A
+                                             QOH2A
+                       ELSE
+                           IF RESPONSE-CODE = DFHRESP(NOTFND)
+                               MOVE 'That product does not exist.'
+                                   TO MSG1O
+                               MOVE 'N' TO VALID-DATA-SW
+                           END-IF
+                       END-IF
+               END-EVALUATE.
+      *
+       1300-READ-PRODUCT-RECORD.
+      *
+           EXEC CICS
+               READ FILE('PRODUCT')
+                    INTO(PRODUCT-MASTER-RECORD)
+                    RIDFLD(PRDNO1I)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF      RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND RESPONSE-CODE NOT = DFHRESP(NOTFND)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       1400-SEND-DATA-MAP.
+      *
+           MOVE 'PRD1' TO TRANID2O.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('PRDMAP2')
+                            MAPSET('PRDSET1')
+                            FROM(PRDMAP2O)
+                            ERASE
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('PRDMAP2')
+                            MAPSET('PRDSET1')
+                            FROM(PRDMAP2O)
+                            DATAONLY
+                            ALARM
+                            CURSOR
+               END-EXEC
+           END-EVALUATE.
+      *
+       1500-SEND-KEY-MAP.
+      *
+           MOVE 'PRD1' TO TRANID1O.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('PRDMAP1')
+                            MAPSET('PRDSET1')
+                            FROM(PRDMAP1O)
+                            ERASE
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-ERASE-ALARM
+                   EXEC CICS
+                       SEND MAP('PRDMAP1')
+                            MAPSET('PRDSET1')
+                            FROM(PRDMAP1O)
+                            ERASE
+                            ALARM
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('PRDMAP1')
+                            MAPSET('PRDSET1')
+                            FROM(PRDMAP1O)
+                            DATAONLY
+                            ALARM
+                            CURSOR
+               END-EXEC
+           END-EVALUATE.
+      *
+       2000-PROCESS-ADD-PRODUCT.
+      *
+           PERFORM 2100-RECEIVE-DATA-MAP.
+           PERFORM 2300-WRITE-PRODUCT-RECORD.
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Product record added.' TO MSG1O
+               SET SEND-ERASE TO TRUE
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(DUPREC)
+                   MOVE 'Another user has added a record with that prod
+      -             'uct code.' TO MSG1O
+                   SET SEND-ERASE-ALARM TO TRUE
+               END-IF
+           END-IF.
+           MOVE -1 TO PRDNO1L.
+           PERFORM 1500-SEND-KEY-MAP.
+           SET PROCESS-KEY-MAP TO TRUE.
+      *
+       2100-RECEIVE-DATA-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('PRDMAP2')
+                       MAPSET('PRDSET1')
+                       INTO(PRDMAP2I)
+           END-EXEC.
+      *
+       2300-WRITE-PRODUCT-RECORD.
+      *
+           MOVE PRDNO2I TO PRM-PRODUCT-CODE.
+           MOVE DESC2I  TO PRM-PRODUCT-DESCRIPTION.
+           MOVE PRICE2I TO PRM-UNIT-PRICE.
+           MOVE QOH2I   TO PRM-QUANTITY-ON-HAND.
+           EXEC CICS
+               WRITE FILE('PRODUCT')
+                     FROM(PRODUCT-MASTER-RECORD)
+                     RIDFLD(PRM-PRODUCT-CODE)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF      RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND RESPONSE-CODE NOT = DFHRESP(DUPREC)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       3000-PROCESS-CHANGE-PRODUCT.
+      *
+           PERFORM 2100-RECEIVE-DATA-MAP.
+           MOVE PRDNO2I TO PRM-PRODUCT-CODE.
+           PERFORM 3100-READ-PRODUCT-FOR-UPDATE.
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               IF PRODUCT-MASTER-RECORD = CA-PRODUCT-RECORD
+                   PERFORM 3200-REWRITE-PRODUCT-RECORD
+                   MOVE 'Product record updated.' TO MSG1O
+                   SET SEND-ERASE TO TRUE
+               ELSE
+                   MOVE 'Another user has updated the record.  Try agai
+      -                 'n.' TO MSG1O
+                   SET SEND-ERASE-ALARM TO TRUE
+               END-IF
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE 'Another user has deleted the record.'
+                       TO MSG1O
+                   SET SEND-ERASE-ALARM TO TRUE
+               END-IF
+           END-IF.
+           MOVE -1 TO PRDNO1L.
+           PERFORM 1500-SEND-KEY-MAP.
+           SET PROCESS-KEY-MAP TO TRUE.
+      *
+       3100-READ-PRODUCT-FOR-UPDATE.
+      *
+           EXEC CICS
+               READ FILE('PRODUCT')
+                    INTO(PRODUCT-MASTER-RECORD)
+                    RIDFLD(PRM-PRODUCT-CODE)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF      RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND RESPONSE-CODE NOT = DFHRESP(NOTFND)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       3200-REWRITE-PRODUCT-RECORD.
+      *
+           MOVE DESC2I  TO PRM-PRODUCT-DESCRIPTION.
+           MOVE PRICE2I TO PRM-UNIT-PRICE.
+           MOVE QOH2I   TO PRM-QUANTITY-ON-HAND.
+           EXEC CICS
+               REWRITE FILE('PRODUCT')
+                       FROM(PRODUCT-MASTER-RECORD)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       4000-PROCESS-DELETE-PRODUCT.
+      *
+           MOVE CA-PRODUCT-CODE TO PRM-PRODUCT-CODE.
+           PERFORM 3100-READ-PRODUCT-FOR-UPDATE.
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               IF PRODUCT-MASTER-RECORD = CA-PRODUCT-RECORD
+                   PERFORM 4100-DELETE-PRODUCT-RECORD
+                   MOVE 'Product deleted.' TO MSG1O
+                   SET SEND-ERASE TO TRUE
+               ELSE
+                   MOVE 'Another user has updated the record.  Try agai
+      -                 'n.' TO MSG1O
+                   SET SEND-ERASE-ALARM TO TRUE
+               END-IF
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE 'Another user has deleted the record.'
+                       TO MSG1O
+                   SET SEND-ERASE-ALARM TO TRUE
+               END-IF
+           END-IF.
+           MOVE -1 TO PRDNO1L.
+           PERFORM 1500-SEND-KEY-MAP.
+           SET PROCESS-KEY-MAP TO TRUE.
+      *
+       4100-DELETE-PRODUCT-RECORD.
+      *
+           EXEC CICS
+               DELETE FILE('PRODUCT')
+                      RESP(RESPONSE-CODE)
+           END-EXEC.
+           IF  RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.
