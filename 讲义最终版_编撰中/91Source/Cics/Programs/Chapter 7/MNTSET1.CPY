@@ -94,6 +94,11 @@
             03 FILLER REDEFINES ZIPCODEF.
                05 ZIPCODEA                       PIC X.
             03 ZIPCODEI                       PIC X(10).
+            03 CREDITLIM2L                    PIC S9(4) COMP.
+            03 CREDITLIM2F                    PIC X.
+            03 FILLER REDEFINES CREDITLIM2F.
+               05 CREDITLIM2A                    PIC X.
+            03 CREDITLIM2I                    PIC X(10).
             03 MSG2L                          PIC S9(4) COMP.
             03 MSG2F                          PIC X.
             03 FILLER REDEFINES MSG2F.
@@ -127,6 +132,8 @@
             03 FILLER                         PIC X(3).
             03 ZIPCODEO                       PIC X(10).
             03 FILLER                         PIC X(3).
+            03 CREDITLIM2O                    PIC ZZZZZZ9.99.
+            03 FILLER                         PIC X(3).
             03 MSG2O                          PIC X(79).
             03 FILLER                         PIC X(3).
             03 DUMMY2O                        PIC X(1).
