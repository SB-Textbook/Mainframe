@@ -11,6 +11,14 @@
        01  WORK-FIELDS.
       *
            05  RESPONSE-CODE                   PIC S9(08) COMP.
+           05  WS-SAVE-STATUS-CODE             PIC X(01).
+      *
+       01  SWITCHES.
+      *
+           05  RELATED-INVOICES-SW             PIC X(01)  VALUE 'N'.
+               88  RELATED-INVOICES-EXIST                 VALUE 'Y'.
+           05  MORE-INVOICES-SW                PIC X(01)  VALUE 'Y'.
+               88  MORE-INVOICES                          VALUE 'Y'.
       *
        01  COMMUNICATION-AREA.
       *
@@ -25,17 +33,30 @@
                88  DELETE-REQUEST                         VALUE '3'.
            05  CA-CUSTOMER-RECORD.
                10  CA-CUSTOMER-NUMBER          PIC X(06).
-               10  CA-FIRST-NAME               PIC X(20).
+      *            FIELD ORDER BELOW MUST MATCH CUSTOMER-MASTER-RECORD
+      *            (CUSTMAS.CPY) BYTE FOR BYTE -- THIS GROUP IS MOVED
+      *            TO AND FROM IT POSITIONALLY.
                10  CA-LAST-NAME                PIC X(30).
+               10  CA-FIRST-NAME               PIC X(20).
                10  CA-ADDRESS                  PIC X(30).
                10  CA-CITY                     PIC X(20).
                10  CA-STATE                    PIC X(02).
                10  CA-ZIP-CODE                 PIC X(10).
-           05  CA-SAVE-CUSTOMER-MASTER         PIC X(118).
+               10  FILLER                      PIC X(01).
+               10  CA-CREDIT-LIMIT             PIC 9(07)V99.
+           05  CA-SAVE-CUSTOMER-MASTER         PIC X(128).
            05  CA-RETURN-CONDITION             PIC X(01).
                88  PROCESS-OK                             VALUE '1'.
                88  PROCESS-ERROR                          VALUE '2'.
                88  PROCESS-SEVERE-ERROR                   VALUE '3'.
+           05  CA-RETURN-REASON                PIC X(02).
+               88  REASON-NONE                            VALUE '  '.
+               88  REASON-DUPLICATE-KEY                   VALUE 'DK'.
+               88  REASON-NOT-FOUND                        VALUE 'NF'.
+               88  REASON-CONCURRENT-UPDATE                VALUE 'CU'.
+               88  REASON-CONCURRENT-DELETE                VALUE 'CD'.
+               88  REASON-RELATED-INVOICES                 VALUE 'RI'.
+               88  REASON-SYSTEM-ERROR                     VALUE 'SE'.
            05  CA-RETURN-MESSAGE               PIC X(79).
            05  CA-ERROR-PARAMETERS.
                10  CA-ERR-RESP                 PIC S9(08) COMP.
@@ -43,10 +64,12 @@
                10  CA-ERR-RSRCE                PIC X(08).
       *
        COPY CUSTMAS.
+      *
+       COPY INVOICE.
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA                         PIC X(334).
+       01  DFHCOMMAREA                         PIC X(356).
       *
        PROCEDURE DIVISION.
       *
@@ -81,10 +104,12 @@
                WHEN DFHRESP(NORMAL)
                    IF ADD-REQUEST
                        SET PROCESS-ERROR TO TRUE
+                       SET REASON-DUPLICATE-KEY TO TRUE
                        MOVE 'That customer already exists.' TO
                            CA-RETURN-MESSAGE
                    ELSE
                        SET PROCESS-OK TO TRUE
+                       SET REASON-NONE TO TRUE
                        MOVE CUSTOMER-MASTER-RECORD TO CA-CUSTOMER-RECORD
                        MOVE CUSTOMER-MASTER-RECORD TO
                            CA-SAVE-CUSTOMER-MASTER
@@ -93,13 +118,16 @@
                WHEN DFHRESP(NOTFND)
                    IF ADD-REQUEST
                        SET PROCESS-OK TO TRUE
+                       SET REASON-NONE TO TRUE
                    ELSE
                        SET PROCESS-ERROR TO TRUE
+                       SET REASON-NOT-FOUND TO TRUE
                        MOVE 'That customer does not exist.' TO
                            CA-RETURN-MESSAGE
                    END-IF
                WHEN OTHER
                    SET PROCESS-SEVERE-ERROR TO TRUE
+                   SET REASON-SYSTEM-ERROR TO TRUE
                    PERFORM 9000-SET-ERROR-INFO
            END-EVALUATE.
       *
@@ -115,17 +143,21 @@
        2000-PROCESS-ADD-CUSTOMER.
       *
            MOVE CA-CUSTOMER-RECORD TO CUSTOMER-MASTER-RECORD.
+           SET CM-ACTIVE TO TRUE.
            PERFORM 2100-WRITE-CUSTOMER-RECORD.
            EVALUATE RESPONSE-CODE
                WHEN DFHRESP(NORMAL)
                    SET PROCESS-OK TO TRUE
+                   SET REASON-NONE TO TRUE
                    MOVE 'Customer record added.' TO CA-RETURN-MESSAGE
                WHEN DFHRESP(DUPREC)
                    SET PROCESS-ERROR TO TRUE
+                   SET REASON-DUPLICATE-KEY TO TRUE
                    MOVE 'Another user has added a record with that custo
       -                 'mer number.' TO CA-RETURN-MESSAGE
                WHEN OTHER
                    SET PROCESS-SEVERE-ERROR TO TRUE
+                   SET REASON-SYSTEM-ERROR TO TRUE
                    PERFORM 9000-SET-ERROR-INFO
            END-EVALUATE.
       *
@@ -144,28 +176,35 @@
            EVALUATE RESPONSE-CODE
                WHEN DFHRESP(NORMAL)
                    IF CUSTOMER-MASTER-RECORD = CA-SAVE-CUSTOMER-MASTER
+                       MOVE CM-STATUS-CODE TO WS-SAVE-STATUS-CODE
                        MOVE CA-CUSTOMER-RECORD TO
                            CUSTOMER-MASTER-RECORD
+                       MOVE WS-SAVE-STATUS-CODE TO CM-STATUS-CODE
                        PERFORM 3200-REWRITE-CUSTOMER-RECORD
                        IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
                            SET PROCESS-SEVERE-ERROR TO TRUE
+                           SET REASON-SYSTEM-ERROR TO TRUE
                            PERFORM 9000-SET-ERROR-INFO
                        ELSE
                            SET PROCESS-OK TO TRUE
+                           SET REASON-NONE TO TRUE
                            MOVE 'Customer record updated.' TO
                                CA-RETURN-MESSAGE
                        END-IF
                    ELSE
                        SET PROCESS-ERROR TO TRUE
+                       SET REASON-CONCURRENT-UPDATE TO TRUE
                        MOVE 'Another user has updated the record. Try ag
       -                    'ain.' TO CA-RETURN-MESSAGE
                    END-IF
                WHEN DFHRESP(NOTFND)
                    SET PROCESS-ERROR TO TRUE
+                   SET REASON-CONCURRENT-DELETE TO TRUE
                    MOVE 'Another user has deleted the record.'
                        TO CA-RETURN-MESSAGE
                WHEN OTHER
                    SET PROCESS-SEVERE-ERROR TO TRUE
+                   SET REASON-SYSTEM-ERROR TO TRUE
                    PERFORM 9000-SET-ERROR-INFO
            END-EVALUATE.
       *
@@ -193,34 +232,125 @@
            EVALUATE RESPONSE-CODE
                WHEN DFHRESP(NORMAL)
                    IF CUSTOMER-MASTER-RECORD = CA-SAVE-CUSTOMER-MASTER
-                       PERFORM 4100-DELETE-CUSTOMER-RECORD
-                       IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
-                           SET PROCESS-SEVERE-ERROR TO TRUE
-                           PERFORM 9000-SET-ERROR-INFO
+                       PERFORM 4050-CHECK-FOR-RELATED-INVOICES
+                       IF RELATED-INVOICES-EXIST
+                           SET PROCESS-ERROR TO TRUE
+                           SET REASON-RELATED-INVOICES TO TRUE
+                           MOVE 'Customer has invoices on file.  Cannot de
+      -                         'lete.' TO CA-RETURN-MESSAGE
                        ELSE
-                           SET PROCESS-OK TO TRUE
-                           MOVE 'Customer record deleted.' TO
-                               CA-RETURN-MESSAGE
+                           PERFORM 4100-ARCHIVE-CUSTOMER-RECORD
+                           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                               SET PROCESS-SEVERE-ERROR TO TRUE
+                               SET REASON-SYSTEM-ERROR TO TRUE
+                               PERFORM 9000-SET-ERROR-INFO
+                           ELSE
+                               SET PROCESS-OK TO TRUE
+                               SET REASON-NONE TO TRUE
+                               MOVE 'Customer record archived.' TO
+                                   CA-RETURN-MESSAGE
+                           END-IF
                        END-IF
                    ELSE
                        SET PROCESS-ERROR TO TRUE
+                       SET REASON-CONCURRENT-UPDATE TO TRUE
                        MOVE 'Another user has updated the record.  Try a
       -                    'gain.' TO CA-RETURN-MESSAGE
                    END-IF
                WHEN DFHRESP(NOTFND)
                    SET PROCESS-ERROR TO TRUE
+                   SET REASON-CONCURRENT-DELETE TO TRUE
                    MOVE 'Another user has deleted the record.'
                        TO CA-RETURN-MESSAGE
                WHEN OTHER
                    SET PROCESS-SEVERE-ERROR TO TRUE
+                   SET REASON-SYSTEM-ERROR TO TRUE
                    PERFORM 9000-SET-ERROR-INFO
            END-EVALUATE.
       *
-       4100-DELETE-CUSTOMER-RECORD.
+      ******************************************************************
+      *   4050-CHECK-FOR-RELATED-INVOICES -- A CUSTOMER WITH NOTHING   *
+      *   BUT VOIDED ORIGINALS AND THEIR OFFSETTING CREDIT MEMOS HAS   *
+      *   NO LIVE INVOICE HISTORY LEFT, SO ARCHIVING IS ALLOWED.  ONLY *
+      *   A NON-VOIDED ORIGINAL INVOICE BLOCKS THE ARCHIVE.            *
+      ******************************************************************
+       4050-CHECK-FOR-RELATED-INVOICES.
+      *
+           MOVE 'N' TO RELATED-INVOICES-SW.
+      *
+           PERFORM 4060-START-INVOICE-BROWSE.
+           PERFORM 4070-CHECK-NEXT-INVOICE
+               UNTIL NOT MORE-INVOICES
+               OR RELATED-INVOICES-EXIST.
+           PERFORM 4080-END-INVOICE-BROWSE.
+      *
+       4060-START-INVOICE-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE('INVPATH')
+                       RIDFLD(CA-CUSTOMER-NUMBER)
+                       EQUAL
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO MORE-INVOICES-SW
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE 'Y' TO MORE-INVOICES-SW
+               ELSE
+                   SET PROCESS-SEVERE-ERROR TO TRUE
+                   SET REASON-SYSTEM-ERROR TO TRUE
+                   PERFORM 9000-SET-ERROR-INFO
+               END-IF
+           END-IF.
+      *
+       4070-CHECK-NEXT-INVOICE.
       *
            EXEC CICS
-               DELETE FILE('CUSTMAS')
-                      RESP(RESPONSE-CODE)
+               READNEXT FILE('INVPATH')
+                        RIDFLD(CA-CUSTOMER-NUMBER)
+                        INTO(INVOICE-RECORD)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               IF INV-ORIGINAL-INVOICE AND NOT INV-VOIDED
+                   MOVE 'Y' TO RELATED-INVOICES-SW
+               END-IF
+               MOVE 'N' TO MORE-INVOICES-SW
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(DUPKEY)
+                   IF INV-ORIGINAL-INVOICE AND NOT INV-VOIDED
+                       MOVE 'Y' TO RELATED-INVOICES-SW
+                   END-IF
+               ELSE
+                   SET PROCESS-SEVERE-ERROR TO TRUE
+                   SET REASON-SYSTEM-ERROR TO TRUE
+                   PERFORM 9000-SET-ERROR-INFO
+               END-IF
+           END-IF.
+      *
+       4080-END-INVOICE-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('INVPATH')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               SET PROCESS-SEVERE-ERROR TO TRUE
+               SET REASON-SYSTEM-ERROR TO TRUE
+               PERFORM 9000-SET-ERROR-INFO
+           END-IF.
+      *
+       4100-ARCHIVE-CUSTOMER-RECORD.
+      *
+           SET CM-ARCHIVED TO TRUE.
+           EXEC CICS
+               REWRITE FILE('CUSTMAS')
+                       FROM(CUSTOMER-MASTER-RECORD)
+                       RESP(RESPONSE-CODE)
            END-EXEC.
       *
        9000-SET-ERROR-INFO.
