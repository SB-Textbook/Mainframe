@@ -20,30 +20,28 @@
                88  SEND-DATAONLY           VALUE '2'.
                88  SEND-DATAONLY-ALARM     VALUE '3'.
       *
-       01  PROGRAM-TABLE.
-      *
-           05  PROGRAM-LIST.
-               10  PROGRAM-1               PIC X(08) VALUE 'CUSTINQ1'.
-               10  PROGRAM-2               PIC X(08) VALUE 'CUSTMNT2'.
-               10  PROGRAM-3               PIC X(08) VALUE 'ORDRENT '.
-           05  PROGRAM-NAME                REDEFINES PROGRAM-LIST
-                                           OCCURS 3 TIMES
-                                           PIC X(08).
-      *
-       01  SUBSCRIPTS.
-           05  ACTION-SUB              PIC 9(01).
+       01  PROGRAM-TO-CALL             PIC X(08).
       *
        01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'.
       *
        01  RESPONSE-CODE               PIC S9(08) COMP.
       *
-       01  COMMUNICATION-AREA          PIC X(01).
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-HELP-SW              PIC X(01).
+               88  HELP-WAS-SHOWN                   VALUE 'H'.
       *
        COPY MENSET1.
+      *
+       COPY MENUOPT.
       *
        COPY DFHAID.
       *
        COPY ATTR.
+      *
+       COPY ERRPARM.
+      *
+       COPY PFHELP.
       *
        LINKAGE SECTION.
       *
@@ -52,6 +50,10 @@
        PROCEDURE DIVISION.
       *
        0000-PROCESS-MASTER-MENU.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+           END-IF.
       *
            EVALUATE TRUE
       *
@@ -64,6 +66,20 @@
                    MOVE LOW-VALUE TO MENMAP1O
                    SET SEND-ERASE TO TRUE
                    PERFORM 1400-SEND-MENU-MAP
+      *
+               WHEN HELP-WAS-SHOWN
+                   MOVE SPACE TO CA-HELP-SW
+                   MOVE LOW-VALUE TO MENMAP1O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-MENU-MAP
+      *
+               WHEN EIBAID = DFHPF1
+                   SET HELP-WAS-SHOWN TO TRUE
+                   EXEC CICS
+                       SEND TEXT FROM(PF-HELP-TEXT)
+                                 ERASE
+                                 FREEKB
+                   END-EXEC
       *
                WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
                    CONTINUE
@@ -94,7 +110,6 @@
            PERFORM 1100-RECEIVE-MENU-MAP.
            PERFORM 1200-EDIT-MENU-DATA.
            IF VALID-DATA
-               MOVE ACTIONI TO ACTION-SUB
                PERFORM 1300-BRANCH-TO-PROGRAM
            END-IF.
            SET SEND-DATAONLY-ALARM TO TRUE.
@@ -110,16 +125,28 @@
       *
        1200-EDIT-MENU-DATA.
       *
-           IF ACTIONI NOT = '1' AND '2' AND '3'
-               MOVE ATTR-REVERSE TO ACTIONH
-               MOVE 'You must enter 1, 2, or 3.' TO MESSAGEO
-               MOVE 'N' TO VALID-DATA-SW
-           END-IF.
+           EXEC CICS
+               READ FILE('MENUOPT')
+                    INTO(MENU-OPTION-RECORD)
+                    RIDFLD(ACTIONI)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE MO-PROGRAM-NAME TO PROGRAM-TO-CALL
+               WHEN DFHRESP(NOTFND)
+                   MOVE ATTR-REVERSE TO ACTIONA
+                   MOVE 'Not a valid menu selection.' TO MESSAGEO
+                   MOVE 'N' TO VALID-DATA-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
       *
        1300-BRANCH-TO-PROGRAM.
       *
            EXEC CICS
-               XCTL PROGRAM(PROGRAM-NAME(ACTION-SUB))
+               XCTL PROGRAM(PROGRAM-TO-CALL)
                RESP(RESPONSE-CODE)
            END-EXEC.
       *
@@ -127,7 +154,7 @@
       *
        1400-SEND-MENU-MAP.
       *
-           MOVE 'MENU' TO TRANIDO.
+           MOVE 'MENU' TO TRANID1O.
            EVALUATE TRUE
                WHEN SEND-ERASE
                    EXEC CICS
@@ -160,3 +187,15 @@
                          ERASE
                          FREEKB
            END-EXEC.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.
