@@ -4,41 +4,87 @@
 000040 CONFIGURATION                   SECTION.        
 000070 INPUT-OUTPUT SECTION.                           
 000090 FILE-CONTROL.                                   
-000100     SELECT  SEQ01-FILE   ASSIGN TO FSEQ01.
-000120     SELECT  SEQ02-FILE   ASSIGN TO FSEQ02.
-000140 DATA DIVISION.                                  
-000150 FILE SECTION.                                   
-000160 FD  SEQ01-FILE.                                                   
+000100     SELECT  SEQ01-FILE   ASSIGN TO WS-SEQ01-NAME
+                   FILE STATUS IS SYS-FILE-STATUS.
+000120     SELECT  SEQ02-FILE   ASSIGN TO WS-SEQ02-NAME
+                   FILE STATUS IS SYS-FILE-STATUS.
+           SELECT  INDEX01-FILE ASSIGN TO WS-INDEX01-NAME
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS IDX01-KEY
+                   FILE STATUS IS SYS-FILE-STATUS.
+           SELECT  REL01-FILE   ASSIGN TO WS-REL01-NAME
+                   ORGANIZATION IS RELATIVE
+                   ACCESS MODE IS SEQUENTIAL
+                   RELATIVE KEY IS REL01-KEY
+                   FILE STATUS IS SYS-FILE-STATUS.
+000140 DATA DIVISION.
+000150 FILE SECTION.
+000160 FD  SEQ01-FILE.
 000170*     LABEL RECORD IS STANDARD.
 000190 01 SEQ01-REC.
            03 AA PIC 999.
 000200*         COPY FILECOPY .
-000240 FD  SEQ02-FILE.                                                   
+000240 FD  SEQ02-FILE.
 000250*     LABEL RECORD IS STANDARD.
 000270 01 SEQ02-REC.
 000290   COPY FILECOPY .
+       FD  INDEX01-FILE.
+       01 INDEX01-REC.
+           03 IDX01-KEY PIC 999.
+       FD  REL01-FILE.
+       01 REL01-REC.
+           03 AA PIC 999.
 000321 WORKING-STORAGE SECTION.
 000340 77 SYS-FILE-STATUS PIC X(2) VALUE "00".
 000341 77 STOP-FLAG PIC X(1) VALUE "0".
+       77 REL01-KEY PIC 9(4) COMP VALUE ZERO.
+       01 WS-FILE-NAMES.
+           03 WS-SEQ01-NAME    PIC X(20) VALUE "FSEQ01".
+           03 WS-SEQ02-NAME    PIC X(20) VALUE "FSEQ02".
+           03 WS-INDEX01-NAME  PIC X(20) VALUE "FINDEX1".
+           03 WS-REL01-NAME    PIC X(20) VALUE "FREL01".
+       77 WS-NAME-INPUT PIC X(20).
+       77 WS-FILE-STATUS-CTX PIC X(20).
+       77 WK-REC-CNT PIC 9(7) COMP.
+       77 WK-INDEX01-LAST-CNT PIC 9(7) VALUE ZERO.
+       77 WK-REL01-LAST-CNT PIC 9(7) VALUE ZERO.
+       01 WS-START-TIME PIC 9(8).
+       01 WS-START-TIME-R REDEFINES WS-START-TIME.
+           03 WS-START-HH PIC 99.
+           03 WS-START-MM PIC 99.
+           03 WS-START-SS PIC 99.
+           03 WS-START-HS PIC 99.
+       01 WS-END-TIME PIC 9(8).
+       01 WS-END-TIME-R REDEFINES WS-END-TIME.
+           03 WS-END-HH PIC 99.
+           03 WS-END-MM PIC 99.
+           03 WS-END-SS PIC 99.
+           03 WS-END-HS PIC 99.
+       01 WS-ELAPSED-TIME PIC 9(8).
+       01 WS-ELAPSED-TIME-R REDEFINES WS-ELAPSED-TIME.
+           03 WS-ELAPSED-HH PIC 99.
+           03 WS-ELAPSED-MM PIC 99.
+           03 WS-ELAPSED-SS PIC 99.
+           03 WS-ELAPSED-HS PIC 99.
+      *******   TOTAL-HUNDREDTHS WORK FIELDS FOR COMPUTE-ELAPSED-TIME-  ***
+      *******   RTN, SO ELAPSED TIME COMES OUT RIGHT ACROSS A MINUTE,   ***
+      *******   HOUR, OR MIDNIGHT ROLLOVER INSTEAD OF BY RAW SUBTRACT.  ***
+       77 WS-START-TOTAL-HS PIC 9(9) COMP.
+       77 WS-END-TOTAL-HS PIC 9(9) COMP.
+       77 WS-ELAPSED-TOTAL-HS PIC 9(9) COMP.
+       77 WS-REMAINDER-HS PIC 9(9) COMP.
+       77 WS-STATUS-OK-SW PIC X(1).
+           88 STATUS-OK VALUE "Y".
+           88 STATUS-BAD VALUE "N".
        77 I PIC 99.
        77 MENU-CNT PIC 99 VALUE 24.
-       77 FILE-CNT PIC 99 VALUE 6.
-      * 
+      *
        77 PG-NO PIC 99.
            88 PG-IN1 VALUE 00 THRU 05.
            88 PG-IN2 VALUE 11 THRU 19.
            88 PG-IN3 VALUE 21 THRU 29.
            88 PG-IN4 VALUE 99.
-       01 FILE-FILLER.
-           03 FILLER   PIC X(20) VALUE "SEQ01 SEQ IN".
-           03 FILLER   PIC X(20) VALUE "SEQ02 SEQ ".
-           03 FILLER   PIC X(20) VALUE "INDEX01 SEQ ".
-           03 FILLER   PIC X(20) VALUE "INDEX02 INDEX".
-           03 FILLER   PIC X(20) VALUE "REL01 SEQ".
-           03 FILLER   PIC X(20) VALUE "REL02 SEQ".
-       01 FILE-EXPLAIN REDEFINES FILE-FILLER.
-           03 FILE-OCC OCCURS 6 TIMES.
-             05 FILE-TYPE PIC X(20).
        01 MENU-FILLER.
            03 FILLER PIC X(25) VALUE "00 FILE explain.".
            03 FILLER PIC X(25) VALUE "01 SEQ DATA INPUT.".
@@ -65,7 +111,7 @@
            03 FILLER PIC X(25) VALUE "29 REL-DYN TO REL.".
            03 FILLER PIC X(25) VALUE "99 EXIT.".
        01 MENU-SHOW REDEFINES MENU-FILLER.
-           03 MENU OCCURS 23 TIMES.
+           03 MENU-TABLE OCCURS 23 TIMES.
              05 MENU-NO PIC 99.
              05 MENU-LSIT PIC X(23).
 000350 PROCEDURE DIVISION.
@@ -73,8 +119,21 @@
        PG-START.
            INITIALIZE PG-NO , I.
            DISPLAY "FILE DEMO. " .
-           OPEN I-O SEQ01-FILE,
-                    SEQ02-FILE.    
+           PERFORM PROMPT-SEQ-NAMES THRU PROMPT-SEQ-NAMES-EXIT.
+           OPEN I-O SEQ01-FILE.
+           MOVE "OPEN SEQ01-FILE" TO WS-FILE-STATUS-CTX.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+           IF STATUS-BAD
+               DISPLAY "UNABLE TO OPEN SEQ01-FILE.  STOP RUN."
+               STOP 1
+           END-IF.
+           OPEN I-O SEQ02-FILE.
+           MOVE "OPEN SEQ02-FILE" TO WS-FILE-STATUS-CTX.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+           IF STATUS-BAD
+               DISPLAY "UNABLE TO OPEN SEQ02-FILE.  STOP RUN."
+               STOP 1
+           END-IF.
 000360 MAIN.        
 000361     MOVE 0 TO I.
            PERFORM MENU-PRINT THRU MENU-END UNTIL I = MENU-CNT.
@@ -89,29 +148,201 @@
            IF I = 1 GO TO MAIN.
        END-EXIT.
 000522     CLOSE SEQ01-FILE , SEQ02-FILE.
+           MOVE "CLOSE SEQ01/SEQ02" TO WS-FILE-STATUS-CTX.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
            DISPLAY "     STOP RUN.    "
            STOP 1.
       *
       *******    level   2     ****
+       CHECK-FILE-STATUS.
+           IF SYS-FILE-STATUS = "00"
+               SET STATUS-OK TO TRUE
+           ELSE
+               SET STATUS-BAD TO TRUE
+               DISPLAY "FILE STATUS " SYS-FILE-STATUS
+                       " ON " WS-FILE-STATUS-CTX
+           END-IF.
+       CHECK-FILE-STATUS-EXIT.
+           EXIT.
+      *
+      *******   CONVERTS HHMMSSHH START/END TIMESTAMPS INTO AN ELAPSED ****
+      *******   TIME BY WORKING IN TOTAL HUNDREDTHS-OF-A-SECOND, SO A  ****
+      *******   RUN THAT STRADDLES A MINUTE/HOUR/MIDNIGHT ROLLOVER     ****
+      *******   STILL COMES OUT WITH A CORRECT WS-ELAPSED-TIME.        ****
+       COMPUTE-ELAPSED-TIME-RTN.
+           COMPUTE WS-START-TOTAL-HS =
+               ((WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS)
+                   * 100 + WS-START-HS.
+           COMPUTE WS-END-TOTAL-HS =
+               ((WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS)
+                   * 100 + WS-END-HS.
+           IF WS-END-TOTAL-HS < WS-START-TOTAL-HS
+               ADD 8640000 TO WS-END-TOTAL-HS
+           END-IF.
+           SUBTRACT WS-START-TOTAL-HS FROM WS-END-TOTAL-HS
+               GIVING WS-ELAPSED-TOTAL-HS.
+           DIVIDE WS-ELAPSED-TOTAL-HS BY 360000
+               GIVING WS-ELAPSED-HH REMAINDER WS-REMAINDER-HS.
+           DIVIDE WS-REMAINDER-HS BY 6000
+               GIVING WS-ELAPSED-MM REMAINDER WS-REMAINDER-HS.
+           DIVIDE WS-REMAINDER-HS BY 100
+               GIVING WS-ELAPSED-SS REMAINDER WS-ELAPSED-HS.
+       COMPUTE-ELAPSED-TIME-RTN-EXIT.
+           EXIT.
+      *
+       PROMPT-SEQ-NAMES.
+           DISPLAY "SEQ01 FILE NAME (BLANK = FSEQ01): "
+               WITH NO ADVANCING.
+           ACCEPT WS-NAME-INPUT.
+           IF WS-NAME-INPUT NOT = SPACES
+               MOVE WS-NAME-INPUT TO WS-SEQ01-NAME
+           END-IF.
+           DISPLAY "SEQ02 FILE NAME (BLANK = FSEQ02): "
+               WITH NO ADVANCING.
+           ACCEPT WS-NAME-INPUT.
+           IF WS-NAME-INPUT NOT = SPACES
+               MOVE WS-NAME-INPUT TO WS-SEQ02-NAME
+           END-IF.
+       PROMPT-SEQ-NAMES-EXIT.
+           EXIT.
+      *
+      *******   REWIND SEQ01-FILE SO EACH CONVERSION RE-READS THE   ****
+      *******   WHOLE FILE FROM THE TOP, EVEN AFTER A RESTART       ****
+       REOPEN-SEQ01-RTN.
+           CLOSE SEQ01-FILE.
+           OPEN I-O SEQ01-FILE.
+           MOVE "REOPEN SEQ01-FILE" TO WS-FILE-STATUS-CTX.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+       REOPEN-SEQ01-RTN-EXIT.
+           EXIT.
+      *
        MENU-PRINT.
 000383     ADD 1 TO I.
-000382     DISPLAY MENU(I) .
+000382     DISPLAY MENU-TABLE(I) .
        MENU-END.
            EXIT.
       *
        PG-CALL.
-           IF PG-NO = 0 
-                MOVE 0 TO I
-                PERFORM FILE-TYPE-PRINT THRU FILE-TYPE-END 
-                                UNTIL I = FILE-CNT
-                GO TO PG-END.
-           IF PG-NO = 99 GO TO END-EXIT.
+           EVALUATE PG-NO
+               WHEN 0
+                   PERFORM FILE-EXPLAIN-RTN THRU FILE-EXPLAIN-RTN-EXIT
+               WHEN 3
+                   PERFORM SEQ-TO-INDEX-RTN THRU SEQ-TO-INDEX-END
+               WHEN 4
+                   PERFORM SEQ-TO-REL-RTN THRU SEQ-TO-REL-END
+               WHEN 99
+                   GO TO END-EXIT
+               WHEN OTHER
+                   DISPLAY "OPTION NOT YET IMPLEMENTED."
+           END-EVALUATE.
        PG-END.
            EXIT.
-      *     
+      *
 000523*******   level 3      *****
-       FILE-TYPE-PRINT.
-000383     ADD 1 TO I.
-           DISPLAY FILE-TYPE(I).         
-       FILE-TYPE-END.
-           EXIT.      
+       FILE-EXPLAIN-RTN.
+           DISPLAY "SEQ01   SEQUENTIAL   NAME=" WS-SEQ01-NAME.
+           DISPLAY "SEQ02   SEQUENTIAL   NAME=" WS-SEQ02-NAME.
+           DISPLAY "INDEX01 INDEXED      NAME=" WS-INDEX01-NAME
+                   " LAST RECORDS CONVERTED=" WK-INDEX01-LAST-CNT.
+           DISPLAY "REL01   RELATIVE     NAME=" WS-REL01-NAME
+                   " LAST RECORDS CONVERTED=" WK-REL01-LAST-CNT.
+       FILE-EXPLAIN-RTN-EXIT.
+           EXIT.
+      *
+      *******   SEQ01 TO INDEX01   ****
+       SEQ-TO-INDEX-RTN.
+           DISPLAY "INDEX01 FILE NAME (BLANK = FINDEX1): "
+               WITH NO ADVANCING.
+           ACCEPT WS-NAME-INPUT.
+           IF WS-NAME-INPUT NOT = SPACES
+               MOVE WS-NAME-INPUT TO WS-INDEX01-NAME
+           END-IF.
+           PERFORM REOPEN-SEQ01-RTN THRU REOPEN-SEQ01-RTN-EXIT.
+           IF STATUS-BAD
+               GO TO SEQ-TO-INDEX-END
+           END-IF.
+           MOVE "0" TO STOP-FLAG.
+           MOVE ZERO TO WK-REC-CNT.
+           ACCEPT WS-START-TIME FROM TIME.
+           OPEN OUTPUT INDEX01-FILE.
+           MOVE "OPEN INDEX01-FILE" TO WS-FILE-STATUS-CTX.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+           IF STATUS-BAD
+               GO TO SEQ-TO-INDEX-END
+           END-IF.
+           PERFORM SEQ-TO-INDEX-COPY THRU SEQ-TO-INDEX-COPY-END
+               UNTIL STOP-FLAG = "1".
+           CLOSE INDEX01-FILE.
+           MOVE "CLOSE INDEX01-FILE" TO WS-FILE-STATUS-CTX.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM COMPUTE-ELAPSED-TIME-RTN THRU
+               COMPUTE-ELAPSED-TIME-RTN-EXIT.
+           DISPLAY "SEQ01 TO INDEX01 CONVERSION COMPLETE.".
+           DISPLAY "RECORDS CONVERTED: " WK-REC-CNT.
+           DISPLAY "ELAPSED TIME (HHMMSSHH): " WS-ELAPSED-TIME.
+           MOVE WK-REC-CNT TO WK-INDEX01-LAST-CNT.
+       SEQ-TO-INDEX-END.
+           EXIT.
+      *
+       SEQ-TO-INDEX-COPY.
+           READ SEQ01-FILE
+               AT END
+                   MOVE "1" TO STOP-FLAG
+               NOT AT END
+                   MOVE AA OF SEQ01-REC TO IDX01-KEY OF INDEX01-REC
+                   WRITE INDEX01-REC
+                   ADD 1 TO WK-REC-CNT
+           END-READ.
+       SEQ-TO-INDEX-COPY-END.
+           EXIT.
+      *
+      *******   SEQ01 TO REL01   ****
+       SEQ-TO-REL-RTN.
+           DISPLAY "REL01 FILE NAME (BLANK = FREL01): "
+               WITH NO ADVANCING.
+           ACCEPT WS-NAME-INPUT.
+           IF WS-NAME-INPUT NOT = SPACES
+               MOVE WS-NAME-INPUT TO WS-REL01-NAME
+           END-IF.
+           PERFORM REOPEN-SEQ01-RTN THRU REOPEN-SEQ01-RTN-EXIT.
+           IF STATUS-BAD
+               GO TO SEQ-TO-REL-END
+           END-IF.
+           MOVE "0" TO STOP-FLAG.
+           MOVE ZERO TO REL01-KEY.
+           MOVE ZERO TO WK-REC-CNT.
+           ACCEPT WS-START-TIME FROM TIME.
+           OPEN OUTPUT REL01-FILE.
+           MOVE "OPEN REL01-FILE" TO WS-FILE-STATUS-CTX.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+           IF STATUS-BAD
+               GO TO SEQ-TO-REL-END
+           END-IF.
+           PERFORM SEQ-TO-REL-COPY THRU SEQ-TO-REL-COPY-END
+               UNTIL STOP-FLAG = "1".
+           CLOSE REL01-FILE.
+           MOVE "CLOSE REL01-FILE" TO WS-FILE-STATUS-CTX.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM COMPUTE-ELAPSED-TIME-RTN THRU
+               COMPUTE-ELAPSED-TIME-RTN-EXIT.
+           DISPLAY "SEQ01 TO REL01 CONVERSION COMPLETE.".
+           DISPLAY "RECORDS CONVERTED: " WK-REC-CNT.
+           DISPLAY "ELAPSED TIME (HHMMSSHH): " WS-ELAPSED-TIME.
+           MOVE WK-REC-CNT TO WK-REL01-LAST-CNT.
+       SEQ-TO-REL-END.
+           EXIT.
+      *
+       SEQ-TO-REL-COPY.
+           READ SEQ01-FILE
+               AT END
+                   MOVE "1" TO STOP-FLAG
+               NOT AT END
+                   ADD 1 TO REL01-KEY
+                   MOVE AA OF SEQ01-REC TO AA OF REL01-REC
+                   WRITE REL01-REC
+                   ADD 1 TO WK-REC-CNT
+           END-READ.
+       SEQ-TO-REL-COPY-END.
+           EXIT.
