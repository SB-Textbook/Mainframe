@@ -0,0 +1,6 @@
+      ******************************************************************
+      * FILECOPY -- COMMON RECORD LAYOUT SHARED BY THE WORK FILES USED*
+      * BY FileWork.  KEPT DELIBERATELY SMALL SINCE THIS PROGRAM ONLY *
+      * EXERCISES FILE ORGANIZATIONS/ACCESS MODES, NOT BUSINESS DATA. *
+      ******************************************************************
+           03 AA PIC 999.
