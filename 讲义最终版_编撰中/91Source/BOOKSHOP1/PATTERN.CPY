@@ -0,0 +1,32 @@
+      ******************************************************************
+      * PATTERN -- ACCESS-PATTERN CONSTANTS USED BY THE TABLE ACCESS  *
+      * MODULES (CUSTOMER, ORDERS) TO SELECT A DML ROUTINE (PATTERN)  *
+      * AND TO REPORT THE OUTCOME OF THAT ROUTINE (PATTERN-FLG).      *
+      * CS-J000 SELECTS CUSTOMER.CBL'S J000-RTN, A WITH-HOLD CURSOR   *
+      * OVER TBLCUSTOMER FILTERED BY CUSTOMERREFERRED.  CS-4 REPORTS  *
+      * A CS-DELETE THAT WAS REFUSED BECAUSE THE CUSTOMER STILL HAS   *
+      * ORDERS ON FILE.  CS-5/CS-6/CS-7 BREAK THE OLD CATCH-ALL CS-1  *
+      * SQL-ERROR FLAG INTO ITS THREE MOST COMMON CAUSES SO A CALLER  *
+      * CAN TELL THEM APART; CS-1 REMAINS THE FLAG FOR ANY OTHER      *
+      * SQLCODE.                                                      *
+      ******************************************************************
+           05  CS-I000                   PIC X(01) VALUE '1'.
+           05  CS-K000                   PIC X(01) VALUE '2'.
+           05  CS-S000                   PIC X(01) VALUE '3'.
+           05  CS-J000                   PIC X(01) VALUE '4'.
+           05  CS-0                      PIC X(01) VALUE '0'.
+           05  CS-1                      PIC X(01) VALUE '1'.
+           05  CS-2                      PIC X(01) VALUE '2'.
+           05  CS-3                      PIC X(01) VALUE '3'.
+           05  CS-4                      PIC X(01) VALUE '4'.
+           05  CS-5                      PIC X(01) VALUE '5'.
+           05  CS-6                      PIC X(01) VALUE '6'.
+           05  CS-7                      PIC X(01) VALUE '7'.
+           05  CS-INSERT                 PIC X(01) VALUE 'I'.
+           05  CS-OPEN                   PIC X(01) VALUE 'O'.
+           05  CS-FETCH                  PIC X(01) VALUE 'F'.
+           05  CS-UPDATE                 PIC X(01) VALUE 'U'.
+           05  CS-DELETE                 PIC X(01) VALUE 'D'.
+           05  CS-CLOSE                  PIC X(01) VALUE 'C'.
+           05  CS-SELECT                 PIC X(01) VALUE 'S'.
+           05  CS-FETCHN                 PIC X(01) VALUE 'B'.
