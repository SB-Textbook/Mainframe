@@ -0,0 +1,19 @@
+      ******************************************************************
+      * COMMAND -- COMMAND-AREA LAYOUT PASSED TO EVERY TABLE ACCESS   *
+      * MODULE.  PATTERN SELECTS THE ROUTINE (I000/K000/S000/J000);   *
+      * OPTION SELECTS THE OPERATION WITHIN THAT ROUTINE; PATTERN-FLG *
+      * AND THE SQLCODE/SQLCA AREAS REPORT THE OUTCOME BACK TO THE    *
+      * CALLER.  FETCH-COUNT/ROWS-RETURNED ARE USED ONLY BY K000's    *
+      * CS-FETCHN (BULK FETCH) OPTION: THE CALLER SETS FETCH-COUNT TO *
+      * THE PAGE SIZE WANTED BEFORE THE CALL, AND THE MODULE RETURNS  *
+      * HOW MANY ROWS IT ACTUALLY FOUND IN ROWS-RETURNED.             *
+      ******************************************************************
+           05  PATTERN                   PIC X(01).
+           05  OPTION                    PIC X(01).
+           05  PATTERN-FLG               PIC X(01).
+           05  KEY-LENGTH                PIC S9(04) COMP.
+           05  TABLE-LENGTH              PIC S9(04) COMP.
+           05  SQLCODE-AREA              PIC S9(09) COMP.
+           05  SQLCA-AREA                PIC X(136).
+           05  FETCH-COUNT               PIC S9(04) COMP.
+           05  ROWS-RETURNED             PIC S9(04) COMP.
