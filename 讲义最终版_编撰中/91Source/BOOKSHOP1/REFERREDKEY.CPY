@@ -0,0 +1,6 @@
+      ******************************************************************
+      * REFERREDKEY -- KEY-AREA LAYOUT FOR THE CUSTOMER TABLE ACCESS  *
+      * MODULE'S J000 (SELECT-BY-REFERRAL-SOURCE CURSOR) ROUTINE.    *
+      ******************************************************************
+           10  CUSTOMER-J000-KEY.
+               15  CUSTOMERREFERRED      PIC X(04).
