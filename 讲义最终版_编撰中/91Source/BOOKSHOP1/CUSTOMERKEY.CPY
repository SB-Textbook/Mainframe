@@ -0,0 +1,6 @@
+      ******************************************************************
+      * CUSTOMERKEY -- KEY-AREA LAYOUT FOR THE CUSTOMER TABLE ACCESS  *
+      * MODULE'S S000 (KEYED SELECT) ROUTINE.                        *
+      ******************************************************************
+           10  CUSTOMER-S000-KEY.
+               15  CUSTOMERNO            PIC X(04).
