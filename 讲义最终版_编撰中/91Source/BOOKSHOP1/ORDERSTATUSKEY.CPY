@@ -0,0 +1,6 @@
+      ******************************************************************
+      * ORDERSTATUSKEY -- KEY-AREA LAYOUT FOR THE ORDERS TABLE ACCESS *
+      * MODULE'S J000 (SELECT-BY-ORDER-STATUS CURSOR) ROUTINE.        *
+      ******************************************************************
+           10  ORDERS-J000-KEY.
+               15  ORDERSTATUS           PIC X(01).
