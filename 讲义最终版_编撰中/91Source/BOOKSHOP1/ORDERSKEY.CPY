@@ -0,0 +1,6 @@
+      ******************************************************************
+      * ORDERSKEY -- KEY-AREA LAYOUT FOR THE ORDERS TABLE ACCESS      *
+      * MODULE'S S000 (KEYED SELECT) ROUTINE.                        *
+      ******************************************************************
+           10  ORDERS-S000-KEY.
+               15  ORDERNO               PIC X(04).
