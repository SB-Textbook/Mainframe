@@ -0,0 +1,53 @@
+      ******************************************************************
+      * DCLGEN TABLE(CPAZ)                                             *
+      *        LIBRARY(DMSTR1.KIBAN.DATA(CPAZ))                        *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * TBLCUSTOMERHIST -- ONE ROW PER TBLCUSTOMER INSERT, UPDATE, OR  *
+      * DELETE, WRITTEN BY CUSTOMER.CBL.  CHANGETYPE IS 'I'/'U'/'D'.   *
+      * THE OLD* COLUMNS ARE THE ROW'S IMAGE BEFORE THE CHANGE (SPACE  *
+      * FOR AN INSERT); THE NEW* COLUMNS ARE ITS IMAGE AFTER THE       *
+      * CHANGE (SPACE FOR A DELETE).                                   *
+      ******************************************************************
+           EXEC SQL DECLARE TBLCUSTOMERHIST TABLE
+           ( CUSTOMERNO                      CHAR(4) NOT NULL,
+             CHANGETYPE                      CHAR(1) NOT NULL,
+             CHANGETS                        TIMESTAMP NOT NULL,
+             OLDCUSTOMERNAME                 VARCHAR(10),
+             OLDCUSTOMERADDRESS              VARCHAR(20),
+             OLDCUSTOMERCITY                 VARCHAR(20),
+             OLDCUSTOMERSTATE                VARCHAR(20),
+             OLDCUSTOMERZIP                  VARCHAR(6),
+             OLDCUSTOMERREFERRED             CHAR(4),
+             NEWCUSTOMERNAME                 VARCHAR(10),
+             NEWCUSTOMERADDRESS              VARCHAR(20),
+             NEWCUSTOMERCITY                 VARCHAR(20),
+             NEWCUSTOMERSTATE                VARCHAR(20),
+             NEWCUSTOMERZIP                  VARCHAR(6),
+             NEWCUSTOMERREFERRED             CHAR(4)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE CPAZ                               *
+      ******************************************************************
+       01  DCLCUSTOMERHIST.
+           10 CUSTOMERNO                      PIC X(4).
+           10 CHANGETYPE                      PIC X(1).
+           10 CHANGETS                        PIC X(26).
+           10 OLDCUSTOMERNAME                 PIC X(10).
+           10 OLDCUSTOMERADDRESS              PIC X(20).
+           10 OLDCUSTOMERCITY                 PIC X(20).
+           10 OLDCUSTOMERSTATE                PIC X(20).
+           10 OLDCUSTOMERZIP                  PIC X(6).
+           10 OLDCUSTOMERREFERRED             PIC X(4).
+           10 NEWCUSTOMERNAME                 PIC X(10).
+           10 NEWCUSTOMERADDRESS              PIC X(20).
+           10 NEWCUSTOMERCITY                 PIC X(20).
+           10 NEWCUSTOMERSTATE                PIC X(20).
+           10 NEWCUSTOMERZIP                  PIC X(6).
+           10 NEWCUSTOMERREFERRED             PIC X(4).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 29      *
+      ******************************************************************
