@@ -11,7 +11,9 @@
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  CUSTOMER-TABLE-KEY.
           EXEC SQL INCLUDE CUSTOMERKEY END-EXEC.
+          EXEC SQL INCLUDE REFERREDKEY END-EXEC.
           EXEC SQL INCLUDE CUSTOMER    END-EXEC.
+       EXEC SQL INCLUDE CUSTOMERHIST END-EXEC.
        EXEC SQL END   DECLARE SECTION END-EXEC.
       *
        01 ACCESS-PATTERN.
@@ -20,6 +22,7 @@
        01 WK-AREA.
           03 WK-CNT.
              05 WK-SQL-CNT       PIC 9(03).
+             05 WK-ORDER-CNT     PIC 9(05).
           03 WK-FLAG.
              05 WK-ENDFLAG       PIC X(03).
        LINKAGE                     SECTION.
@@ -45,6 +48,8 @@
                PERFORM  K000-RTN
               WHEN CS-S000
                PERFORM  S000-RTN
+             WHEN CS-J000
+               PERFORM  J000-RTN
              WHEN  OTHER
                MOVE  CS-2      TO  PATTERN-FLG   OF COMMAND-AREA
            END-EVALUATE.
@@ -53,7 +58,17 @@
              MOVE  SQLCODE     TO  SQLCODE-AREA  OF COMMAND-AREA
              MOVE  SQLCA       TO  SQLCA-AREA    OF COMMAND-AREA
              IF  SQLCODE NOT = ZERO
-               MOVE  CS-1      TO  PATTERN-FLG   OF COMMAND-AREA
+               EVALUATE  SQLCODE
+                 WHEN -803
+                   MOVE  CS-5  TO  PATTERN-FLG   OF COMMAND-AREA
+                 WHEN 100
+                   MOVE  CS-6  TO  PATTERN-FLG   OF COMMAND-AREA
+                 WHEN -924
+                 WHEN -30081
+                   MOVE  CS-7  TO  PATTERN-FLG   OF COMMAND-AREA
+                 WHEN  OTHER
+                   MOVE  CS-1  TO  PATTERN-FLG   OF COMMAND-AREA
+               END-EVALUATE
              END-IF
            END-IF.
        MAIN-EXIT.
@@ -88,6 +103,30 @@
                  , :DCLCUSTOMER.CUSTOMERREFERRED
               )
              END-EXEC
+             IF  SQLCODE = ZERO
+                 MOVE  CUSTOMERNO         OF DCLCUSTOMER
+                   TO  CUSTOMERNO         OF DCLCUSTOMERHIST
+                 MOVE  SPACE   TO  OLDCUSTOMERNAME
+                                   OLDCUSTOMERADDRESS
+                                   OLDCUSTOMERCITY
+                                   OLDCUSTOMERSTATE
+                                   OLDCUSTOMERZIP
+                                   OLDCUSTOMERREFERRED
+                 MOVE  CUSTOMERNAME       OF DCLCUSTOMER
+                   TO  NEWCUSTOMERNAME
+                 MOVE  CUSTOMERADDRESS    OF DCLCUSTOMER
+                   TO  NEWCUSTOMERADDRESS
+                 MOVE  CUSTOMERCITY       OF DCLCUSTOMER
+                   TO  NEWCUSTOMERCITY
+                 MOVE  CUSTOMERSTATE      OF DCLCUSTOMER
+                   TO  NEWCUSTOMERSTATE
+                 MOVE  CUSTOMERZIP        OF DCLCUSTOMER
+                   TO  NEWCUSTOMERZIP
+                 MOVE  CUSTOMERREFERRED   OF DCLCUSTOMER
+                   TO  NEWCUSTOMERREFERRED
+                 MOVE  'I'   TO  CHANGETYPE
+                 PERFORM  WRITE-CUSTOMER-HISTORY-RTN
+             END-IF
            ELSE
                MOVE  CS-3      TO  PATTERN-FLG   OF COMMAND-AREA
            END-IF.
@@ -125,6 +164,15 @@
                MOVE  DCLCUSTOMER
                  TO  IO-AREA(1:LENGTH OF DCLCUSTOMER)
              WHEN CS-UPDATE
+               MOVE  CUSTOMERNO         OF DCLCUSTOMER
+                 TO  CUSTOMERNO         OF DCLCUSTOMERHIST
+               MOVE  CUSTOMERNAME       OF DCLCUSTOMER  TO OLDCUSTOMERNAME
+               MOVE  CUSTOMERADDRESS    OF DCLCUSTOMER  TO OLDCUSTOMERADDRESS
+               MOVE  CUSTOMERCITY       OF DCLCUSTOMER  TO OLDCUSTOMERCITY
+               MOVE  CUSTOMERSTATE      OF DCLCUSTOMER  TO OLDCUSTOMERSTATE
+               MOVE  CUSTOMERZIP        OF DCLCUSTOMER  TO OLDCUSTOMERZIP
+               MOVE  CUSTOMERREFERRED   OF DCLCUSTOMER
+                 TO  OLDCUSTOMERREFERRED
                MOVE  LENGTH OF DCLCUSTOMER
                  TO  TABLE-LENGTH OF COMMAND-AREA
                MOVE  IO-AREA(1:LENGTH OF DCLCUSTOMER)
@@ -137,9 +185,65 @@
                 CUSTOMERZIP = :DCLCUSTOMER.CUSTOMERZIP,
                 CUSTOMERREFERRED = :DCLCUSTOMER.CUSTOMERREFERRED
                  WHERE CURRENT OF K000_CUR  END-EXEC
+               IF  SQLCODE = ZERO
+                   MOVE  CUSTOMERNAME     OF DCLCUSTOMER TO NEWCUSTOMERNAME
+                   MOVE  CUSTOMERADDRESS  OF DCLCUSTOMER
+                     TO  NEWCUSTOMERADDRESS
+                   MOVE  CUSTOMERCITY     OF DCLCUSTOMER TO NEWCUSTOMERCITY
+                   MOVE  CUSTOMERSTATE    OF DCLCUSTOMER TO NEWCUSTOMERSTATE
+                   MOVE  CUSTOMERZIP      OF DCLCUSTOMER TO NEWCUSTOMERZIP
+                   MOVE  CUSTOMERREFERRED OF DCLCUSTOMER
+                     TO  NEWCUSTOMERREFERRED
+                   MOVE  'U'   TO  CHANGETYPE
+                   PERFORM  WRITE-CUSTOMER-HISTORY-RTN
+               END-IF
              WHEN CS-DELETE
-               EXEC  SQL  DELETE  FROM  ETPUSER.TBLCUSTOMER
-                 WHERE CURRENT OF K000_CUR  END-EXEC
+               EXEC  SQL
+                SELECT  COUNT(*)
+                  INTO  :WK-ORDER-CNT
+                  FROM  ETPUSER.TBLORDERS
+                 WHERE  CUSTOMERNO = :DCLCUSTOMER.CUSTOMERNO
+               END-EXEC
+               IF  WK-ORDER-CNT  GREATER THAN  ZERO
+                   MOVE  CS-4      TO  PATTERN-FLG   OF COMMAND-AREA
+               ELSE
+                   MOVE  CUSTOMERNO         OF DCLCUSTOMER
+                     TO  CUSTOMERNO         OF DCLCUSTOMERHIST
+                   MOVE  CUSTOMERNAME       OF DCLCUSTOMER
+                     TO  OLDCUSTOMERNAME
+                   MOVE  CUSTOMERADDRESS    OF DCLCUSTOMER
+                     TO  OLDCUSTOMERADDRESS
+                   MOVE  CUSTOMERCITY       OF DCLCUSTOMER
+                     TO  OLDCUSTOMERCITY
+                   MOVE  CUSTOMERSTATE      OF DCLCUSTOMER
+                     TO  OLDCUSTOMERSTATE
+                   MOVE  CUSTOMERZIP        OF DCLCUSTOMER
+                     TO  OLDCUSTOMERZIP
+                   MOVE  CUSTOMERREFERRED   OF DCLCUSTOMER
+                     TO  OLDCUSTOMERREFERRED
+                   MOVE  SPACE   TO  NEWCUSTOMERNAME
+                                     NEWCUSTOMERADDRESS
+                                     NEWCUSTOMERCITY
+                                     NEWCUSTOMERSTATE
+                                     NEWCUSTOMERZIP
+                                     NEWCUSTOMERREFERRED
+                   MOVE  'D'   TO  CHANGETYPE
+                   EXEC  SQL  DELETE  FROM  ETPUSER.TBLCUSTOMER
+                     WHERE CURRENT OF K000_CUR  END-EXEC
+                   IF  SQLCODE = ZERO
+                       PERFORM  WRITE-CUSTOMER-HISTORY-RTN
+                   END-IF
+               END-IF
+             WHEN CS-FETCHN
+               MOVE  ZERO      TO  WK-SQL-CNT
+               PERFORM  K000-FETCHN-LOOP
+                   UNTIL  WK-SQL-CNT NOT LESS THAN
+                              FETCH-COUNT OF COMMAND-AREA
+                       OR SQLCODE NOT = ZERO
+               MOVE  WK-SQL-CNT  TO  ROWS-RETURNED  OF COMMAND-AREA
+               IF  SQLCODE = +100
+                   MOVE  ZERO      TO  SQLCODE
+               END-IF
              WHEN CS-CLOSE
                EXEC  SQL  CLOSE K000_CUR  END-EXEC
              WHEN OTHER
@@ -148,14 +252,87 @@
        K000-RTN-END.
            EXIT.
       **************************************
+      *    K000-FETCHN-LOOP -- FETCHES ONE ROW OF THE K000_CUR       *
+      *    CURSOR INTO THE NEXT DCLCUSTOMER-SIZED SLOT OF IO-AREA,   *
+      *    BUILDING A PAGE OF ROWS FOR CS-FETCHN IN A SINGLE CALL.   *
+      **************************************
+       K000-FETCHN-LOOP                SECTION.
+       K000-FETCHN-LOOP-START.
+           EXEC  SQL  FETCH K000_CUR  INTO
+              :DCLCUSTOMER.CUSTOMERNO ,
+              :DCLCUSTOMER.CUSTOMERNAME ,
+              :DCLCUSTOMER.CUSTOMERADDRESS ,
+              :DCLCUSTOMER.CUSTOMERCITY ,
+              :DCLCUSTOMER.CUSTOMERSTATE ,
+              :DCLCUSTOMER.CUSTOMERZIP ,
+              :DCLCUSTOMER.CUSTOMERREFERRED
+           END-EXEC.
+           IF  SQLCODE = ZERO
+               ADD  1  TO  WK-SQL-CNT
+               MOVE  DCLCUSTOMER
+                 TO  IO-AREA(((WK-SQL-CNT - 1) *
+                               LENGTH OF DCLCUSTOMER) + 1 :
+                              LENGTH OF DCLCUSTOMER)
+           END-IF.
+       K000-FETCHN-LOOP-END.
+           EXIT.
+      **************************************
+      *    WRITE-CUSTOMER-HISTORY-RTN -- WRITES ONE BEFORE/AFTER      *
+      *    AUDIT ROW TO TBLCUSTOMERHIST.  CALLED BY I000-RTN (INSERT),*
+      *    AND BY K000-RTN'S CS-UPDATE AND CS-DELETE OPTIONS, AFTER   *
+      *    DCLCUSTOMERHIST HAS BEEN LOADED WITH THE OLD/NEW IMAGES    *
+      *    AND THE CHANGE TYPE.                                      *
+      **************************************
+       WRITE-CUSTOMER-HISTORY-RTN                SECTION.
+       WRITE-CUSTOMER-HISTORY-RTN-START.
+           EXEC  SQL
+            INSERT  INTO    ETPUSER.TBLCUSTOMERHIST
+            (    CUSTOMERNO
+               , CHANGETYPE
+               , CHANGETS
+               , OLDCUSTOMERNAME
+               , OLDCUSTOMERADDRESS
+               , OLDCUSTOMERCITY
+               , OLDCUSTOMERSTATE
+               , OLDCUSTOMERZIP
+               , OLDCUSTOMERREFERRED
+               , NEWCUSTOMERNAME
+               , NEWCUSTOMERADDRESS
+               , NEWCUSTOMERCITY
+               , NEWCUSTOMERSTATE
+               , NEWCUSTOMERZIP
+               , NEWCUSTOMERREFERRED
+            )
+            VALUES (
+                 :DCLCUSTOMERHIST.CUSTOMERNO
+               , :DCLCUSTOMERHIST.CHANGETYPE
+               , CURRENT TIMESTAMP
+               , :DCLCUSTOMERHIST.OLDCUSTOMERNAME
+               , :DCLCUSTOMERHIST.OLDCUSTOMERADDRESS
+               , :DCLCUSTOMERHIST.OLDCUSTOMERCITY
+               , :DCLCUSTOMERHIST.OLDCUSTOMERSTATE
+               , :DCLCUSTOMERHIST.OLDCUSTOMERZIP
+               , :DCLCUSTOMERHIST.OLDCUSTOMERREFERRED
+               , :DCLCUSTOMERHIST.NEWCUSTOMERNAME
+               , :DCLCUSTOMERHIST.NEWCUSTOMERADDRESS
+               , :DCLCUSTOMERHIST.NEWCUSTOMERCITY
+               , :DCLCUSTOMERHIST.NEWCUSTOMERSTATE
+               , :DCLCUSTOMERHIST.NEWCUSTOMERZIP
+               , :DCLCUSTOMERHIST.NEWCUSTOMERREFERRED
+            )
+           END-EXEC.
+       WRITE-CUSTOMER-HISTORY-RTN-END.
+           EXIT.
+      **************************************
       *    S000
       **************************************
        S000-RTN                SECTION.
        S000-RTN-START.
            IF  OPTION  OF  COMMAND-AREA = CS-SELECT
-               MOVE LENGTH OF CUSTOMER-KEY
+               MOVE LENGTH OF CUSTOMER-S000-KEY
                  TO KEY-LENGTH OF COMMAND-AREA
-               MOVE KEY-AREA(1:LENGTH OF CUSTOMER-KEY)  TO CUSTOMER-KEY
+               MOVE KEY-AREA(1:LENGTH OF CUSTOMER-S000-KEY)
+                 TO CUSTOMER-S000-KEY
              EXEC  SQL
               SELECT
                CUSTOMERNO       ,  CUSTOMERNAME   ,
@@ -179,4 +356,47 @@
                MOVE  CS-3      TO  PATTERN-FLG   OF COMMAND-AREA
            END-IF.
         S000-RTN-END.
+           EXIT.
+      **************************************
+      *    J000
+      **************************************
+       J000-RTN                SECTION.
+       J000-RTN-START.
+           EXEC  SQL  DECLARE  J000_CUR  CURSOR
+            WITH HOLD FOR SELECT
+               CUSTOMERNO       ,  CUSTOMERNAME   ,
+               CUSTOMERADDRESS  ,  CUSTOMERCITY   ,
+               CUSTOMERSTATE    ,  CUSTOMERZIP    ,
+               CUSTOMERREFERRED
+             FROM  ETPUSER.TBLCUSTOMER
+             WHERE CUSTOMERREFERRED =
+                   :CUSTOMER-J000-KEY.CUSTOMERREFERRED
+           END-EXEC
+           EVALUATE  OPTION  OF  COMMAND-AREA
+             WHEN CS-OPEN
+               MOVE LENGTH OF CUSTOMER-J000-KEY
+                 TO KEY-LENGTH OF COMMAND-AREA
+               MOVE KEY-AREA(1:LENGTH OF CUSTOMER-J000-KEY)
+                 TO CUSTOMER-J000-KEY
+               EXEC  SQL  OPEN  J000_CUR  END-EXEC
+             WHEN CS-FETCH
+               EXEC  SQL  FETCH J000_CUR  INTO
+                  :DCLCUSTOMER.CUSTOMERNO ,
+                  :DCLCUSTOMER.CUSTOMERNAME ,
+                  :DCLCUSTOMER.CUSTOMERADDRESS ,
+                  :DCLCUSTOMER.CUSTOMERCITY ,
+                  :DCLCUSTOMER.CUSTOMERSTATE ,
+                  :DCLCUSTOMER.CUSTOMERZIP ,
+                  :DCLCUSTOMER.CUSTOMERREFERRED
+               END-EXEC
+               MOVE  LENGTH OF DCLCUSTOMER
+                 TO  TABLE-LENGTH OF COMMAND-AREA
+               MOVE  DCLCUSTOMER
+                 TO  IO-AREA(1:LENGTH OF DCLCUSTOMER)
+             WHEN CS-CLOSE
+               EXEC  SQL  CLOSE J000_CUR  END-EXEC
+             WHEN OTHER
+               MOVE  CS-3      TO  PATTERN-FLG   OF COMMAND-AREA
+           END-EVALUATE.
+       J000-RTN-END.
            EXIT.
\ No newline at end of file
