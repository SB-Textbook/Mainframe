@@ -13,19 +13,22 @@
             SHIPDATE DATE ,
             SHIPSTREET VARCHAR (18) ,
             SHIPCITY VARCHAR (15) ,
-            SHIPZIP VARCHAR (6)
+            SHIPZIP VARCHAR (6) ,
+            ORDERSTATUS CHARACTER (1) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE CPAZ                               *
+      * ORDERSTATUS:  'O' = OPEN, 'S' = SHIPPED, 'C' = CANCELLED.      *
       ******************************************************************
        01  DCLORDERS.
            10 ORDERNO                      PIC X(4).
-           10 CUSTOMERNO                   PIC X(10).
+           10 CUSTOMERNO                   PIC X(4).
            10 ORDERDATE                    PIC X(10).
            10 SHIPDATE                     PIC X(10).
            10 SHIPSTREET                    PIC X(18).
            10 SHIPCITY                     PIC X(15).
            10 SHIPZIP                      PIC X(6).
+           10 ORDERSTATUS                  PIC X(1).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 20      *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 21      *
       ******************************************************************
\ No newline at end of file
