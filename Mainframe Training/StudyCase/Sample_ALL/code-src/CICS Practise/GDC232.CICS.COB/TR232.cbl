@@ -14,10 +14,18 @@
 001400*
 001500 01  WK-AREA.
 001600     03  WK-SIG                  PIC 9.
+001610         88  WK-SIG-VALID                VALUE 0.
+001620         88  WK-SIG-INVALID              VALUE 1.
+001630     03  WK-CALL-CNT             PIC 9(4) VALUE ZERO.
+001640     03  WK-HELP-SW              PIC X.
+001650         88  WK-HELP-WAS-SHOWN           VALUE 'H'.
 001700 77  TRANSID                     PIC X(5)  VALUE 'TR232'.
+001710 77  WK-NUM                      PIC 9(05).
+001720 77  WK-RESULT                   PIC 9(07).
 001800*---------------   COPY BOOK   ----------------------------------
 001900     COPY DFHAID.
 002000     COPY TR232SE.
+002050     COPY PFHELP.
 002100*----------------------------------------------------------------
 002200 LINKAGE                         SECTION.
 002300*----------------------------------------------------------------
@@ -32,21 +40,59 @@
 003200*-----------------------------------------------------------------
 003300 S0000-MAIN-RTN.
 003400
-003800     IF EIBCALEN = 0
-003910        INITIALIZE       WK-AREA
-003920                         TR232MAI
-003930                         TR232MAO
-003940        PERFORM S3200-SEND-RTN
-003950           THRU S3200-SEND-EXT
-003960      END-IF.
-003970
-004000     PERFORM S3100-RECEIVE-RTN
-004100        THRU S3100-RECEIVE-EXT.
-004300        MOVE T01-MI         TO T02-MO.
-004500
-004600     PERFORM S3200-SEND-RTN
-004700        THRU S3200-SEND-EXT.
-004800
+003500     IF EIBCALEN > 0
+003600        MOVE DFHCOMMAREA      TO WK-AREA
+003700     END-IF.
+003800
+003900     EVALUATE TRUE
+004000
+004010        WHEN EIBCALEN = 0
+004020           INITIALIZE       WK-AREA
+004030                            TR232MAI
+004040                            TR232MAO
+004050           PERFORM S3200-SEND-RTN
+004060              THRU S3200-SEND-EXT
+004070
+004080        WHEN EIBAID = DFHCLEAR
+004090           INITIALIZE       WK-AREA
+004100                            TR232MAI
+004110                            TR232MAO
+004120           PERFORM S3200-SEND-RTN
+004130              THRU S3200-SEND-EXT
+004140
+004150        WHEN EIBAID = DFHPF3
+004160           EXEC CICS
+004170               RETURN
+004180           END-EXEC
+004190
+004192        WHEN WK-HELP-WAS-SHOWN
+004193           MOVE SPACE       TO WK-HELP-SW
+004194           INITIALIZE       TR232MAI
+004195                            TR232MAO
+004196           PERFORM S3200-SEND-RTN
+004197              THRU S3200-SEND-EXT
+004198
+004199        WHEN EIBAID = DFHPF1
+004201           SET  WK-HELP-WAS-SHOWN TO TRUE
+004202           EXEC CICS
+004203               SEND TEXT FROM(PF-HELP-TEXT)
+004204                         ERASE
+004205                         FREEKB
+004206           END-EXEC
+004207           EXEC CICS
+004208               RETURN TRANSID(TRANSID)
+004209                      COMMAREA(WK-AREA)
+004210           END-EXEC
+004211
+004212        WHEN OTHER
+004210           PERFORM S3100-RECEIVE-RTN
+004220              THRU S3100-RECEIVE-EXT
+004230           PERFORM S3300-PROCESS-RTN
+004240              THRU S3300-PROCESS-EXT
+004250           PERFORM S3200-SEND-RTN
+004260              THRU S3200-SEND-EXT
+004270
+004280     END-EVALUATE.
 004900
 005000     STOP RUN.
 005100
@@ -73,9 +119,34 @@
 009600
 012300 S3100-RECEIVE-EXT.
 012400     EXIT.
-012500*-----------------------------------------------------------------
-012600*@ S3200
-012700*-----------------------------------------------------------------
+012410*-----------------------------------------------------------------
+012420*@ S3300 -- VALIDATES THE NUMBER ENTERED IN T01-MI AND DOUBLES IT
+012430*         INTO T02-MO.  A NON-NUMERIC ENTRY IS REJECTED AND AN
+012440*         ERROR MESSAGE IS ECHOED BACK IN T02-MO INSTEAD.  EACH
+012450*         SUCCESSFUL CALCULATION BUMPS WK-CALL-CNT, WHICH IS
+012460*         CARRIED ACROSS SCREENS IN THE COMMAREA.
+012470*-----------------------------------------------------------------
+012480 S3300-PROCESS-RTN.
+012490
+012500     SET  WK-SIG-VALID            TO TRUE.
+012510     IF   T01-MI                  NOT NUMERIC
+012520          SET  WK-SIG-INVALID     TO TRUE
+012530     END-IF.
+012540
+012550     IF   WK-SIG-VALID
+012560          MOVE T01-MI             TO WK-NUM
+012570          COMPUTE WK-RESULT       = WK-NUM * 2
+012580          MOVE WK-RESULT          TO T02-MO
+012590          ADD  1                  TO WK-CALL-CNT
+012600     ELSE
+012610          MOVE 'INVALID - NUMERIC ENTRY REQUIRED' TO T02-MO
+012620     END-IF.
+012630
+012640 S3300-PROCESS-EXT.
+012650     EXIT.
+012660*-----------------------------------------------------------------
+012670*@ S3200
+012680*-----------------------------------------------------------------
 012800 S3200-SEND-RTN.
 012900
 012920*  EXEC    CICS     ENTER  TRACEID(02) FROM(OUT-MI) END-EXEC.
