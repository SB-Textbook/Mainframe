@@ -0,0 +1,118 @@
+000100*****************************************************************
+000200 IDENTIFICATION DIVISION.
+000300*****************************************************************
+000400 PROGRAM-ID. EMPIDX.
+000500 AUTHOR.     ZHENGYS.
+000600*****************************************************************
+000700*    PURPOSE :  NIGHTLY EXTRACT/CONVERT STREAM, STEP020.         *
+000800*    FUNCTION:  LOAD THE EMPLOYEE EXTRACT FILE01 PRODUCES        *
+000900*               (EXTDD) INTO AN INDEXED FILE (OUTIDX) KEYED ON   *
+001000*               EMP-NUM, CARRYING THE FULL EXTRACT RECORD        *
+001100*               THROUGH SO THE ONLINE INQUIRY TRANSACTION HAS    *
+001200*               THE EMPLOYEE NAME TO DISPLAY, NOT JUST THE KEY.  *
+001300*****************************************************************
+001400*
+001500*****************************************************************
+001600 ENVIRONMENT DIVISION.
+001700*****************************************************************
+001800 INPUT-OUTPUT        SECTION.
+001900 FILE-CONTROL.
+002000     SELECT EXTDD    ASSIGN      TO      EXTDD
+002100     ORGANIZATION    IS          SEQUENTIAL
+002200     ACCESS MODE     IS          SEQUENTIAL
+002300     FILE   STATUS   IS          EXTDD-STATUS.
+002400*
+002500     SELECT OUTIDX   ASSIGN      TO      OUTIDX
+002600     ORGANIZATION    IS          INDEXED
+002700     ACCESS MODE     IS          SEQUENTIAL
+002800     RECORD KEY      IS          IDX-NUM
+002900     FILE   STATUS   IS          OUTIDX-STATUS.
+003000*
+003100*****************************************************************
+003200 DATA DIVISION.
+003300*****************************************************************
+003400 FILE                SECTION.
+003500 FD EXTDD  LABEL     RECORD      IS      STANDARD.
+003600 01 EMP-REC.
+003700    05 EMP-NUM                   PIC X(6).
+003800    05                           PIC X(14).
+003900    05 EMP-NAME                  PIC X(30).
+004000    05                           PIC X(30).
+004100*
+004200 FD OUTIDX LABEL     RECORD      IS      STANDARD.
+004300 01 IDX-REC.
+004400    05 IDX-NUM                   PIC X(6).
+004500    05                           PIC X(14).
+004600    05 IDX-NAME                  PIC X(30).
+004700    05                           PIC X(30).
+004800*
+004900 WORKING-STORAGE SECTION.
+005000*
+005100 77 EXTDD-STATUS                 PIC X(2).
+005200 77 OUTIDX-STATUS                PIC X(2).
+005300*
+005400 01 WK-TOTALS.
+005500    05 WK-REC-READ               PIC 9(07) VALUE ZERO.
+005600    05 WK-REC-WRITTEN            PIC 9(07) VALUE ZERO.
+005700*
+005800*****************************************************************
+005900 PROCEDURE DIVISION.
+006000*****************************************************************
+006100 100-BEGIN-CONVERT.
+006200     OPEN    INPUT   EXTDD.
+006300     PERFORM 900-CHECK-EXTDD-STATUS THRU 900-END-EXTDD-STATUS.
+006400     OPEN    OUTPUT  OUTIDX.
+006500     PERFORM 910-CHECK-OUTIDX-STATUS THRU 910-END-OUTIDX-STATUS.
+006600     PERFORM 200-READ THRU 200-END-READ.
+006700*
+006800 100-END-PROGRAM.
+006900     CLOSE   EXTDD.
+007000     CLOSE   OUTIDX.
+007100     DISPLAY "EMPIDX - RECORDS READ    : " WK-REC-READ.
+007200     DISPLAY "EMPIDX - RECORDS WRITTEN : " WK-REC-WRITTEN.
+007300     STOP    RUN.
+007400 200-READ.
+007500     READ    EXTDD
+007600     AT END
+007700             GO TO   100-END-PROGRAM
+007800     NOT AT END
+007900             ADD     1           TO      WK-REC-READ
+008000             MOVE    EMP-REC     TO      IDX-REC
+008100             WRITE   IDX-REC
+008200             PERFORM 910-CHECK-OUTIDX-STATUS
+008300                     THRU 910-END-OUTIDX-STATUS
+008400             ADD     1   TO      WK-REC-WRITTEN
+008500             GO TO   200-READ
+008600     END-READ.
+008700 200-END-READ.
+008800     EXIT.
+008900*****************************************************************
+009000*    900/910 -- FILE STATUS CHECKS.  ANYTHING OTHER THAN "00"     *
+009100*    (OR "10" -- END OF FILE ON EXTDD, WHICH THE READ'S OWN       *
+009200*    AT END CLAUSE ALREADY HANDLES) IS TREATED AS FATAL.          *
+009300*****************************************************************
+009400 900-CHECK-EXTDD-STATUS.
+009500     IF      EXTDD-STATUS = "00" OR "10"
+009600             CONTINUE
+009700     ELSE
+009800             DISPLAY "EMPIDX - EXTDD FILE STATUS ERROR: "
+009900                                 EXTDD-STATUS
+010000             MOVE    16          TO      RETURN-CODE
+010100             CLOSE   EXTDD
+010200             STOP    RUN
+010300     END-IF.
+010400 900-END-EXTDD-STATUS.
+010500     EXIT.
+010600 910-CHECK-OUTIDX-STATUS.
+010700     IF      OUTIDX-STATUS = "00"
+010800             CONTINUE
+010900     ELSE
+011000             DISPLAY "EMPIDX - OUTIDX FILE STATUS ERROR: "
+011100                                 OUTIDX-STATUS
+011200             MOVE    16          TO      RETURN-CODE
+011300             CLOSE   EXTDD
+011400             CLOSE   OUTIDX
+011500             STOP    RUN
+011600     END-IF.
+011700 910-END-OUTIDX-STATUS.
+011800     EXIT.
