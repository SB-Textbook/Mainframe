@@ -1,78 +1,206 @@
-*=====================================================        
- IDENTIFICATION DIVISION.                                     
-*=====================================================        
- PROGRAM-ID. FILE01.                                          
- AUTHOR.     ZHENGYS.                                         
-*******************************************************       
-*    PURPOSE :  A SIMPLE COBOL SAMPLE FOR TRANINING   *       
-*    FUNCTION:  READ SEQUENCE FILE                    *       
-*******************************************************       
-*                                                             
-*=====================================================        
- ENVIRONMENT DIVISION.                                        
-*=====================================================        
- INPUT-OUTPUT        SECTION.                                 
- FILE-CONTROL.                                                
-     SELECT INDD     ASSIGN      TO      INDD                 
-     ORGANIZATION    IS          SEQUENTIAL                   
-     ACCESS MODE     IS          SEQUENTIAL                   
-     FILE   STATUS   IS          INDD-STATUS.                 
-*                                                             
-     SELECT OUTDD    ASSIGN      TO      OUTDD                
-     ORGANIZATION    IS          SEQUENTIAL                   
-     ACCESS MODE     IS          SEQUENTIAL                   
-     FILE   STATUS   IS          OUTDD-STATUS.                
-*                                                             
-*=====================================================        
- DATA DIVISION.                                               
-*=====================================================        
- FILE                SECTION.                                 
- FD INDD   LABEL     RECORD      IS      STANDARD.            
- 01 IN-REC.                                                   
-    05 IN-NUM                    PIC X(6).                    
-    05                           PIC X(3).                    
-    05 IN-NAME                   PIC X(31).                   
-    05                           PIC X(40).                   
-*                                                             
- FD OUTDD  LABEL     RECORD      IS      STANDARD.        
- 01 EMP-REC.                                              
-    05 EMP-NUM                   PIC X(6).                
-    05                           PIC X(14).               
-    05 EMP-NAME                  PIC X(30).               
-    05                           PIC X(30).               
-*                                                         
- WORKING-STORAGE SECTION.                                 
-*                                                         
- 77 INDD-STATUS                  PIC X(2).                
- 77 OUTDD-STATUS                 PIC X(2).                
-*                                                         
-*=====================================================    
- PROCEDURE DIVISION.                                      
-*=====================================================    
- 100-BEGIN-READFILE.                                      
-     OPEN    INPUT   INDD.                                
-     OPEN    OUTPUT  OUTDD.                               
-     DISPLAY INDD-STATUS.                                 
-     DISPLAY OUTDD-STATUS.                                
-     PERFORM 200-READ THRU 200-END-READ.                  
-*                                                         
- 100-END-PROGRAM.                                         
-     CLOSE   INDD.                                        
-     CLOSE   OUTDD.                                       
-     DISPLAY INDD-STATUS.                                 
-     DISPLAY OUTDD-STATUS.                                
-     STOP    RUN.                                         
- 200-READ.                                                
-     READ    INDD                                         
-     AT END                                               
-             DISPLAY " AT END OF FILE"                    
-             GO TO   100-END-PROGRAM                      
-     NOT AT END                                           
-             MOVE    IN-NUM      TO      EMP-NUM          
-             MOVE    IN-NAME     TO      EMP-NAME         
-             DISPLAY EMP-REC                              
-             WRITE   EMP-REC          
-             GO TO   200-READ         
-     END-READ.                        
- 200-END-READ.                        
-     EXIT.                                         
\ No newline at end of file
+000100*****************************************************************
+000200 IDENTIFICATION DIVISION.
+000300*****************************************************************
+000400 PROGRAM-ID. FILE01.
+000500 AUTHOR.     ZHENGYS.
+000600*****************************************************************
+000700*    PURPOSE :  A SIMPLE COBOL SAMPLE FOR TRANINING             *
+000800*    FUNCTION:  READ SEQUENCE FILE, EDIT, AND CONVERT TO THE    *
+000900*               EMPLOYEE EXTRACT LAYOUT.                        *
+001000*****************************************************************
+001100*
+001200*****************************************************************
+001300 ENVIRONMENT DIVISION.
+001400*****************************************************************
+001500 INPUT-OUTPUT        SECTION.
+001600 FILE-CONTROL.
+001700     SELECT INDD     ASSIGN      TO      INDD
+001800     ORGANIZATION    IS          SEQUENTIAL
+001900     ACCESS MODE     IS          SEQUENTIAL
+002000     FILE   STATUS   IS          INDD-STATUS.
+002100*
+002200     SELECT OUTDD    ASSIGN      TO      OUTDD
+002300     ORGANIZATION    IS          SEQUENTIAL
+002400     ACCESS MODE     IS          SEQUENTIAL
+002500     FILE   STATUS   IS          OUTDD-STATUS.
+002600*
+002700     SELECT REJDD    ASSIGN      TO      REJDD
+002800     ORGANIZATION    IS          SEQUENTIAL
+002900     ACCESS MODE     IS          SEQUENTIAL
+003000     FILE   STATUS   IS          REJDD-STATUS.
+003100*
+003200*****************************************************************
+003300 DATA DIVISION.
+003400*****************************************************************
+003500 FILE                SECTION.
+003600 FD INDD   LABEL     RECORD      IS      STANDARD.
+003700 01 IN-REC.
+003800    05 IN-NUM                    PIC X(6).
+003900    05                           PIC X(3).
+004000    05 IN-NAME                   PIC X(31).
+004100    05                           PIC X(40).
+004200*
+004300 FD OUTDD  LABEL     RECORD      IS      STANDARD.
+004400 01 EMP-REC.
+004500    05 EMP-NUM                   PIC X(6).
+004600    05                           PIC X(14).
+004700    05 EMP-NAME                  PIC X(30).
+004800    05                           PIC X(30).
+004900*
+005000 FD REJDD  LABEL     RECORD      IS      STANDARD.
+005100 01 REJ-REC.
+005200    05 REJ-NUM                   PIC X(6).
+005300    05 REJ-NAME                  PIC X(31).
+005400    05 REJ-REASON                PIC X(30).
+005500    05                           PIC X(13).
+005600*
+005700 WORKING-STORAGE SECTION.
+005800*
+005900 77 INDD-STATUS                  PIC X(2).
+006000 77 OUTDD-STATUS                 PIC X(2).
+006100 77 REJDD-STATUS                 PIC X(2).
+006200*
+006300 01 WK-SWITCHES.
+006400    05 WK-VALID-SW               PIC X(01) VALUE "Y".
+006500       88 RECORD-VALID                     VALUE "Y".
+006600       88 RECORD-INVALID                   VALUE "N".
+006700*
+006800 01 WK-REASON                    PIC X(30) VALUE SPACE.
+006820 01 WK-PREV-NUM                  PIC X(6)  VALUE LOW-VALUES.
+006850*
+006860 01 WK-TOTALS.
+006870    05 WK-REC-READ               PIC 9(07) VALUE ZERO.
+006880    05 WK-REC-WRITTEN            PIC 9(07) VALUE ZERO.
+006890    05 WK-REC-REJECTED           PIC 9(07) VALUE ZERO.
+006900*
+007000*****************************************************************
+007100 PROCEDURE DIVISION.
+007200*****************************************************************
+007300 100-BEGIN-READFILE.
+007400     OPEN    INPUT   INDD.
+007420     PERFORM 900-CHECK-INDD-STATUS THRU 900-END-INDD-STATUS.
+007500     OPEN    OUTPUT  OUTDD.
+007520     PERFORM 910-CHECK-OUTDD-STATUS THRU 910-END-OUTDD-STATUS.
+007600     OPEN    OUTPUT  REJDD.
+007620     PERFORM 920-CHECK-REJDD-STATUS THRU 920-END-REJDD-STATUS.
+007700     DISPLAY INDD-STATUS.
+007800     DISPLAY OUTDD-STATUS.
+007900     DISPLAY REJDD-STATUS.
+008000     PERFORM 200-READ THRU 200-END-READ.
+008100*
+008200 100-END-PROGRAM.
+008300     CLOSE   INDD.
+008400     CLOSE   OUTDD.
+008500     CLOSE   REJDD.
+008600     DISPLAY INDD-STATUS.
+008700     DISPLAY OUTDD-STATUS.
+008800     DISPLAY REJDD-STATUS.
+008850     DISPLAY "FILE01 - RECORDS READ    : " WK-REC-READ.
+008860     DISPLAY "FILE01 - RECORDS WRITTEN : " WK-REC-WRITTEN.
+008870     DISPLAY "FILE01 - RECORDS REJECTED: " WK-REC-REJECTED.
+008900     STOP    RUN.
+009000 200-READ.
+009100     READ    INDD
+009200     AT END
+009300             DISPLAY " AT END OF FILE"
+009400             GO TO   100-END-PROGRAM
+009500     NOT AT END
+009550             ADD     1           TO      WK-REC-READ
+009600             PERFORM 300-EDIT-RECORD THRU 300-END-EDIT
+009700             IF      RECORD-VALID
+009800                     MOVE    IN-NUM      TO      EMP-NUM
+009900                     MOVE    IN-NAME     TO      EMP-NAME
+010000                     DISPLAY EMP-REC
+010100                     WRITE   EMP-REC
+010120                     PERFORM 910-CHECK-OUTDD-STATUS
+010130                             THRU 910-END-OUTDD-STATUS
+010150                     ADD     1   TO      WK-REC-WRITTEN
+010160                     MOVE    IN-NUM      TO      WK-PREV-NUM
+010200             ELSE
+010300                     MOVE    IN-NUM      TO      REJ-NUM
+010400                     MOVE    IN-NAME     TO      REJ-NAME
+010500                     MOVE    WK-REASON   TO      REJ-REASON
+010600                     WRITE   REJ-REC
+010620                     PERFORM 920-CHECK-REJDD-STATUS
+010630                             THRU 920-END-REJDD-STATUS
+010650                     ADD     1   TO      WK-REC-REJECTED
+010700             END-IF
+010800             GO TO   200-READ
+010900     END-READ.
+011000 200-END-READ.
+011100     EXIT.
+011200*****************************************************************
+011300*    300-EDIT-RECORD -- VALIDATES THE EXTRACTED RECORD BEFORE    *
+011400*    IT IS CONVERTED.  IN-NUM MUST BE A NUMERIC EMPLOYEE NUMBER  *
+011500*    AND IN-NAME MAY NOT BE BLANK.  SINCE THE INPUT IS IN        *
+011550*    EMPLOYEE-NUMBER SEQUENCE, IN-NUM MAY ALSO NOT REPEAT THE    *
+011560*    LAST NUMBER THAT WAS ACCEPTED.  A RECORD THAT FAILS ANY OF  *
+011600*    THESE CHECKS IS WRITTEN TO REJDD INSTEAD OF OUTDD.          *
+011700*****************************************************************
+011800 300-EDIT-RECORD.
+011900     SET     RECORD-VALID        TO      TRUE.
+012000     MOVE    SPACE               TO      WK-REASON.
+012100     IF      IN-NUM              NOT NUMERIC
+012200             SET     RECORD-INVALID      TO TRUE
+012300             MOVE    "EMPLOYEE NUMBER NOT NUMERIC"
+012400                                 TO      WK-REASON
+012500     END-IF.
+012600     IF      RECORD-VALID  AND  IN-NAME = SPACE
+012700             SET     RECORD-INVALID      TO TRUE
+012800             MOVE    "EMPLOYEE NAME IS BLANK"
+012900                                 TO      WK-REASON
+013000     END-IF.
+013020     IF      RECORD-VALID  AND  IN-NUM = WK-PREV-NUM
+013040             SET     RECORD-INVALID      TO TRUE
+013060             MOVE    "DUPLICATE EMPLOYEE NUMBER"
+013080                                 TO      WK-REASON
+013090     END-IF.
+013100 300-END-EDIT.
+013200     EXIT.
+013300*****************************************************************
+013400*    900/910/920 -- FILE STATUS CHECKS.  ANYTHING OTHER THAN     *
+013500*    "00" (OR "10" -- END OF FILE, WHICH THE READ'S OWN AT END   *
+013600*    CLAUSE ALREADY HANDLES) IS TREATED AS FATAL: THE PROGRAM    *
+013700*    DISPLAYS THE BAD STATUS AND THE FAILING DATASET, THEN       *
+013800*    ABENDS INSTEAD OF CONTINUING AGAINST A DATASET THAT MAY NOT *
+013900*    BE OPEN OR MAY HAVE FAILED AN I/O OPERATION.                *
+014000*****************************************************************
+014100 900-CHECK-INDD-STATUS.
+014200     IF      INDD-STATUS = "00" OR "10"
+014300             CONTINUE
+014400     ELSE
+014500             DISPLAY "FILE01 - INDD FILE STATUS ERROR: "
+014600                                 INDD-STATUS
+014700             MOVE    16          TO      RETURN-CODE
+014800             CLOSE   INDD
+014900             STOP    RUN
+015000     END-IF.
+015100 900-END-INDD-STATUS.
+015200     EXIT.
+015300 910-CHECK-OUTDD-STATUS.
+015400     IF      OUTDD-STATUS = "00"
+015500             CONTINUE
+015600     ELSE
+015700             DISPLAY "FILE01 - OUTDD FILE STATUS ERROR: "
+015800                                 OUTDD-STATUS
+015900             MOVE    16          TO      RETURN-CODE
+016000             CLOSE   INDD
+016100             CLOSE   OUTDD
+016200             STOP    RUN
+016300     END-IF.
+016400 910-END-OUTDD-STATUS.
+016500     EXIT.
+016600 920-CHECK-REJDD-STATUS.
+016700     IF      REJDD-STATUS = "00"
+016800             CONTINUE
+016900     ELSE
+017000             DISPLAY "FILE01 - REJDD FILE STATUS ERROR: "
+017100                                 REJDD-STATUS
+017200             MOVE    16          TO      RETURN-CODE
+017300             CLOSE   INDD
+017400             CLOSE   OUTDD
+017500             CLOSE   REJDD
+017600             STOP    RUN
+017700     END-IF.
+017800 920-END-REJDD-STATUS.
+017900     EXIT.
