@@ -0,0 +1,112 @@
+000100*****************************************************************
+000200 IDENTIFICATION DIVISION.
+000300*****************************************************************
+000400 PROGRAM-ID. RECONCIL.
+000500 AUTHOR.     ZHENGYS.
+000600*****************************************************************
+000700*    PURPOSE :  RECONCILE THE NIGHTLY EXTRACT/CONVERT STREAM.   *
+000800*    FUNCTION:  COUNT THE RECORDS FILE01 EXTRACTED (EXTDD) AND  *
+000900*               THE RECORDS THE CONVERT STEP LOADED INTO THE    *
+001000*               INDEXED FILE (CNVDD); IF THE COUNTS DO NOT      *
+001100*               MATCH, FAIL THE STEP SO THE NIGHTLY STREAM      *
+001200*               STOPS INSTEAD OF RUNNING THE NEXT NIGHT'S       *
+001300*               EXTRACT OVER AN UNRECONCILED CONVERSION.        *
+001400*****************************************************************
+001500*
+001600*****************************************************************
+001700 ENVIRONMENT DIVISION.
+001800*****************************************************************
+001900 INPUT-OUTPUT        SECTION.
+002000 FILE-CONTROL.
+002100     SELECT EXTDD    ASSIGN      TO      EXTDD
+002200     ORGANIZATION    IS          SEQUENTIAL
+002300     ACCESS MODE     IS          SEQUENTIAL
+002400     FILE   STATUS   IS          EXTDD-STATUS.
+002500*
+002600     SELECT CNVDD    ASSIGN      TO      CNVDD
+002700     ORGANIZATION    IS          INDEXED
+002800     ACCESS MODE     IS          SEQUENTIAL
+002900     RECORD KEY      IS          CNV-KEY
+003000     FILE   STATUS   IS          CNVDD-STATUS.
+003100*
+003200*****************************************************************
+003300 DATA DIVISION.
+003400*****************************************************************
+003500 FILE                SECTION.
+003600 FD EXTDD  LABEL     RECORD      IS      STANDARD.
+003700 01 EXT-REC                      PIC X(80).
+003800*
+003900 FD CNVDD  LABEL     RECORD      IS      STANDARD.
+004000 01 CNV-REC.
+004100    05 CNV-KEY                   PIC X(6).
+004150    05                           PIC X(74).
+004200*
+004300 WORKING-STORAGE SECTION.
+004400*
+004500 77 EXTDD-STATUS                 PIC X(2).
+004600 77 CNVDD-STATUS                 PIC X(2).
+004700*
+004800 01 WK-SWITCHES.
+004900    05 WK-EXT-EOF-SW             PIC X(01) VALUE "N".
+005000       88 EXT-EOF                          VALUE "Y".
+005100    05 WK-CNV-EOF-SW             PIC X(01) VALUE "N".
+005200       88 CNV-EOF                          VALUE "Y".
+005300*
+005400 01 WK-TOTALS.
+005500    05 WK-EXT-CNT                PIC 9(07) VALUE ZERO.
+005600    05 WK-CNV-CNT                PIC 9(07) VALUE ZERO.
+005700*
+005800*****************************************************************
+005900 PROCEDURE DIVISION.
+006000*****************************************************************
+006100 100-BEGIN-RECONCILE.
+006200     OPEN    INPUT   EXTDD.
+006300     IF      EXTDD-STATUS NOT = "00"
+006400             DISPLAY "RECONCIL - EXTDD FILE STATUS ERROR: "
+006500                                 EXTDD-STATUS
+006600             MOVE    16          TO      RETURN-CODE
+006700             GO TO   100-END-PROGRAM
+006800     END-IF.
+006900     OPEN    INPUT   CNVDD.
+007000     IF      CNVDD-STATUS NOT = "00"
+007100             DISPLAY "RECONCIL - CNVDD FILE STATUS ERROR: "
+007200                                 CNVDD-STATUS
+007300             MOVE    16          TO      RETURN-CODE
+007400             CLOSE   EXTDD
+007500             GO TO   100-END-PROGRAM
+007600     END-IF.
+007700     PERFORM 200-COUNT-EXTDD THRU 200-END-EXTDD
+007800             UNTIL   EXT-EOF.
+007900     PERFORM 300-COUNT-CNVDD THRU 300-END-CNVDD
+008000             UNTIL   CNV-EOF.
+008100     CLOSE   EXTDD.
+008200     CLOSE   CNVDD.
+008300     DISPLAY "RECONCIL - EXTRACTED RECORDS : " WK-EXT-CNT.
+008400     DISPLAY "RECONCIL - CONVERTED RECORDS : " WK-CNV-CNT.
+008500     IF      WK-EXT-CNT = WK-CNV-CNT
+008600             DISPLAY "RECONCIL - COUNTS MATCH.  RECONCILED OK."
+008700             MOVE    ZERO        TO      RETURN-CODE
+008800     ELSE
+008900             DISPLAY "RECONCIL - COUNTS DO NOT MATCH.  FAILED."
+009000             MOVE    8           TO      RETURN-CODE
+009100     END-IF.
+009200 100-END-PROGRAM.
+009300     STOP    RUN.
+009400 200-COUNT-EXTDD.
+009500     READ    EXTDD
+009600     AT END
+009700             SET     EXT-EOF     TO      TRUE
+009800     NOT AT END
+009900             ADD     1           TO      WK-EXT-CNT
+010000     END-READ.
+010100 200-END-EXTDD.
+010200     EXIT.
+010300 300-COUNT-CNVDD.
+010400     READ    CNVDD
+010500     AT END
+010600             SET     CNV-EOF     TO      TRUE
+010700     NOT AT END
+010800             ADD     1           TO      WK-CNV-CNT
+010900     END-READ.
+011000 300-END-CNVDD.
+011100     EXIT.
