@@ -13,8 +13,6 @@
 001300 DATA DIVISION.                                                   00130000
 001400***************                                                   00140000
 001500 WORKING-STORAGE SECTION.                                         00150000
-001600 01  COMM-AREA.                                                   00160000
-001700     05      WS-COMM             PIC X(4)  VALUE SPACE.           00170000
 001800*                                                                 00200002
 001900 01  WS-FILE.                                                     00210002
 002000     10 FL-CNO                   PIC X(6)  VALUE SPACE.           00220002
@@ -22,11 +20,16 @@
 002200     10 FILLER                   PIC X(54) VALUE SPACE.           00240002
 002300                                                                  00250002
 002400 77  W-I                         PIC X     VALUE 'I'.             00260002
+002450 77  W-A                         PIC X     VALUE 'A'.
+002460 77  W-U                         PIC X     VALUE 'U'.
+002470 77  W-D                         PIC X     VALUE 'D'.
+002480 77  W-B                         PIC X     VALUE 'B'.
 002500 77  TRANSID                     PIC X(4)  VALUE 'LB03'.          00270002
 002600 77  CUR-POS                     PIC S9    VALUE -1.              00280002
 002700 77  WK-ABSTIME      COMP-3      PIC S9(15) VALUE ZERO.           00290002
 002800 77  WS-LEN          COMP        PIC S9(4) VALUE ZERO.            00300002
 002900 77  WS-RESP         COMP        PIC S9(8) VALUE ZERO.
+002910 77  WS-KEY-LEN                  PIC 9(02) VALUE ZERO.
 003000                                                                  00310000
 003100*****************************************************             00320002
 003200*                   TIME FORMAT                                   00330002
@@ -73,11 +76,24 @@
 007300     COPY DFHAID.                                                 00650000
 007400     COPY DFHBMSCA.                                               00660000
 007500     COPY LB03SET.                                                00670000
+007550     COPY INCDLOG.
+007560     COPY PFHELP.
 007600*                                                                 00680000
 007700 LINKAGE SECTION.                                                 00690000
+007750*                                                                 00695000
+007760* // DFHCOMMAREA CARRIES STATE FORWARD ACROSS LB03'S PSEUDO-    *//
+007770* // CONVERSATIONS -- THE LAST KEY SUCCESSFULLY ACCESSED, AND   *//
+007780* // THE PARTIAL-KEY BROWSE POSITION FOR FUNCTION B.            *//
+007790*                                                                 00696000
 007800 01  DFHCOMMAREA.                                                 00700000
-007900     10    FILLER                     PIC X OCCURS 0 TO 32700     00710000
-008000                                      DEPENDING ON EIBCALEN.      00720003
+007810     05  WS-COMM                  PIC X(06).
+007820     05  WS-BROWSE-KEY            PIC X(06).
+007825     05  WS-LAST-DISPLAYED-KEY    PIC X(06).
+007830     05  WS-BROWSE-SW             PIC X(01).
+007840         88  BROWSE-ACTIVE            VALUE 'Y'.
+007850         88  BROWSE-INACTIVE          VALUE 'N'.
+007860     05  WS-HELP-SW               PIC X(01).
+007870         88  HELP-WAS-SHOWN           VALUE 'H'.
 008100*                                                                 00730000
 008200 PROCEDURE DIVISION.                                              00740000
 008300****************************************************************  00750000
@@ -98,6 +114,8 @@
 009800* // INITIALIZE MAP //*                                           00900000
 009900*                                                                 00910000
 010000     IF      EIBCALEN            =       ZERO                     00920000
+010050             INITIALIZE                  DFHCOMMAREA
+010060             SET     BROWSE-INACTIVE     TO TRUE
 010100             MOVE    LOW-VALUE   TO      LB03MAPO                 00930000
 010200*            MOVE    LOW-VALUE   TO      LB03MAPI                 00940000
 010300             MOVE    CUR-POS     TO      FUNC-ML                  00950000
@@ -112,9 +130,29 @@
 010900             PERFORM 500-SEND-MAP                                 01020002
 011000                                 THRU    500-END-SEND-MAP         01030002
 011100     END-IF.                                                      01040002
-011200*                                                                 01050002
-011300* // RECEIVE THE MAP INFORMATION//*                               01060000
-011400*                                                                 01070000
+011150*                                                                 01041002
+011160* // PF1 SHOWS THE HELP SCREEN; THE NEXT KEYSTROKE REDISPLAYS  *//
+011170* // THE NORMAL LB03 SCREEN //*
+011180     IF      EIBAID              =       DFHPF1
+011190             SET     HELP-WAS-SHOWN      TO TRUE
+011200             EXEC    CICS    SEND    TEXT    FROM(PF-HELP-TEXT)
+011210                                             ERASE
+011220                                             FREEKB
+011230             END-EXEC
+011240             EXEC    CICS    RETURN  TRANSID(TRANSID)
+011250                                     COMMAREA(DFHCOMMAREA)
+011260             END-EXEC
+011270     END-IF.
+011280     IF      HELP-WAS-SHOWN
+011290             MOVE    SPACE       TO      WS-HELP-SW
+011300             MOVE    LOW-VALUE   TO      LB03MAPO
+011310             MOVE    CUR-POS     TO      FUNC-ML
+011320             MOVE    MSG-WELCOME-TERM    TO      MSG-MO
+011330             PERFORM 500-SEND-MAP        THRU    500-END-SEND-MAP
+011340     END-IF.
+011350*                                                                 01050002
+011360* // RECEIVE THE MAP INFORMATION//*                               01060000
+011370*                                                                 01070000
 011500 120-RECEIVE-PROCESS.                                             01080000
 011600     EXEC    CICS    RECEIVE     MAP('LB03MAP')                   01090000
 011700                                 MAPSET('LB03SET')                01100000
@@ -147,6 +185,7 @@
 014400 200-HANDLE-ERROR.                                                01360002
 014500     EXEC    CICS    ASSIGN      ABCODE(MSG-ABEND-CD)             01370002
 014600     END-EXEC.                                                    01380002
+014650     PERFORM 250-LOG-INCIDENT   THRU    250-END-LOG-INCIDENT.
 014700     MOVE    MSG-ABEND           TO   MSG-MO.                     01390002
 014800     EXEC    CICS    SEND        MAP('LB03MAP')                   01400002
 014900                                 MAPSET('LB03SET')                01410002
@@ -162,6 +201,25 @@
 015900     EXEC    CICS    RETURN      END-EXEC.                        01510002
 016000 200-END-HANDLE-COND.                                             01520002
 016100     EXIT.                                                        01530002
+016150*                                                                 01530003
+016160*  // LOG THE ABEND TO THE SHARED INCIDENT QUEUE SO IT CAN BE   *//
+016170*  // CORRELATED WITH OTHER TRANSACTIONS' VSAM03 FAILURES //*
+016180 250-LOG-INCIDENT.
+016190     MOVE    'READVSAM'          TO      IL-PROGID.
+016200     MOVE    TRANSID             TO      IL-TRANSID.
+016210     MOVE    EIBTRMID            TO      IL-TRMID.
+016220     MOVE    EIBTASKN            TO      IL-TASKN.
+016230     MOVE    'VSAM03'            TO      IL-RESOURCE.
+016240     MOVE    WS-RESP             TO      IL-RESP.
+016250     MOVE    MSG-ABEND-CD        TO      IL-ABCODE.
+016260     MOVE    EIBDATE             TO      IL-DATE.
+016270     MOVE    EIBTIME             TO      IL-TIME.
+016280     EXEC    CICS    WRITEQ TD   QUEUE('INCD')
+016290                                 FROM(INCIDENT-LOG-RECORD)
+016291                                 LENGTH(LENGTH OF INCIDENT-LOG-RECORD)
+016292     END-EXEC.
+016293 250-END-LOG-INCIDENT.
+016294     EXIT.
 016200*                                                                 01540002
 016300 200-GET-DATE.                                                    01550002
 016400     EXEC    CICS ASKTIME                                         01560002
@@ -192,8 +250,12 @@
 018900                                 THRU    500-END-SEND-MAP         01810002
 019000     END-IF.                                                      01820002
 019100     IF      FUNC-MI NOT =       W-I                              01830002
+019110             AND     NOT =       W-A
+019120             AND     NOT =       W-U
+019130             AND     NOT =       W-D
+019140             AND     NOT =       W-B
 019200             MOVE    CUR-POS     TO      FUNC-ML                  01840002
-019300             MOVE  ' THE FUNCTION KEY MUST BE I !'                01850002
+019300             MOVE  ' FUNCTION KEY MUST BE I,A,U,D OR B !'         01850002
 019400                                 TO      MSG-MO                   01860002
 019500*            MOVE  DFHUNIMD      TO      FUNC-MA                  01870002
 019600             PERFORM 500-SEND-MAP                                 01880002
@@ -211,6 +273,22 @@
 020800             PERFORM 300-INQUIRE-USER                             02000002
 020900                                 THRU    300-END-INQUIRE-USER     02010002
 021000     END-IF.                                                      02020002
+021010     IF      FUNC-MI             =       W-A
+021020             PERFORM 310-ADD-USER
+021030                                 THRU    310-END-ADD-USER
+021040     END-IF.
+021050     IF      FUNC-MI             =       W-U
+021060             PERFORM 320-UPDATE-USER
+021070                                 THRU    320-END-UPDATE-USER
+021080     END-IF.
+021090     IF      FUNC-MI             =       W-D
+021095             PERFORM 330-DELETE-USER
+021096                                 THRU    330-END-DELETE-USER
+021097     END-IF.
+021098     IF      FUNC-MI             =       W-B
+021099             PERFORM 340-BROWSE-USER
+021099                                 THRU    340-END-BROWSE-USER
+021099     END-IF.
 021100 200-END-EDIT-FUNC.                                               02030002
 021200     EXIT.                                                        02040002
 021300*******************                                               02050002
@@ -248,6 +326,198 @@
 024500     END-IF.                                                      02360002
 024600 300-END-INQUIRE-USER.                                            02370002
 024700     EXIT.                                                        02380002
+024710*                                                                 02381002
+024720*  // ADD A NEW RECORD TO VSAM03 //*                              02382002
+024730*                                                                 02383002
+024740 310-ADD-USER.
+024750     MOVE    ID-MI               TO      FL-CNO.
+024760     MOVE    NAME-MI             TO      FL-NAME.
+024770     EXEC    CICS    WRITE       DATASET('VSAM03')
+024780                                 FROM(WS-FILE)
+024790                                 RIDFLD(FL-CNO)
+024791                                 RESP(WS-RESP)
+024792     END-EXEC.
+024793     IF      WS-RESP NOT EQUAL   DFHRESP(NORMAL)
+024794             MOVE    LOW-VALUES  TO      LB03MAPO
+024795             MOVE    'ADD ERROR !'
+024796                                 TO      MSG-MO
+024797             PERFORM                     500-SEND-MAP
+024798                                 THRU    500-END-SEND-MAP
+024799     END-IF.
+024800     IF      WS-RESP EQUAL       DFHRESP(NORMAL)
+024801             MOVE    LOW-VALUES  TO      LB03MAPO
+024802             MOVE    FL-CNO      TO      ID-MO
+024803             MOVE    FL-NAME     TO      NAME-MO
+024804             MOVE    'ADD IS OK!'
+024805                                 TO      MSG-MO
+024806             MOVE    FL-CNO      TO      WS-COMM
+024807             PERFORM                     500-SEND-MAP
+024808                                 THRU    500-END-SEND-MAP
+024809     END-IF.
+024810 310-END-ADD-USER.
+024811     EXIT.
+024812*                                                                 02384002
+024813*  // UPDATE (REWRITE) AN EXISTING RECORD ON VSAM03 //*           02385002
+024814*                                                                 02386002
+024815 320-UPDATE-USER.
+024816     MOVE    ID-MI               TO      FL-CNO.
+024817     EXEC    CICS    READ        DATASET('VSAM03')
+024818                                 INTO(WS-FILE)
+024819                                 RIDFLD(FL-CNO)
+024820                                 RESP(WS-RESP)
+024821                                 UPDATE
+024822     END-EXEC.
+024823     IF      WS-RESP EQUAL       DFHRESP(NORMAL)
+024824             MOVE    NAME-MI     TO      FL-NAME
+024825             EXEC    CICS    REWRITE     DATASET('VSAM03')
+024826                                         FROM(WS-FILE)
+024827                                         RESP(WS-RESP)
+024828             END-EXEC
+024829     END-IF.
+024830     IF      WS-RESP NOT EQUAL   DFHRESP(NORMAL)
+024831             MOVE    LOW-VALUES  TO      LB03MAPO
+024832             MOVE    'UPDATE ERROR !'
+024833                                 TO      MSG-MO
+024834             PERFORM                     500-SEND-MAP
+024835                                 THRU    500-END-SEND-MAP
+024836     END-IF.
+024837     IF      WS-RESP EQUAL       DFHRESP(NORMAL)
+024838             MOVE    LOW-VALUES  TO      LB03MAPO
+024839             MOVE    FL-CNO      TO      ID-MO
+024840             MOVE    FL-NAME     TO      NAME-MO
+024841             MOVE    'UPDATE IS OK!'
+024842                                 TO      MSG-MO
+024843             MOVE    FL-CNO      TO      WS-COMM
+024844             PERFORM                     500-SEND-MAP
+024845                                 THRU    500-END-SEND-MAP
+024846     END-IF.
+024847 320-END-UPDATE-USER.
+024848     EXIT.
+024849*                                                                 02387002
+024850*  // DELETE AN EXISTING RECORD FROM VSAM03 //*                   02388002
+024851*                                                                 02389002
+024852 330-DELETE-USER.
+024853     MOVE    ID-MI               TO      FL-CNO.
+024854     EXEC    CICS    DELETE      DATASET('VSAM03')
+024855                                 RIDFLD(FL-CNO)
+024856                                 RESP(WS-RESP)
+024857     END-EXEC.
+024858     IF      WS-RESP NOT EQUAL   DFHRESP(NORMAL)
+024859             MOVE    LOW-VALUES  TO      LB03MAPO
+024860             MOVE    'DELETE ERROR !'
+024861                                 TO      MSG-MO
+024862             PERFORM                     500-SEND-MAP
+024863                                 THRU    500-END-SEND-MAP
+024864     END-IF.
+024865     IF      WS-RESP EQUAL       DFHRESP(NORMAL)
+024866             MOVE    LOW-VALUES  TO      LB03MAPO
+024867             MOVE    SPACES      TO      ID-MO
+024868             MOVE    SPACES      TO      NAME-MO
+024869             MOVE    'DELETE IS OK!'
+024870                                 TO      MSG-MO
+024871             MOVE    SPACES      TO      WS-COMM
+024872             PERFORM                     500-SEND-MAP
+024873                                 THRU    500-END-SEND-MAP
+024874     END-IF.
+024875 330-END-DELETE-USER.
+024876     EXIT.
+024877*                                                                 02390102
+024878*  // GENERIC (PARTIAL-KEY) BROWSE OF VSAM03, ONE MATCH PER     *//
+024879*  // ENTER KEY, STARTED FROM WHATEVER PREFIX IS IN ID-MI //*
+024880*                                                                 02390202
+024877*  // EACH KEYSTROKE IS A SEPARATE CICS TASK, SO A BROWSE         //*
+024877*  // POSITIONED DURING A PRIOR TASK NO LONGER EXISTS HERE.  THE //*
+024877*  // BROWSE IS RE-STARTED (RESP CHECKED) ON EVERY CALL,         //*
+024877*  // REPOSITIONED AT THE LAST KEY SHOWN.  WHEN CONTINUING A     //*
+024877*  // BROWSE ALREADY IN PROGRESS, THAT REPOSITIONED RECORD IS    //*
+024877*  // THE ONE ALREADY DISPLAYED, SO IT IS SKIPPED WITH ONE EXTRA //*
+024877*  // READNEXT -- THE SAME SKIP-THEN-ADVANCE IDIOM USED BY       //*
+024877*  // 5000-DISPLAY-NEXT-CUSTOMER IN CUSTINQ3.                    //*
+024877*  // THE PREVIOUS MATCH WAS REDISPLAYED INTO ID-MO WITH ITS     //*
+024877*  // FULL KEY, SO ID-MI COMES BACK HOLDING THAT FULL KEY, NOT   //*
+024877*  // THE ORIGINAL PREFIX, WHEN THE USER JUST PRESSES ENTER TO   //*
+024877*  // SEE THE NEXT MATCH.  COMPARE AGAINST WHAT WAS LAST         //*
+024877*  // DISPLAYED, NOT THE HELD PREFIX, TO TELL A CONTINUED        //*
+024877*  // BROWSE APART FROM A GENUINELY NEW KEY TYPED OVER IT.       //*
+024881 340-BROWSE-USER.
+024882     IF      ID-MI               NOT =   WS-LAST-DISPLAYED-KEY
+024883             MOVE    ID-MI       TO      WS-BROWSE-KEY
+024884             SET     BROWSE-INACTIVE     TO TRUE
+024885     END-IF.
+024903     MOVE    ZERO                TO      WS-KEY-LEN.
+024904     INSPECT WS-BROWSE-KEY TALLYING WS-KEY-LEN FOR CHARACTERS
+024905             BEFORE INITIAL SPACE.
+024877*  // A CONTINUING BROWSE REPOSITIONS AT THE LAST MATCH SHOWN,   //*
+024877*  // NOT THE ORIGINAL PREFIX, OR THE SKIP-THEN-ADVANCE LOGIC    //*
+024877*  // BELOW WOULD KEEP LANDING BACK ON THE SECOND MATCH.         //*
+024886     IF      BROWSE-ACTIVE
+024886             MOVE    WS-LAST-DISPLAYED-KEY TO FL-CNO
+024886     ELSE
+024886             MOVE    WS-BROWSE-KEY         TO FL-CNO
+024886     END-IF.
+024887     EXEC    CICS    STARTBR     DATASET('VSAM03')
+024888                                 RIDFLD(FL-CNO)
+024889                                 GTEQ
+024890                                 RESP(WS-RESP)
+024891     END-EXEC.
+024892     IF      WS-RESP NOT EQUAL   DFHRESP(NORMAL)
+024893             MOVE    LOW-VALUES  TO      LB03MAPO
+024894             MOVE    'NO MATCHING RECORDS !'
+024895                                 TO      MSG-MO
+024896             SET     BROWSE-INACTIVE     TO TRUE
+024897             PERFORM             500-SEND-MAP
+024898                                 THRU    500-END-SEND-MAP
+024899     END-IF.
+024900     IF      WS-RESP EQUAL       DFHRESP(NORMAL)
+024901             IF      BROWSE-ACTIVE
+024912                     PERFORM     346-READNEXT-MATCH
+024906             END-IF
+024907             IF      WS-RESP EQUAL       DFHRESP(NORMAL)
+024908                     SET     BROWSE-ACTIVE       TO TRUE
+024912                     PERFORM     346-READNEXT-MATCH
+024906             END-IF
+024922             EXEC    CICS    ENDBR   DATASET('VSAM03')
+024922                                 RESP(WS-RESP)
+024923             END-EXEC
+024928             IF      BROWSE-ACTIVE
+024929                     MOVE    LOW-VALUES  TO      LB03MAPO
+024930                     MOVE    FL-CNO      TO      ID-MO
+024930                     MOVE    FL-CNO      TO      WS-LAST-DISPLAYED-KEY
+024931                     MOVE    FL-NAME     TO      NAME-MO
+024932                     MOVE    'BROWSE - PRESS ENTER FOR NEXT MATCH'
+024933                                         TO      MSG-MO
+024934                     MOVE    FL-CNO      TO      WS-COMM
+024935                     PERFORM             500-SEND-MAP
+024936                                         THRU    500-END-SEND-MAP
+024937             END-IF
+024938     END-IF.
+024939 340-END-BROWSE-USER.
+024940     EXIT.
+024941*                                                                 02390302
+024942*  // READS ONE RECORD FORWARD AND CONFIRMS IT STILL MATCHES THE //*
+024942*  // BROWSE PREFIX; USED BOTH TO SKIP THE ALREADY-DISPLAYED     //*
+024942*  // RECORD AND TO FETCH THE NEXT ONE.  TURNS THE BROWSE OFF    //*
+024942*  // AND REPORTS END-OF-MATCHES WHEN THERE IS NO SUCH RECORD.   //*
+024943 346-READNEXT-MATCH.
+024944     EXEC    CICS    READNEXT    DATASET('VSAM03')
+024945                                 INTO(WS-FILE)
+024946                                 RIDFLD(FL-CNO)
+024947                                 RESP(WS-RESP)
+024948     END-EXEC.
+024949     IF      WS-RESP EQUAL       DFHRESP(NORMAL)
+024950             AND     WS-KEY-LEN  NOT =   ZERO
+024951             AND     FL-CNO(1:WS-KEY-LEN)  NOT =
+024952                     WS-BROWSE-KEY(1:WS-KEY-LEN)
+024953             MOVE    -1          TO      WS-RESP
+024954     END-IF.
+024955     IF      WS-RESP NOT EQUAL   DFHRESP(NORMAL)
+024956             MOVE    LOW-VALUES  TO      LB03MAPO
+024957             MOVE    'NO MORE MATCHING RECORDS !'
+024958                                 TO      MSG-MO
+024959             SET     BROWSE-INACTIVE     TO TRUE
+024960     END-IF.
+024961 346-END-READNEXT-MATCH.
+024962     EXIT.
 024800*                                                                 02390002
 024900*  // SEND MAP FROM 500 LEVEL //*                                 02400002
 025000*                                                                 02410002
@@ -264,7 +534,7 @@
 026100                                 FRSET                            02520002
 026200     END-EXEC.                                                    02530002
 026300     EXEC    CICS    RETURN      TRANSID(TRANSID)
-026400                                 COMMAREA(COMM-AREA)
+026400                                 COMMAREA(DFHCOMMAREA)
 026500     END-EXEC.
 026600 500-END-SEND-MAP.                                                02540002
 026700     EXIT.                                                        02550002
