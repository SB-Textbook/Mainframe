@@ -0,0 +1,59 @@
+//NITELY   JOB (ACCTNO),'ZHENGYS - NIGHTLY EXTRACT',CLASS=A,
+//             MSGCLASS=A,MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//*  NITELY -- NIGHTLY EMPLOYEE EXTRACT / CONVERT / RECONCILE      *
+//*  STREAM.                                                       *
+//*                                                                 *
+//*  STEP010  RUNS FILE01, EDITS THE RAW DAILY INPUT AND WRITES THE *
+//*           EMPLOYEE EXTRACT (AND A REJECT FILE).                 *
+//*  STEP020  RUNS EMPIDX, CONVERTING THE EXTRACT INTO THE INDEXED  *
+//*           FILE THE ONLINE INQUIRY TRANSACTION READS, KEYED ON   *
+//*           EMP-NUM WITH THE FULL EXTRACT RECORD (INCLUDING THE   *
+//*           EMPLOYEE NAME) CARRIED THROUGH AS THE DATA.           *
+//*  STEP030  RUNS RECONCIL, WHICH COMPARES THE RECORD COUNTS OUT   *
+//*           OF STEP010 AND STEP020 AND FAILS THE JOB IF THEY      *
+//*           DISAGREE.                                             *
+//*                                                                 *
+//*  RESTART: IF THE STREAM ABENDS OR A STEP'S RETURN CODE FAILS    *
+//*  THE COND TEST ON A LATER STEP, FIX THE PROBLEM AND RESUBMIT    *
+//*  THIS JCL WITH RESTART=STEPnnn (THE STEP THAT FAILED) SO THE    *
+//*  STEPS THAT ALREADY COMPLETED ARE NOT RUN AGAIN.  EACH STEP'S   *
+//*  OUTPUT DATASETS ARE CATALOGED (NOT PASSED), SO A RESTARTED     *
+//*  STEP CAN STILL READ WHAT AN EARLIER, ALREADY-COMPLETE STEP      *
+//*  PRODUCED.                                                      *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=FILE01
+//STEPLIB  DD   DSN=SONG123.TEST.LOAD,DISP=SHR
+//INDD     DD   DSN=SONG123.TEST.DAILY.INPUT,DISP=SHR
+//OUTDD    DD   DSN=SONG123.TEST.DAILY.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//REJDD    DD   DSN=SONG123.TEST.DAILY.REJECTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//*  STEP020 LOADS THE FULL EMPLOYEE EXTRACT RECORD (EXTDD) INTO    *
+//*  THE INDEXED FILE (OUTIDX), KEYED ON THE 6-BYTE EMP-NUM AT      *
+//*  OFFSET 0, SO THE ONLINE INQUIRY TRANSACTION CAN LOOK UP AN     *
+//*  EMPLOYEE AND STILL HAVE THE NAME TO DISPLAY.                   *
+//*****************************************************************
+//STEP020  EXEC PGM=EMPIDX,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=SONG123.TEST.LOAD,DISP=SHR
+//EXTDD    DD   DSN=SONG123.TEST.DAILY.EXTRACT,DISP=SHR
+//OUTIDX   DD   DSN=SONG123.TEST.DAILY.INDEX,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,KEYLEN=6,KEYOFF=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=RECONCIL,COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD   DSN=SONG123.TEST.LOAD,DISP=SHR
+//EXTDD    DD   DSN=SONG123.TEST.DAILY.EXTRACT,DISP=SHR
+//CNVDD    DD   DSN=SONG123.TEST.DAILY.INDEX,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
